@@ -0,0 +1,379 @@
+*> --- NbtEncode-WriteString ---
+IDENTIFICATION DIVISION.
+PROGRAM-ID. NbtEncode-WriteString.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 UINT16           BINARY-SHORT UNSIGNED.
+LINKAGE SECTION.
+    01 LK-BUFFER        PIC X ANY LENGTH.
+    01 LK-OFFSET        BINARY-LONG UNSIGNED.
+    01 LK-STRING        PIC X ANY LENGTH.
+    01 LK-STRING-LENGTH BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-BUFFER LK-OFFSET LK-STRING LK-STRING-LENGTH.
+    MOVE LK-STRING-LENGTH TO UINT16
+    CALL "Encode-UnsignedShort" USING LK-BUFFER LK-OFFSET UINT16
+    IF LK-STRING-LENGTH > 0
+        MOVE LK-STRING(1:LK-STRING-LENGTH) TO LK-BUFFER(LK-OFFSET:LK-STRING-LENGTH)
+        ADD LK-STRING-LENGTH TO LK-OFFSET
+    END-IF
+    GOBACK.
+
+END PROGRAM NbtEncode-WriteString.
+
+*> --- NbtEncode-WriteTagHeader ---
+*> Shared by every typed writer below: emit the [tag byte][name] pair when the value being
+*> written is a named entry inside a compound, and emit nothing when it's an element of a
+*> list/array (whose type is implied by the container) or a bare root-level value - the
+*> mirror image of how NbtDecode-* skip the name via NbtDecode-SkipString.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. NbtEncode-WriteTagHeader.
+
+DATA DIVISION.
+LINKAGE SECTION.
+    COPY DD-NBT-ENCODER REPLACING LEADING ==NBT-ENCODER== BY ==LK==.
+    01 LK-BUFFER        PIC X ANY LENGTH.
+    01 LK-TAG           PIC X.
+    01 LK-NAME          PIC X ANY LENGTH.
+    01 LK-NAME-LENGTH   BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-STATE LK-BUFFER LK-TAG LK-NAME LK-NAME-LENGTH.
+    IF LK-LEVEL = 0 OR LK-STACK-TYPE(LK-LEVEL) = X"0A"
+        MOVE LK-TAG TO LK-BUFFER(LK-OFFSET:1)
+        ADD 1 TO LK-OFFSET
+        IF LK-LEVEL > 0
+            CALL "NbtEncode-WriteString" USING LK-BUFFER LK-OFFSET LK-NAME LK-NAME-LENGTH
+        END-IF
+    END-IF
+    GOBACK.
+
+END PROGRAM NbtEncode-WriteTagHeader.
+
+*> --- NbtEncode-Byte ---
+IDENTIFICATION DIVISION.
+PROGRAM-ID. NbtEncode-Byte.
+
+DATA DIVISION.
+LINKAGE SECTION.
+    COPY DD-NBT-ENCODER REPLACING LEADING ==NBT-ENCODER== BY ==LK==.
+    01 LK-BUFFER        PIC X ANY LENGTH.
+    01 LK-NAME          PIC X ANY LENGTH.
+    01 LK-NAME-LENGTH   BINARY-LONG UNSIGNED.
+    01 LK-VALUE         BINARY-CHAR.
+
+PROCEDURE DIVISION USING LK-STATE LK-BUFFER LK-NAME LK-NAME-LENGTH LK-VALUE.
+    CALL "NbtEncode-WriteTagHeader" USING LK-STATE LK-BUFFER X"01" LK-NAME LK-NAME-LENGTH
+    CALL "Encode-Byte" USING LK-BUFFER LK-OFFSET LK-VALUE
+    GOBACK.
+
+END PROGRAM NbtEncode-Byte.
+
+*> --- NbtEncode-Int ---
+IDENTIFICATION DIVISION.
+PROGRAM-ID. NbtEncode-Int.
+
+DATA DIVISION.
+LINKAGE SECTION.
+    COPY DD-NBT-ENCODER REPLACING LEADING ==NBT-ENCODER== BY ==LK==.
+    01 LK-BUFFER        PIC X ANY LENGTH.
+    01 LK-NAME          PIC X ANY LENGTH.
+    01 LK-NAME-LENGTH   BINARY-LONG UNSIGNED.
+    01 LK-VALUE         BINARY-LONG.
+
+PROCEDURE DIVISION USING LK-STATE LK-BUFFER LK-NAME LK-NAME-LENGTH LK-VALUE.
+    CALL "NbtEncode-WriteTagHeader" USING LK-STATE LK-BUFFER X"03" LK-NAME LK-NAME-LENGTH
+    CALL "Encode-Int" USING LK-BUFFER LK-OFFSET LK-VALUE
+    GOBACK.
+
+END PROGRAM NbtEncode-Int.
+
+*> --- NbtEncode-Long ---
+IDENTIFICATION DIVISION.
+PROGRAM-ID. NbtEncode-Long.
+
+DATA DIVISION.
+LINKAGE SECTION.
+    COPY DD-NBT-ENCODER REPLACING LEADING ==NBT-ENCODER== BY ==LK==.
+    01 LK-BUFFER        PIC X ANY LENGTH.
+    01 LK-NAME          PIC X ANY LENGTH.
+    01 LK-NAME-LENGTH   BINARY-LONG UNSIGNED.
+    01 LK-VALUE         BINARY-DOUBLE.
+
+PROCEDURE DIVISION USING LK-STATE LK-BUFFER LK-NAME LK-NAME-LENGTH LK-VALUE.
+    CALL "NbtEncode-WriteTagHeader" USING LK-STATE LK-BUFFER X"04" LK-NAME LK-NAME-LENGTH
+    CALL "Encode-Long" USING LK-BUFFER LK-OFFSET LK-VALUE
+    GOBACK.
+
+END PROGRAM NbtEncode-Long.
+
+*> --- NbtEncode-Float ---
+IDENTIFICATION DIVISION.
+PROGRAM-ID. NbtEncode-Float.
+
+DATA DIVISION.
+LINKAGE SECTION.
+    COPY DD-NBT-ENCODER REPLACING LEADING ==NBT-ENCODER== BY ==LK==.
+    01 LK-BUFFER        PIC X ANY LENGTH.
+    01 LK-NAME          PIC X ANY LENGTH.
+    01 LK-NAME-LENGTH   BINARY-LONG UNSIGNED.
+    01 LK-VALUE         FLOAT-SHORT.
+
+PROCEDURE DIVISION USING LK-STATE LK-BUFFER LK-NAME LK-NAME-LENGTH LK-VALUE.
+    CALL "NbtEncode-WriteTagHeader" USING LK-STATE LK-BUFFER X"05" LK-NAME LK-NAME-LENGTH
+    CALL "Encode-Float" USING LK-BUFFER LK-OFFSET LK-VALUE
+    GOBACK.
+
+END PROGRAM NbtEncode-Float.
+
+*> --- NbtEncode-Double ---
+IDENTIFICATION DIVISION.
+PROGRAM-ID. NbtEncode-Double.
+
+DATA DIVISION.
+LINKAGE SECTION.
+    COPY DD-NBT-ENCODER REPLACING LEADING ==NBT-ENCODER== BY ==LK==.
+    01 LK-BUFFER        PIC X ANY LENGTH.
+    01 LK-NAME          PIC X ANY LENGTH.
+    01 LK-NAME-LENGTH   BINARY-LONG UNSIGNED.
+    01 LK-VALUE         FLOAT-LONG.
+
+PROCEDURE DIVISION USING LK-STATE LK-BUFFER LK-NAME LK-NAME-LENGTH LK-VALUE.
+    CALL "NbtEncode-WriteTagHeader" USING LK-STATE LK-BUFFER X"06" LK-NAME LK-NAME-LENGTH
+    CALL "Encode-Double" USING LK-BUFFER LK-OFFSET LK-VALUE
+    GOBACK.
+
+END PROGRAM NbtEncode-Double.
+
+*> --- NbtEncode-String ---
+IDENTIFICATION DIVISION.
+PROGRAM-ID. NbtEncode-String.
+
+DATA DIVISION.
+LINKAGE SECTION.
+    COPY DD-NBT-ENCODER REPLACING LEADING ==NBT-ENCODER== BY ==LK==.
+    01 LK-BUFFER        PIC X ANY LENGTH.
+    01 LK-NAME          PIC X ANY LENGTH.
+    01 LK-NAME-LENGTH   BINARY-LONG UNSIGNED.
+    01 LK-STRING-VALUE  PIC X ANY LENGTH.
+    01 LK-STRING-LENGTH BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-STATE LK-BUFFER LK-NAME LK-NAME-LENGTH LK-STRING-VALUE LK-STRING-LENGTH.
+    CALL "NbtEncode-WriteTagHeader" USING LK-STATE LK-BUFFER X"08" LK-NAME LK-NAME-LENGTH
+    CALL "NbtEncode-WriteString" USING LK-BUFFER LK-OFFSET LK-STRING-VALUE LK-STRING-LENGTH
+    GOBACK.
+
+END PROGRAM NbtEncode-String.
+
+*> --- NbtEncode-List ---
+*> Open a list (tag 0x09) or one of the fixed-element-type arrays (byte array 0x07, int array
+*> 0x0B, long array 0x0C) and push it onto the stack. Once open, write the LK-COUNT elements
+*> with the matching typed writer (NbtEncode-Byte/Int/Long/Float/Double/String/Compound) -
+*> each one sees the open container on the stack and skips its own tag byte and name, exactly
+*> as NbtDecode-List's element readers do. Close with NbtEncode-EndList.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. NbtEncode-List.
+
+DATA DIVISION.
+LINKAGE SECTION.
+    COPY DD-NBT-ENCODER REPLACING LEADING ==NBT-ENCODER== BY ==LK==.
+    01 LK-BUFFER        PIC X ANY LENGTH.
+    01 LK-NAME          PIC X ANY LENGTH.
+    01 LK-NAME-LENGTH   BINARY-LONG UNSIGNED.
+    01 LK-CONTAINER-TAG PIC X.
+    01 LK-ELEMENT-TYPE  PIC X.
+    01 LK-COUNT         BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-STATE LK-BUFFER LK-NAME LK-NAME-LENGTH LK-CONTAINER-TAG LK-ELEMENT-TYPE LK-COUNT.
+    CALL "NbtEncode-WriteTagHeader" USING LK-STATE LK-BUFFER LK-CONTAINER-TAG LK-NAME LK-NAME-LENGTH
+
+    IF LK-CONTAINER-TAG = X"09"
+        MOVE LK-ELEMENT-TYPE TO LK-BUFFER(LK-OFFSET:1)
+        ADD 1 TO LK-OFFSET
+    END-IF
+    CALL "Encode-Int" USING LK-BUFFER LK-OFFSET LK-COUNT
+
+    *> Push the container onto the stack
+    ADD 1 TO LK-LEVEL
+    MOVE LK-CONTAINER-TAG TO LK-STACK-TYPE(LK-LEVEL)
+    EVALUATE LK-CONTAINER-TAG
+        WHEN X"07" MOVE X"01" TO LK-STACK-LIST-TYPE(LK-LEVEL)
+        WHEN X"0B" MOVE X"03" TO LK-STACK-LIST-TYPE(LK-LEVEL)
+        WHEN X"0C" MOVE X"04" TO LK-STACK-LIST-TYPE(LK-LEVEL)
+        WHEN OTHER MOVE LK-ELEMENT-TYPE TO LK-STACK-LIST-TYPE(LK-LEVEL)
+    END-EVALUATE
+    MOVE LK-COUNT TO LK-STACK-LIST-COUNT(LK-LEVEL)
+
+    GOBACK.
+
+END PROGRAM NbtEncode-List.
+
+*> --- NbtEncode-EndList ---
+IDENTIFICATION DIVISION.
+PROGRAM-ID. NbtEncode-EndList.
+
+DATA DIVISION.
+LINKAGE SECTION.
+    COPY DD-NBT-ENCODER REPLACING LEADING ==NBT-ENCODER== BY ==LK==.
+    01 LK-BUFFER        PIC X ANY LENGTH.
+
+PROCEDURE DIVISION USING LK-STATE LK-BUFFER.
+    IF LK-LEVEL < 1 OR LK-STACK-TYPE(LK-LEVEL) = X"0A"
+        CALL "Log-Error" USING "NbtEncode-EndList called without a matching list or array"
+        STOP RUN RETURNING 1
+    END-IF
+    *> Pop the stack
+    SUBTRACT 1 FROM LK-LEVEL
+    GOBACK.
+
+END PROGRAM NbtEncode-EndList.
+
+*> --- NbtEncode-ByteBuffer ---
+*> A utility subroutine to write a byte array whose contents are already packed into a
+*> buffer, mirroring NbtDecode-ByteBuffer.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. NbtEncode-ByteBuffer.
+
+DATA DIVISION.
+LINKAGE SECTION.
+    COPY DD-NBT-ENCODER REPLACING LEADING ==NBT-ENCODER== BY ==LK==.
+    01 LK-BUFFER        PIC X ANY LENGTH.
+    01 LK-NAME          PIC X ANY LENGTH.
+    01 LK-NAME-LENGTH   BINARY-LONG UNSIGNED.
+    01 LK-DATA          PIC X ANY LENGTH.
+    01 LK-DATA-LENGTH   BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-STATE LK-BUFFER LK-NAME LK-NAME-LENGTH LK-DATA LK-DATA-LENGTH.
+    CALL "NbtEncode-List" USING LK-STATE LK-BUFFER LK-NAME LK-NAME-LENGTH X"07" X"01" LK-DATA-LENGTH
+    IF LK-DATA-LENGTH > 0
+        MOVE LK-DATA(1:LK-DATA-LENGTH) TO LK-BUFFER(LK-OFFSET:LK-DATA-LENGTH)
+        ADD LK-DATA-LENGTH TO LK-OFFSET
+    END-IF
+    CALL "NbtEncode-EndList" USING LK-STATE LK-BUFFER
+    GOBACK.
+
+END PROGRAM NbtEncode-ByteBuffer.
+
+*> --- NbtEncode-Compound ---
+IDENTIFICATION DIVISION.
+PROGRAM-ID. NbtEncode-Compound.
+
+DATA DIVISION.
+LINKAGE SECTION.
+    COPY DD-NBT-ENCODER REPLACING LEADING ==NBT-ENCODER== BY ==LK==.
+    01 LK-BUFFER        PIC X ANY LENGTH.
+    01 LK-NAME          PIC X ANY LENGTH.
+    01 LK-NAME-LENGTH   BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-STATE LK-BUFFER LK-NAME LK-NAME-LENGTH.
+    CALL "NbtEncode-WriteTagHeader" USING LK-STATE LK-BUFFER X"0A" LK-NAME LK-NAME-LENGTH
+
+    *> Push the compound onto the stack
+    ADD 1 TO LK-LEVEL
+    MOVE X"0A" TO LK-STACK-TYPE(LK-LEVEL)
+
+    GOBACK.
+
+END PROGRAM NbtEncode-Compound.
+
+*> --- NbtEncode-RootCompound ---
+IDENTIFICATION DIVISION.
+PROGRAM-ID. NbtEncode-RootCompound.
+
+DATA DIVISION.
+LINKAGE SECTION.
+    COPY DD-NBT-ENCODER REPLACING LEADING ==NBT-ENCODER== BY ==LK==.
+    01 LK-BUFFER        PIC X ANY LENGTH.
+
+PROCEDURE DIVISION USING LK-STATE LK-BUFFER.
+    *> The root compound is special because it always has a name (the empty string) even
+    *> without any wrapping compound - mirrors NbtDecode-RootCompound.
+    MOVE X"0A" TO LK-BUFFER(LK-OFFSET:1)
+    ADD 1 TO LK-OFFSET
+    MOVE X"0000" TO LK-BUFFER(LK-OFFSET:2)
+    ADD 2 TO LK-OFFSET
+
+    *> Push the compound onto the stack
+    ADD 1 TO LK-LEVEL
+    MOVE X"0A" TO LK-STACK-TYPE(LK-LEVEL)
+
+    GOBACK.
+
+END PROGRAM NbtEncode-RootCompound.
+
+*> --- NbtEncode-EndCompound ---
+IDENTIFICATION DIVISION.
+PROGRAM-ID. NbtEncode-EndCompound.
+
+DATA DIVISION.
+LINKAGE SECTION.
+    COPY DD-NBT-ENCODER REPLACING LEADING ==NBT-ENCODER== BY ==LK==.
+    01 LK-BUFFER        PIC X ANY LENGTH.
+
+PROCEDURE DIVISION USING LK-STATE LK-BUFFER.
+    IF LK-LEVEL < 1 OR LK-STACK-TYPE(LK-LEVEL) NOT = X"0A"
+        CALL "Log-Error" USING "NbtEncode-EndCompound called without a matching Compound"
+        STOP RUN RETURNING 1
+    END-IF
+
+    MOVE X"00" TO LK-BUFFER(LK-OFFSET:1)
+    ADD 1 TO LK-OFFSET
+
+    *> Pop the stack
+    SUBTRACT 1 FROM LK-LEVEL
+
+    GOBACK.
+
+END PROGRAM NbtEncode-EndCompound.
+
+*> --- NbtEncode-UUID ---
+*> While there is no NBT tag for UUIDs, they are commonly stored as an array of 4 integers,
+*> mirroring NbtDecode-UUID's read side.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. NbtEncode-UUID.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 UUID-OFFSET      BINARY-LONG UNSIGNED.
+    01 INT32-BYTES.
+        02 INT32        BINARY-LONG.
+LINKAGE SECTION.
+    COPY DD-NBT-ENCODER REPLACING LEADING ==NBT-ENCODER== BY ==LK==.
+    01 LK-BUFFER        PIC X ANY LENGTH.
+    01 LK-NAME          PIC X ANY LENGTH.
+    01 LK-NAME-LENGTH   BINARY-LONG UNSIGNED.
+    01 LK-UUID          PIC X(16).
+
+PROCEDURE DIVISION USING LK-STATE LK-BUFFER LK-NAME LK-NAME-LENGTH LK-UUID.
+    CALL "NbtEncode-List" USING LK-STATE LK-BUFFER LK-NAME LK-NAME-LENGTH X"0B" X"03" 4
+
+    PERFORM VARYING UUID-OFFSET FROM 1 BY 4 UNTIL UUID-OFFSET > 16
+        MOVE FUNCTION REVERSE(LK-UUID(UUID-OFFSET:4)) TO INT32-BYTES
+        CALL "NbtEncode-Int" USING LK-STATE LK-BUFFER SPACES 0 INT32
+    END-PERFORM
+
+    CALL "NbtEncode-EndList" USING LK-STATE LK-BUFFER
+
+    GOBACK.
+
+END PROGRAM NbtEncode-UUID.
+
+*> --- NbtEncode-CompressBuffer ---
+*> Zlib-compresses a finished NBT buffer (LK-LENGTH bytes of LK-BUFFER, as left by
+*> NbtEncode-RootCompound/NbtEncode-EndCompound) into LK-COMPRESSED, the mirror image of
+*> NbtDecode-RootCompoundCompressed's own decompress-then-parse entry point.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. NbtEncode-CompressBuffer.
+
+DATA DIVISION.
+LINKAGE SECTION.
+    01 LK-BUFFER             PIC X ANY LENGTH.
+    01 LK-LENGTH             BINARY-LONG UNSIGNED.
+    01 LK-COMPRESSED         PIC X ANY LENGTH.
+    01 LK-COMPRESSED-LENGTH  BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-BUFFER LK-LENGTH LK-COMPRESSED LK-COMPRESSED-LENGTH.
+    CALL "Buffer-Compress" USING LK-BUFFER LK-LENGTH LK-COMPRESSED LK-COMPRESSED-LENGTH
+    GOBACK.
+
+END PROGRAM NbtEncode-CompressBuffer.
