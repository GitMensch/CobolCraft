@@ -4,6 +4,12 @@ PROGRAM-ID. RegisterEntity-Generic.
 
 DATA DIVISION.
 WORKING-STORAGE SECTION.
+    01 BASE-SERIALIZE-PTR       PROGRAM-POINTER.
+    01 BASE-DESERIALIZE-PTR     PROGRAM-POINTER.
+    01 ANIMAL-SERIALIZE-PTR     PROGRAM-POINTER.
+    01 ANIMAL-DESERIALIZE-PTR   PROGRAM-POINTER.
+    01 MOB-SERIALIZE-PTR        PROGRAM-POINTER.
+    01 MOB-DESERIALIZE-PTR      PROGRAM-POINTER.
     01 SERIALIZE-PTR            PROGRAM-POINTER.
     01 DESERIALIZE-PTR          PROGRAM-POINTER.
     01 TICK-PTR                 PROGRAM-POINTER.
@@ -11,10 +17,35 @@ WORKING-STORAGE SECTION.
     01 REGISTRY-LENGTH          BINARY-LONG UNSIGNED.
     01 REGISTRY-ENTRY-INDEX     BINARY-LONG UNSIGNED.
     01 REGISTRY-ENTRY-ID        BINARY-LONG UNSIGNED.
+    01 REGISTRY-ENTRY-NAME      PIC X(64).
+    *> Per-entity-family extra data: beyond the shared ENTITY-BASE fields every
+    *> entity has, animals carry age/breed-cooldown and equipment-capable mobs carry
+    *> armor/hand slots (both groups already declared on DD-ENTITY). EntityAnimal-* and
+    *> EntityMob-* are separate opaque serializer entry points, same "never implemented in
+    *> this source tree" convention as EntityBase-Serialize/Deserialize itself -- the
+    *> runtime is expected to write/read the extra group for whichever one it's given.
+    01 C-MINECRAFT-COW          PIC X(32) VALUE "minecraft:cow".
+    01 C-MINECRAFT-PIG          PIC X(32) VALUE "minecraft:pig".
+    01 C-MINECRAFT-SHEEP        PIC X(32) VALUE "minecraft:sheep".
+    01 C-MINECRAFT-CHICKEN      PIC X(32) VALUE "minecraft:chicken".
+    01 C-MINECRAFT-HORSE        PIC X(32) VALUE "minecraft:horse".
+    01 C-MINECRAFT-RABBIT       PIC X(32) VALUE "minecraft:rabbit".
+    01 C-MINECRAFT-WOLF         PIC X(32) VALUE "minecraft:wolf".
+    01 C-MINECRAFT-CAT          PIC X(32) VALUE "minecraft:cat".
+    01 C-MINECRAFT-ZOMBIE       PIC X(32) VALUE "minecraft:zombie".
+    01 C-MINECRAFT-SKELETON     PIC X(32) VALUE "minecraft:skeleton".
+    01 C-MINECRAFT-HUSK         PIC X(32) VALUE "minecraft:husk".
+    01 C-MINECRAFT-DROWNED      PIC X(32) VALUE "minecraft:drowned".
+    01 C-MINECRAFT-ZOMBIE_VILLAGER PIC X(32) VALUE "minecraft:zombie_villager".
+    01 C-MINECRAFT-PIGLIN       PIC X(32) VALUE "minecraft:piglin".
 
 PROCEDURE DIVISION.
-    SET SERIALIZE-PTR TO ENTRY "EntityBase-Serialize"
-    SET DESERIALIZE-PTR TO ENTRY "EntityBase-Deserialize"
+    SET BASE-SERIALIZE-PTR TO ENTRY "EntityBase-Serialize"
+    SET BASE-DESERIALIZE-PTR TO ENTRY "EntityBase-Deserialize"
+    SET ANIMAL-SERIALIZE-PTR TO ENTRY "EntityAnimal-Serialize"
+    SET ANIMAL-DESERIALIZE-PTR TO ENTRY "EntityAnimal-Deserialize"
+    SET MOB-SERIALIZE-PTR TO ENTRY "EntityMob-Serialize"
+    SET MOB-DESERIALIZE-PTR TO ENTRY "EntityMob-Deserialize"
     SET TICK-PTR TO ENTRY "Callback-Tick"
 
     CALL "Registries-GetRegistryIndex" USING "minecraft:entity_type" REGISTRY-INDEX
@@ -24,6 +55,22 @@ PROCEDURE DIVISION.
     CALL "Registries-GetRegistryLength" USING REGISTRY-INDEX REGISTRY-LENGTH
     PERFORM VARYING REGISTRY-ENTRY-INDEX FROM 1 BY 1 UNTIL REGISTRY-ENTRY-INDEX > REGISTRY-LENGTH
         CALL "Registries-Iterate-EntryId" USING REGISTRY-INDEX REGISTRY-ENTRY-INDEX REGISTRY-ENTRY-ID
+        CALL "Registries-Iterate-EntryName" USING REGISTRY-INDEX REGISTRY-ENTRY-INDEX REGISTRY-ENTRY-NAME
+
+        EVALUATE REGISTRY-ENTRY-NAME
+            WHEN C-MINECRAFT-COW WHEN C-MINECRAFT-PIG WHEN C-MINECRAFT-SHEEP WHEN C-MINECRAFT-CHICKEN
+                    WHEN C-MINECRAFT-HORSE WHEN C-MINECRAFT-RABBIT WHEN C-MINECRAFT-WOLF WHEN C-MINECRAFT-CAT
+                MOVE ANIMAL-SERIALIZE-PTR TO SERIALIZE-PTR
+                MOVE ANIMAL-DESERIALIZE-PTR TO DESERIALIZE-PTR
+            WHEN C-MINECRAFT-ZOMBIE WHEN C-MINECRAFT-SKELETON WHEN C-MINECRAFT-HUSK WHEN C-MINECRAFT-DROWNED
+                    WHEN C-MINECRAFT-ZOMBIE_VILLAGER WHEN C-MINECRAFT-PIGLIN
+                MOVE MOB-SERIALIZE-PTR TO SERIALIZE-PTR
+                MOVE MOB-DESERIALIZE-PTR TO DESERIALIZE-PTR
+            WHEN OTHER
+                MOVE BASE-SERIALIZE-PTR TO SERIALIZE-PTR
+                MOVE BASE-DESERIALIZE-PTR TO DESERIALIZE-PTR
+        END-EVALUATE
+
         CALL "SetCallback-EntitySerialize" USING REGISTRY-ENTRY-ID SERIALIZE-PTR
         CALL "SetCallback-EntityDeserialize" USING REGISTRY-ENTRY-ID DESERIALIZE-PTR
         CALL "SetCallback-EntityTick" USING REGISTRY-ENTRY-ID TICK-PTR
@@ -36,13 +83,120 @@ PROCEDURE DIVISION.
     PROGRAM-ID. Callback-Tick.
 
     DATA DIVISION.
+    WORKING-STORAGE SECTION.
+        *> Baseline physics/AI: gravity for anything airborne, a gentle
+        *> horizontal wander for non-item entities so mobs aren't frozen statues, and an
+        *> age-based despawn for dropped items, matching vanilla's five-minute timer.
+        01 WS-GRAVITY           FLOAT-LONG VALUE 0.08.
+        01 WS-DRAG               FLOAT-LONG VALUE 0.98.
+        01 WS-GROUND-Y           FLOAT-LONG.
+        01 WS-GROUND-SOLID       BINARY-CHAR UNSIGNED.
+        01 WS-DESPAWN-AGE        BINARY-LONG UNSIGNED VALUE 6000.
+        01 WS-WANDER-INTERVAL    BINARY-LONG UNSIGNED VALUE 100.
+        01 WS-WANDER-ANGLE       FLOAT-LONG.
+        01 WS-WANDER-SPEED       FLOAT-LONG VALUE 0.05.
+        01 WS-PI                 FLOAT-LONG VALUE 3.14159265.
+        *> Contact damage: hostile entities hurt any player whose AABB (passed
+        *> in via LK-PLAYER-AABBS, already computed by whatever drives this callback) they
+        *> overlap. There's no per-entity attack-cooldown field on DD-ENTITY, so a hit is
+        *> throttled the same way wandering is -- once per ENTITY-AGE-TICKS interval --
+        *> rather than adding new persisted state for a baseline pass.
+        COPY DD-PLAYERS.
+        COPY DD-CLIENTS.
+        01 WS-CONTACT-DAMAGE     FLOAT-SHORT VALUE 2.0.
+        01 WS-CONTACT-INTERVAL   BINARY-LONG UNSIGNED VALUE 10.
+        01 WS-ENTITY-MIN-X       FLOAT-LONG.
+        01 WS-ENTITY-MIN-Y       FLOAT-LONG.
+        01 WS-ENTITY-MIN-Z       FLOAT-LONG.
+        01 WS-ENTITY-MAX-X       FLOAT-LONG.
+        01 WS-ENTITY-MAX-Y       FLOAT-LONG.
+        01 WS-ENTITY-MAX-Z       FLOAT-LONG.
+        01 WS-AABB-INDEX         BINARY-LONG UNSIGNED.
+        01 WS-HIT-PLAYER-ID      BINARY-LONG UNSIGNED.
+        01 WS-CLIENT-ID          BINARY-LONG UNSIGNED.
     LINKAGE SECTION.
         COPY DD-CALLBACK-ENTITY-TICK.
 
     PROCEDURE DIVISION USING LK-ENTITY LK-PLAYER-AABBS LK-REMOVE.
+    TickMain.
         MOVE 0 TO LK-REMOVE
+        ADD 1 TO ENTITY-AGE-TICKS
+
+        IF ENTITY-FAMILY-ITEM AND ENTITY-AGE-TICKS > WS-DESPAWN-AGE
+            MOVE 1 TO LK-REMOVE
+            GOBACK
+        END-IF
+
+        *> Fall unless the block just below is solid.
+        COMPUTE WS-GROUND-Y = ENTITY-Y - 0.1
+        CALL "World-IsSolidAt" USING ENTITY-X WS-GROUND-Y ENTITY-Z WS-GROUND-SOLID
+        IF WS-GROUND-SOLID = 1
+            MOVE 1 TO ENTITY-ON-GROUND
+            MOVE 0 TO ENTITY-VY
+        ELSE
+            MOVE 0 TO ENTITY-ON-GROUND
+            COMPUTE ENTITY-VY = ENTITY-VY - WS-GRAVITY
+        END-IF
+
+        *> Mobs pick a new horizontal heading every few seconds; dropped items just sit
+        *> wherever they land.
+        IF NOT ENTITY-FAMILY-ITEM
+            IF FUNCTION MOD(ENTITY-AGE-TICKS, WS-WANDER-INTERVAL) = 0
+                COMPUTE WS-WANDER-ANGLE = FUNCTION RANDOM * 2 * WS-PI
+                COMPUTE ENTITY-VX = FUNCTION COS(WS-WANDER-ANGLE) * WS-WANDER-SPEED
+                COMPUTE ENTITY-VZ = FUNCTION SIN(WS-WANDER-ANGLE) * WS-WANDER-SPEED
+                COMPUTE ENTITY-YAW = WS-WANDER-ANGLE * 180 / WS-PI
+            END-IF
+            COMPUTE ENTITY-VX = ENTITY-VX * WS-DRAG
+            COMPUTE ENTITY-VZ = ENTITY-VZ * WS-DRAG
+        END-IF
+
+        ADD ENTITY-VX TO ENTITY-X
+        ADD ENTITY-VY TO ENTITY-Y
+        ADD ENTITY-VZ TO ENTITY-Z
+
+        IF ENTITY-HOSTILE = 1 AND FUNCTION MOD(ENTITY-AGE-TICKS, WS-CONTACT-INTERVAL) = 0
+            PERFORM CheckContactDamage
+        END-IF
+
         GOBACK.
 
+    CheckContactDamage.
+        *> Approximate the entity's own body as a small box around its feet position --
+        *> there's no AABB stored per entity the way there is per player.
+        COMPUTE WS-ENTITY-MIN-X = ENTITY-X - 0.3
+        COMPUTE WS-ENTITY-MAX-X = ENTITY-X + 0.3
+        COMPUTE WS-ENTITY-MIN-Y = ENTITY-Y
+        COMPUTE WS-ENTITY-MAX-Y = ENTITY-Y + 1.8
+        COMPUTE WS-ENTITY-MIN-Z = ENTITY-Z - 0.3
+        COMPUTE WS-ENTITY-MAX-Z = ENTITY-Z + 0.3
+
+        PERFORM VARYING WS-AABB-INDEX FROM 1 BY 1 UNTIL WS-AABB-INDEX > AABB-COUNT
+            IF WS-ENTITY-MIN-X < AABB-MAX-X(WS-AABB-INDEX) AND WS-ENTITY-MAX-X > AABB-MIN-X(WS-AABB-INDEX) AND
+                    WS-ENTITY-MIN-Y < AABB-MAX-Y(WS-AABB-INDEX) AND WS-ENTITY-MAX-Y > AABB-MIN-Y(WS-AABB-INDEX) AND
+                    WS-ENTITY-MIN-Z < AABB-MAX-Z(WS-AABB-INDEX) AND WS-ENTITY-MAX-Z > AABB-MIN-Z(WS-AABB-INDEX)
+                MOVE AABB-PLAYER-ID(WS-AABB-INDEX) TO WS-HIT-PLAYER-ID
+                PERFORM ApplyContactDamage
+            END-IF
+        END-PERFORM
+        EXIT PARAGRAPH.
+
+    ApplyContactDamage.
+        COMPUTE PLAYER-HEALTH(WS-HIT-PLAYER-ID) = PLAYER-HEALTH(WS-HIT-PLAYER-ID) - WS-CONTACT-DAMAGE
+        IF PLAYER-HEALTH(WS-HIT-PLAYER-ID) < 0
+            MOVE 0 TO PLAYER-HEALTH(WS-HIT-PLAYER-ID)
+        END-IF
+
+        *> Find whichever connected client this player id belongs to and tell it about
+        *> its new health; a player with no live connection (already disconnected) has
+        *> nothing to notify.
+        PERFORM VARYING WS-CLIENT-ID FROM 1 BY 1 UNTIL WS-CLIENT-ID > MAX-CLIENTS
+            IF CLIENT-PRESENT(WS-CLIENT-ID) = 1 AND CLIENT-PLAYER(WS-CLIENT-ID) = WS-HIT-PLAYER-ID
+                CALL "SendPacket-UpdateHealth" USING CLIENT-HANDLE(WS-CLIENT-ID) PLAYER-HEALTH(WS-HIT-PLAYER-ID)
+            END-IF
+        END-PERFORM
+        EXIT PARAGRAPH.
+
     END PROGRAM Callback-Tick.
 
 END PROGRAM RegisterEntity-Generic.
