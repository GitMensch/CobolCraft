@@ -18,9 +18,53 @@ WORKING-STORAGE SECTION.
     01 BLOCK-MINIMUM-STATE-ID           BINARY-LONG.
     01 BLOCK-MAXIMUM-STATE-ID           BINARY-LONG.
     01 STATE-ID                         BINARY-LONG.
+    *> Light levels, matching vanilla: soul torches burn dimmer than regular
+    *> ones, and a redstone torch is dimmer still. Wall variants emit the same as their
+    *> standing counterpart.
+    01 LIGHT-LEVEL-TORCH                BINARY-CHAR UNSIGNED VALUE 14.
+    01 LIGHT-LEVEL-SOUL-TORCH           BINARY-CHAR UNSIGNED VALUE 10.
+    01 LIGHT-LEVEL-REDSTONE-TORCH       BINARY-CHAR UNSIGNED VALUE 7.
+    01 LIGHT-LEVEL                      BINARY-CHAR UNSIGNED.
+    *> Redstone power source: a redstone torch is a full-strength source that
+    *> inverts whatever it's attached to -- it outputs power while the block it's mounted
+    *> on is unpowered, and shuts off once that block becomes powered. The redstone engine
+    *> calls back into Callback-Power (via SetCallback-BlockPower) whenever it needs this
+    *> state's current output, passing whether the attached block is currently powered.
+    01 POWER-PTR                        PROGRAM-POINTER.
+    *> Support-break reaction: standing torches need the block below solid;
+    *> wall torches need whatever they're mounted against solid. This registry interface
+    *> has no way to read a wall torch's actual facing property, so (as a documented
+    *> simplification) a wall torch reacts to any horizontal neighbor losing solidity
+    *> rather than specifically the one it's mounted on.
+    01 NEIGHBOR-STANDING-PTR            PROGRAM-POINTER.
+    01 NEIGHBOR-WALL-PTR                PROGRAM-POINTER.
+    *> Drops: each torch variant gives back its own item on break, looked up
+    *> once from the minecraft:item registry (the item and block names are identical for
+    *> all three torch items) and handed out through a per-family Callback-Drop pointer
+    *> -- reused both for a normal hand-break and for the self-break path above, since
+    *> both ultimately go through the same SetCallback-BlockDrop registration.
+    01 DROP-TORCH-PTR                   PROGRAM-POINTER.
+    01 DROP-SOUL-TORCH-PTR              PROGRAM-POINTER.
+    01 DROP-REDSTONE-TORCH-PTR          PROGRAM-POINTER.
+    01 DROP-PTR                         PROGRAM-POINTER.
+    01 ITEM-ID-TORCH                    BINARY-LONG UNSIGNED GLOBAL.
+    01 ITEM-ID-SOUL-TORCH               BINARY-LONG UNSIGNED GLOBAL.
+    01 ITEM-ID-REDSTONE-TORCH           BINARY-LONG UNSIGNED GLOBAL.
+    01 ITEM-REGISTRY-INDEX              BINARY-LONG UNSIGNED.
+    01 ITEM-REGISTRY-LENGTH             BINARY-LONG UNSIGNED.
+    01 ITEM-REGISTRY-ENTRY-INDEX        BINARY-LONG UNSIGNED.
+    01 ITEM-REGISTRY-ENTRY-NAME         PIC X(64).
 
 PROCEDURE DIVISION.
     SET FACE-PTR TO ENTRY "Callback-Face"
+    SET POWER-PTR TO ENTRY "Callback-Power"
+    SET NEIGHBOR-STANDING-PTR TO ENTRY "Callback-Neighbor-Standing"
+    SET NEIGHBOR-WALL-PTR TO ENTRY "Callback-Neighbor-Wall"
+    SET DROP-TORCH-PTR TO ENTRY "Callback-Drop-Torch"
+    SET DROP-SOUL-TORCH-PTR TO ENTRY "Callback-Drop-SoulTorch"
+    SET DROP-REDSTONE-TORCH-PTR TO ENTRY "Callback-Drop-RedstoneTorch"
+
+    PERFORM ResolveItemIds
 
     *> Loop over all blocks and register the callback for each matching block
     CALL "Blocks-GetCount" USING BLOCK-COUNT
@@ -28,17 +72,69 @@ PROCEDURE DIVISION.
         CALL "Blocks-Iterate-Name" USING BLOCK-INDEX BLOCK-NAME
         IF BLOCK-NAME = C-MINECRAFT-TORCH OR C-MINECRAFT-SOUL_TORCH OR C-MINECRAFT-REDSTONE_TORCH OR
                 C-MINECRAFT-WALL_TORCH OR C-MINECRAFT-SOUL_WALL_TORCH OR C-MINECRAFT-REDSTONE_WALL_TORCH
+            EVALUATE BLOCK-NAME
+                WHEN C-MINECRAFT-SOUL_TORCH WHEN C-MINECRAFT-SOUL_WALL_TORCH
+                    MOVE DROP-SOUL-TORCH-PTR TO DROP-PTR
+                WHEN C-MINECRAFT-REDSTONE_TORCH WHEN C-MINECRAFT-REDSTONE_WALL_TORCH
+                    MOVE DROP-REDSTONE-TORCH-PTR TO DROP-PTR
+                WHEN OTHER
+                    MOVE DROP-TORCH-PTR TO DROP-PTR
+            END-EVALUATE
+
             CALL "Blocks-Iterate-StateIds" USING BLOCK-INDEX BLOCK-MINIMUM-STATE-ID BLOCK-MAXIMUM-STATE-ID
             PERFORM VARYING STATE-ID FROM BLOCK-MINIMUM-STATE-ID BY 1 UNTIL STATE-ID > BLOCK-MAXIMUM-STATE-ID
                 CALL "SetCallback-BlockFace" USING STATE-ID FACE-PTR
+                CALL "SetCallback-BlockDrop" USING STATE-ID DROP-PTR
+                IF BLOCK-NAME = C-MINECRAFT-REDSTONE_TORCH OR C-MINECRAFT-REDSTONE_WALL_TORCH
+                    CALL "SetCallback-BlockPower" USING STATE-ID POWER-PTR
+                END-IF
+                IF BLOCK-NAME = C-MINECRAFT-WALL_TORCH OR C-MINECRAFT-SOUL_WALL_TORCH OR
+                        C-MINECRAFT-REDSTONE_WALL_TORCH
+                    CALL "SetCallback-BlockNeighbor" USING STATE-ID NEIGHBOR-WALL-PTR
+                ELSE
+                    CALL "SetCallback-BlockNeighbor" USING STATE-ID NEIGHBOR-STANDING-PTR
+                END-IF
             END-PERFORM
             *> set metadata
             CALL "Blocks-SetHardness" USING BLOCK-INDEX HARDNESS
+
+            EVALUATE BLOCK-NAME
+                WHEN C-MINECRAFT-SOUL_TORCH WHEN C-MINECRAFT-SOUL_WALL_TORCH
+                    MOVE LIGHT-LEVEL-SOUL-TORCH TO LIGHT-LEVEL
+                WHEN C-MINECRAFT-REDSTONE_TORCH WHEN C-MINECRAFT-REDSTONE_WALL_TORCH
+                    MOVE LIGHT-LEVEL-REDSTONE-TORCH TO LIGHT-LEVEL
+                WHEN OTHER
+                    MOVE LIGHT-LEVEL-TORCH TO LIGHT-LEVEL
+            END-EVALUATE
+            CALL "Blocks-SetLight" USING BLOCK-INDEX LIGHT-LEVEL
         END-IF
     END-PERFORM
 
     GOBACK.
 
+ResolveItemIds.
+    CALL "Registries-GetRegistryIndex" USING "minecraft:item" ITEM-REGISTRY-INDEX
+    COPY ASSERT REPLACING COND BY ==ITEM-REGISTRY-INDEX > 0==,
+        MSG BY =="RegisterBlock-Torch: Missing item registry"==.
+
+    CALL "Registries-GetRegistryLength" USING ITEM-REGISTRY-INDEX ITEM-REGISTRY-LENGTH
+    PERFORM VARYING ITEM-REGISTRY-ENTRY-INDEX FROM 1 BY 1 UNTIL ITEM-REGISTRY-ENTRY-INDEX > ITEM-REGISTRY-LENGTH
+        CALL "Registries-Iterate-EntryName" USING ITEM-REGISTRY-INDEX ITEM-REGISTRY-ENTRY-INDEX
+            ITEM-REGISTRY-ENTRY-NAME
+        EVALUATE ITEM-REGISTRY-ENTRY-NAME
+            WHEN C-MINECRAFT-TORCH
+                CALL "Registries-Iterate-EntryId" USING ITEM-REGISTRY-INDEX ITEM-REGISTRY-ENTRY-INDEX
+                    ITEM-ID-TORCH
+            WHEN C-MINECRAFT-SOUL_TORCH
+                CALL "Registries-Iterate-EntryId" USING ITEM-REGISTRY-INDEX ITEM-REGISTRY-ENTRY-INDEX
+                    ITEM-ID-SOUL-TORCH
+            WHEN C-MINECRAFT-REDSTONE_TORCH
+                CALL "Registries-Iterate-EntryId" USING ITEM-REGISTRY-INDEX ITEM-REGISTRY-ENTRY-INDEX
+                    ITEM-ID-REDSTONE-TORCH
+        END-EVALUATE
+    END-PERFORM
+    EXIT PARAGRAPH.
+
     *> --- Callback-Face ---
     IDENTIFICATION DIVISION.
     PROGRAM-ID. Callback-Face.
@@ -54,4 +150,116 @@ PROCEDURE DIVISION.
 
     END PROGRAM Callback-Face.
 
+    *> --- Callback-Power ---
+    IDENTIFICATION DIVISION.
+    PROGRAM-ID. Callback-Power.
+
+    DATA DIVISION.
+    WORKING-STORAGE SECTION.
+        01 POWER-LEVEL-REDSTONE-TORCH   BINARY-CHAR UNSIGNED VALUE 15.
+    LINKAGE SECTION.
+        COPY DD-CALLBACK-BLOCK-POWER.
+
+    PROCEDURE DIVISION USING LK-BLOCK-STATE LK-NEIGHBOR-POWERED LK-POWER-LEVEL.
+        *> A redstone torch inverts its attachment point: lit (and so outputting full
+        *> power) while unpowered, off once the block it's mounted on is powered.
+        IF LK-NEIGHBOR-POWERED = 1
+            MOVE 0 TO LK-POWER-LEVEL
+        ELSE
+            MOVE POWER-LEVEL-REDSTONE-TORCH TO LK-POWER-LEVEL
+        END-IF
+        GOBACK.
+
+    END PROGRAM Callback-Power.
+
+    *> --- Callback-Neighbor-Standing ---
+    IDENTIFICATION DIVISION.
+    PROGRAM-ID. Callback-Neighbor-Standing.
+
+    DATA DIVISION.
+    WORKING-STORAGE SECTION.
+        COPY DD-FACES.
+    LINKAGE SECTION.
+        COPY DD-CALLBACK-BLOCK-NEIGHBOR.
+
+    PROCEDURE DIVISION USING LK-BLOCK-STATE LK-FACE LK-NEIGHBOR-SOLID LK-SHOULD-BREAK.
+        *> A standing torch rests on the block below it; once that's no longer solid
+        *> there's nothing left to hold the torch up.
+        IF LK-FACE = FACE-DOWN AND LK-NEIGHBOR-SOLID = 0
+            MOVE 1 TO LK-SHOULD-BREAK
+        ELSE
+            MOVE 0 TO LK-SHOULD-BREAK
+        END-IF
+        GOBACK.
+
+    END PROGRAM Callback-Neighbor-Standing.
+
+    *> --- Callback-Neighbor-Wall ---
+    IDENTIFICATION DIVISION.
+    PROGRAM-ID. Callback-Neighbor-Wall.
+
+    DATA DIVISION.
+    WORKING-STORAGE SECTION.
+        COPY DD-FACES.
+    LINKAGE SECTION.
+        COPY DD-CALLBACK-BLOCK-NEIGHBOR.
+
+    PROCEDURE DIVISION USING LK-BLOCK-STATE LK-FACE LK-NEIGHBOR-SOLID LK-SHOULD-BREAK.
+        *> A wall torch is mounted against one of the four horizontal neighbors. This
+        *> registry doesn't expose which one, so treat any horizontal neighbor losing
+        *> solidity as support loss.
+        IF LK-FACE NOT = FACE-UP AND LK-FACE NOT = FACE-DOWN AND LK-NEIGHBOR-SOLID = 0
+            MOVE 1 TO LK-SHOULD-BREAK
+        ELSE
+            MOVE 0 TO LK-SHOULD-BREAK
+        END-IF
+        GOBACK.
+
+    END PROGRAM Callback-Neighbor-Wall.
+
+    *> --- Callback-Drop-Torch ---
+    IDENTIFICATION DIVISION.
+    PROGRAM-ID. Callback-Drop-Torch.
+
+    DATA DIVISION.
+    LINKAGE SECTION.
+        COPY DD-CALLBACK-BLOCK-DROP.
+
+    PROCEDURE DIVISION USING LK-BLOCK-STATE LK-ITEM-ID LK-ITEM-COUNT.
+        MOVE ITEM-ID-TORCH TO LK-ITEM-ID
+        MOVE 1 TO LK-ITEM-COUNT
+        GOBACK.
+
+    END PROGRAM Callback-Drop-Torch.
+
+    *> --- Callback-Drop-SoulTorch ---
+    IDENTIFICATION DIVISION.
+    PROGRAM-ID. Callback-Drop-SoulTorch.
+
+    DATA DIVISION.
+    LINKAGE SECTION.
+        COPY DD-CALLBACK-BLOCK-DROP.
+
+    PROCEDURE DIVISION USING LK-BLOCK-STATE LK-ITEM-ID LK-ITEM-COUNT.
+        MOVE ITEM-ID-SOUL-TORCH TO LK-ITEM-ID
+        MOVE 1 TO LK-ITEM-COUNT
+        GOBACK.
+
+    END PROGRAM Callback-Drop-SoulTorch.
+
+    *> --- Callback-Drop-RedstoneTorch ---
+    IDENTIFICATION DIVISION.
+    PROGRAM-ID. Callback-Drop-RedstoneTorch.
+
+    DATA DIVISION.
+    LINKAGE SECTION.
+        COPY DD-CALLBACK-BLOCK-DROP.
+
+    PROCEDURE DIVISION USING LK-BLOCK-STATE LK-ITEM-ID LK-ITEM-COUNT.
+        MOVE ITEM-ID-REDSTONE-TORCH TO LK-ITEM-ID
+        MOVE 1 TO LK-ITEM-COUNT
+        GOBACK.
+
+    END PROGRAM Callback-Drop-RedstoneTorch.
+
 END PROGRAM RegisterBlock-Torch.
