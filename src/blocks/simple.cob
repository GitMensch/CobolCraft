@@ -0,0 +1,174 @@
+*> --- RegisterBlock-Simple ---
+*> Data-driven alternative to writing a dedicated RegisterBlock-* program per block.
+*> Reads blocks-simple.conf (same LINE SEQUENTIAL/key-field-parsing style as
+*> ServerProperties-Load) and, for each line, registers hardness, light level, and a
+*> uniform solid/non-solid Callback-Face for every matching block's state IDs. This only
+*> covers blocks with no special logic -- anything needing its own power/neighbor/drop
+*> behavior, like torches, still needs a bespoke RegisterBlock-* program such as
+*> RegisterBlock-Torch.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RegisterBlock-Simple.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SIMPLE-BLOCKS-FILE ASSIGN TO "blocks-simple.conf"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS FS-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  SIMPLE-BLOCKS-FILE.
+01  SIMPLE-BLOCKS-LINE          PIC X(256).
+
+WORKING-STORAGE SECTION.
+    01 FS-STATUS                 PIC X(2).
+    01 FACE-PTR                  PROGRAM-POINTER.
+
+    *> Per-block solid lookup, consulted by Callback-Face-Simple to learn whether the
+    *> block a given state ID belongs to is solid on every face. GLOBAL because the
+    *> nested callback has no LINKAGE access to this program's locals.
+    01 MAX-SIMPLE-BLOCKS          BINARY-LONG UNSIGNED VALUE 64.
+    01 SIMPLE-BLOCK-COUNT         BINARY-LONG UNSIGNED VALUE 0 GLOBAL.
+    01 SIMPLE-BLOCK-TABLE GLOBAL.
+        05 SIMPLE-BLOCK-ENTRY OCCURS 64 TIMES.
+            10 SIMPLE-MIN-STATE      BINARY-LONG.
+            10 SIMPLE-MAX-STATE      BINARY-LONG.
+            10 SIMPLE-SOLID          BINARY-CHAR UNSIGNED.
+
+    01 WS-NAME                   PIC X(64).
+    01 WS-HARDNESS-TEXT          PIC X(16).
+    01 WS-LIGHT-TEXT             PIC X(16).
+    01 WS-SOLID-TEXT             PIC X(16).
+    01 WS-HARDNESS                FLOAT-SHORT.
+    01 WS-LIGHT                   BINARY-CHAR UNSIGNED.
+    01 WS-SOLID                   BINARY-CHAR UNSIGNED.
+    01 WS-REMAINDER              PIC X(256).
+    01 WS-SEP-POS                 BINARY-LONG UNSIGNED.
+    01 WS-LOG-MSG                PIC X(128).
+
+    01 BLOCK-COUNT                BINARY-LONG UNSIGNED.
+    01 BLOCK-INDEX                 BINARY-LONG UNSIGNED.
+    01 BLOCK-NAME                  PIC X(64).
+    01 BLOCK-MINIMUM-STATE-ID      BINARY-LONG.
+    01 BLOCK-MAXIMUM-STATE-ID      BINARY-LONG.
+    01 STATE-ID                    BINARY-LONG.
+    01 MATCH-FOUND                 BINARY-CHAR UNSIGNED.
+
+PROCEDURE DIVISION.
+Main.
+    SET FACE-PTR TO ENTRY "Callback-Face-Simple"
+
+    OPEN INPUT SIMPLE-BLOCKS-FILE
+    IF FS-STATUS NOT = "00"
+        CALL "Log-Info" USING "No blocks-simple.conf found, skipping data-driven block registration"
+        GOBACK
+    END-IF
+
+    PERFORM UNTIL FS-STATUS = "10"
+        READ SIMPLE-BLOCKS-FILE
+            AT END
+                MOVE "10" TO FS-STATUS
+            NOT AT END
+                PERFORM ParseLine
+        END-READ
+    END-PERFORM
+
+    CLOSE SIMPLE-BLOCKS-FILE
+    CALL "Log-Info" USING "Loaded blocks-simple.conf"
+    GOBACK.
+
+ParseLine.
+    IF SIMPLE-BLOCKS-LINE = SPACES OR SIMPLE-BLOCKS-LINE(1:1) = "#"
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE SPACES TO WS-NAME WS-HARDNESS-TEXT WS-LIGHT-TEXT WS-SOLID-TEXT
+    MOVE SIMPLE-BLOCKS-LINE TO WS-REMAINDER
+
+    PERFORM SplitField
+    MOVE WS-REMAINDER(1:WS-SEP-POS) TO WS-NAME
+    MOVE FUNCTION TRIM(WS-NAME) TO WS-NAME
+    MOVE WS-REMAINDER(WS-SEP-POS + 2:) TO WS-REMAINDER
+
+    PERFORM SplitField
+    MOVE WS-REMAINDER(1:WS-SEP-POS) TO WS-HARDNESS-TEXT
+    MOVE WS-REMAINDER(WS-SEP-POS + 2:) TO WS-REMAINDER
+
+    PERFORM SplitField
+    MOVE WS-REMAINDER(1:WS-SEP-POS) TO WS-LIGHT-TEXT
+    MOVE WS-REMAINDER(WS-SEP-POS + 2:) TO WS-REMAINDER
+
+    MOVE FUNCTION TRIM(WS-REMAINDER) TO WS-SOLID-TEXT
+
+    COMPUTE WS-HARDNESS = FUNCTION NUMVAL(WS-HARDNESS-TEXT)
+    COMPUTE WS-LIGHT = FUNCTION NUMVAL(WS-LIGHT-TEXT)
+    COMPUTE WS-SOLID = FUNCTION NUMVAL(WS-SOLID-TEXT)
+
+    PERFORM RegisterMatchingBlocks.
+
+SplitField.
+    MOVE 0 TO WS-SEP-POS
+    INSPECT WS-REMAINDER TALLYING WS-SEP-POS FOR CHARACTERS BEFORE INITIAL ",".
+
+RegisterMatchingBlocks.
+    MOVE 0 TO MATCH-FOUND
+    CALL "Blocks-GetCount" USING BLOCK-COUNT
+    PERFORM VARYING BLOCK-INDEX FROM 1 BY 1 UNTIL BLOCK-INDEX > BLOCK-COUNT
+        CALL "Blocks-Iterate-Name" USING BLOCK-INDEX BLOCK-NAME
+        IF BLOCK-NAME = WS-NAME
+            MOVE 1 TO MATCH-FOUND
+            CALL "Blocks-Iterate-StateIds" USING BLOCK-INDEX
+                BLOCK-MINIMUM-STATE-ID BLOCK-MAXIMUM-STATE-ID
+            CALL "Blocks-SetHardness" USING BLOCK-INDEX WS-HARDNESS
+            CALL "Blocks-SetLight" USING BLOCK-INDEX WS-LIGHT
+
+            IF SIMPLE-BLOCK-COUNT < MAX-SIMPLE-BLOCKS
+                ADD 1 TO SIMPLE-BLOCK-COUNT
+                MOVE BLOCK-MINIMUM-STATE-ID TO SIMPLE-MIN-STATE(SIMPLE-BLOCK-COUNT)
+                MOVE BLOCK-MAXIMUM-STATE-ID TO SIMPLE-MAX-STATE(SIMPLE-BLOCK-COUNT)
+                MOVE WS-SOLID TO SIMPLE-SOLID(SIMPLE-BLOCK-COUNT)
+            ELSE
+                CALL "Log-Warn" USING "blocks-simple.conf: MAX-SIMPLE-BLOCKS exceeded, dropping entry"
+            END-IF
+
+            PERFORM VARYING STATE-ID FROM BLOCK-MINIMUM-STATE-ID BY 1
+                    UNTIL STATE-ID > BLOCK-MAXIMUM-STATE-ID
+                CALL "SetCallback-BlockFace" USING STATE-ID FACE-PTR
+            END-PERFORM
+        END-IF
+    END-PERFORM
+
+    IF MATCH-FOUND = 0
+        STRING "blocks-simple.conf: unknown block " WS-NAME
+            DELIMITED BY SIZE INTO WS-LOG-MSG
+        CALL "Log-Warn" USING WS-LOG-MSG
+    END-IF
+    EXIT PARAGRAPH.
+
+    *> --- Callback-Face-Simple ---
+    IDENTIFICATION DIVISION.
+    PROGRAM-ID. Callback-Face-Simple.
+
+    DATA DIVISION.
+    WORKING-STORAGE SECTION.
+        01 WS-INDEX     BINARY-LONG UNSIGNED.
+    LINKAGE SECTION.
+        COPY DD-CALLBACK-BLOCK-FACE.
+
+    PROCEDURE DIVISION USING LK-BLOCK-STATE LK-FACE LK-RESULT.
+        *> All faces of a data-driven simple block share the one configured solid flag;
+        *> look up which configured block this state belongs to by its state ID range.
+        MOVE 0 TO LK-RESULT
+        PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > SIMPLE-BLOCK-COUNT
+            IF LK-BLOCK-STATE >= SIMPLE-MIN-STATE(WS-INDEX) AND
+                    LK-BLOCK-STATE <= SIMPLE-MAX-STATE(WS-INDEX)
+                MOVE SIMPLE-SOLID(WS-INDEX) TO LK-RESULT
+                EXIT PERFORM
+            END-IF
+        END-PERFORM
+        GOBACK.
+
+    END PROGRAM Callback-Face-Simple.
+
+END PROGRAM RegisterBlock-Simple.
