@@ -0,0 +1,131 @@
+*> --- Command-Dispatch ---
+*> Routes a chat message starting with "/" to a command table instead of letting it
+*> reach RecvPacket-ChatMessage's broadcast. Starts with the basics: /tp and /gamemode,
+*> both of which just mutate the PLAYER-ID record fields already used elsewhere
+*> (PLAYER-X/PLAYER-Z/PLAYER-GAMEMODE, the same ones Player-Save/Player-Load and the
+*> movement/gamemode packet handlers already read and write). Both commands are
+*> restricted to operators (PLAYER-OP), the same as vanilla.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Command-Dispatch.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-CLIENTS.
+    COPY DD-PLAYERS.
+
+    01 WS-PLAYER-ID          BINARY-LONG UNSIGNED.
+    01 WS-COMMAND-BODY       PIC X(256).
+    01 WS-CMD-NAME           PIC X(32).
+    01 WS-ARG1               PIC X(32).
+    01 WS-ARG2               PIC X(32).
+    01 WS-ARG3               PIC X(32).
+    01 WS-REPLY              PIC X(128).
+    01 WS-REPLY-LENGTH       BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-CLIENT             BINARY-LONG UNSIGNED.
+    01 LK-MESSAGE            PIC X ANY LENGTH.
+    01 LK-MESSAGE-LENGTH     BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-CLIENT LK-MESSAGE LK-MESSAGE-LENGTH.
+    MOVE CLIENT-PLAYER(LK-CLIENT) TO WS-PLAYER-ID
+
+    *> A lone "/" (length 1) has nothing after the slash to reference-modify into
+    *> WS-COMMAND-BODY below -- LK-MESSAGE(2:0) is a zero-length reference
+    *> modification, which COBOL doesn't permit, so bail out before attempting it.
+    IF LK-MESSAGE-LENGTH < 2
+        GOBACK
+    END-IF
+
+    MOVE SPACES TO WS-COMMAND-BODY
+    *> Skip the leading "/".
+    MOVE LK-MESSAGE(2:LK-MESSAGE-LENGTH - 1) TO WS-COMMAND-BODY
+
+    MOVE SPACES TO WS-CMD-NAME WS-ARG1 WS-ARG2 WS-ARG3
+    UNSTRING WS-COMMAND-BODY DELIMITED BY ALL SPACE
+        INTO WS-CMD-NAME WS-ARG1 WS-ARG2 WS-ARG3
+
+    EVALUATE FUNCTION TRIM(WS-CMD-NAME)
+        WHEN "tp"
+            PERFORM CommandTeleport
+        WHEN "gamemode"
+            PERFORM CommandGamemode
+        WHEN OTHER
+            MOVE "Unknown command" TO WS-REPLY
+            PERFORM SendReply
+    END-EVALUATE
+
+    GOBACK.
+
+CommandTeleport SECTION.
+    IF PLAYER-OP(WS-PLAYER-ID) NOT = 1
+        MOVE "You do not have permission to use this command" TO WS-REPLY
+        PERFORM SendReply
+        EXIT SECTION
+    END-IF
+
+    IF WS-ARG1 = SPACES OR WS-ARG2 = SPACES OR WS-ARG3 = SPACES
+        MOVE "Usage: /tp <x> <y> <z>" TO WS-REPLY
+        PERFORM SendReply
+        EXIT SECTION
+    END-IF
+
+    *> FUNCTION NUMVAL raises EC-ARGUMENT-FUNCTION on anything that isn't a valid
+    *> numeric literal -- FUNCTION TEST-NUMVAL checks the same grammar NUMVAL itself
+    *> accepts (signs and decimal points included, unlike a plain IS NUMERIC class
+    *> test) and returns 0 when the argument is clean, so a typo like "/tp abc 0 0"
+    *> is rejected here instead of reaching NUMVAL at all.
+    IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-ARG1)) NOT = 0
+            OR FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-ARG2)) NOT = 0
+            OR FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-ARG3)) NOT = 0
+        MOVE "Usage: /tp <x> <y> <z>" TO WS-REPLY
+        PERFORM SendReply
+        EXIT SECTION
+    END-IF
+
+    MOVE FUNCTION NUMVAL(WS-ARG1) TO PLAYER-X(WS-PLAYER-ID)
+    MOVE FUNCTION NUMVAL(WS-ARG2) TO PLAYER-Y(WS-PLAYER-ID)
+    MOVE FUNCTION NUMVAL(WS-ARG3) TO PLAYER-Z(WS-PLAYER-ID)
+    CALL "SendPacket-SynchronizePosition" USING LK-CLIENT PLAYER-X(WS-PLAYER-ID)
+        PLAYER-Y(WS-PLAYER-ID) PLAYER-Z(WS-PLAYER-ID) PLAYER-YAW(WS-PLAYER-ID) PLAYER-PITCH(WS-PLAYER-ID)
+
+    MOVE "Teleported" TO WS-REPLY
+    PERFORM SendReply.
+
+    EXIT SECTION.
+
+CommandGamemode SECTION.
+    IF PLAYER-OP(WS-PLAYER-ID) NOT = 1
+        MOVE "You do not have permission to use this command" TO WS-REPLY
+        PERFORM SendReply
+        EXIT SECTION
+    END-IF
+
+    EVALUATE FUNCTION TRIM(WS-ARG1)
+        WHEN "survival" WHEN "0"
+            MOVE 0 TO PLAYER-GAMEMODE(WS-PLAYER-ID)
+        WHEN "creative" WHEN "1"
+            MOVE 1 TO PLAYER-GAMEMODE(WS-PLAYER-ID)
+        WHEN "adventure" WHEN "2"
+            MOVE 2 TO PLAYER-GAMEMODE(WS-PLAYER-ID)
+        WHEN "spectator" WHEN "3"
+            MOVE 3 TO PLAYER-GAMEMODE(WS-PLAYER-ID)
+        WHEN OTHER
+            MOVE "Usage: /gamemode <survival|creative|adventure|spectator>" TO WS-REPLY
+            PERFORM SendReply
+            EXIT SECTION
+    END-EVALUATE
+
+    CALL "SendPacket-GameEvent" USING LK-CLIENT PLAYER-GAMEMODE(WS-PLAYER-ID)
+
+    MOVE "Gamemode updated" TO WS-REPLY
+    PERFORM SendReply.
+
+    EXIT SECTION.
+
+SendReply SECTION.
+    COMPUTE WS-REPLY-LENGTH = FUNCTION LENGTH(FUNCTION TRIM(WS-REPLY))
+    CALL "SendPacket-SystemChat" USING LK-CLIENT WS-REPLY WS-REPLY-LENGTH.
+
+    EXIT SECTION.
+
+END PROGRAM Command-Dispatch.
