@@ -0,0 +1,264 @@
+*> --- Rcon-Listen ---
+*> Opens the RCON listener socket, the same way Main opens the game socket with
+*> Socket-Listen, except a failure here (port in use, etc.) only disables RCON rather
+*> than taking the whole server down.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Rcon-Listen.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-RCON.
+    COPY DD-SERVER-PROPERTIES.
+    01 ERRNO             PIC 9(3) VALUE 0.
+    01 WS-LOG-MSG         PIC X(128).
+
+PROCEDURE DIVISION.
+    CALL "Socket-Listen" USING SERVER-RCON-PORT RCON-LISTEN ERRNO
+    IF ERRNO NOT = 0
+        STRING "Failed to start RCON listener, RCON disabled: " ERRNO
+            DELIMITED BY SIZE INTO WS-LOG-MSG
+        CALL "Log-Error" USING WS-LOG-MSG
+        GOBACK
+    END-IF
+
+    MOVE 1 TO RCON-LISTENING
+    STRING "RCON listening on port " SERVER-RCON-PORT
+        DELIMITED BY SIZE INTO WS-LOG-MSG
+    CALL "Log-Info" USING WS-LOG-MSG
+    GOBACK.
+
+END PROGRAM Rcon-Listen.
+
+*> --- Rcon-Poll ---
+*> Called once per server tick, same shape as ProcessClientChunks: accepts any waiting
+*> RCON connections, then services every connected RCON client non-blockingly. Speaks
+*> the Source RCON wire protocol (little-endian int32 length/id/type, null-terminated
+*> body, one pad byte) rather than the Minecraft protocol's VarInt framing, since it is
+*> a different wire protocol entirely.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Rcon-Poll.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-RCON.
+    COPY DD-SERVER-PROPERTIES.
+
+    01 ERRNO              PIC 9(3) VALUE 0.
+    01 ERRNO-WOULD-BLOCK  PIC 9(3) VALUE 11.
+    01 WS-FREE-SLOT       BINARY-LONG UNSIGNED.
+    01 WS-SCAN-ID         BINARY-LONG UNSIGNED.
+    01 WS-HAS-DATA        BINARY-CHAR UNSIGNED.
+    01 WS-OFFSET          BINARY-LONG UNSIGNED.
+    01 BYTE-COUNT         PIC 9(5).
+    01 WS-LENGTH          BINARY-LONG.
+    01 WS-REQUEST-ID      BINARY-LONG.
+    01 WS-TYPE            BINARY-LONG.
+    01 WS-BODY-LENGTH     BINARY-LONG.
+    01 WS-RESPONSE        PIC X(4096).
+    01 WS-RESPONSE-LENGTH BINARY-LONG UNSIGNED.
+    01 BUFFER             PIC X(4096).
+
+PROCEDURE DIVISION.
+    IF RCON-LISTENING = 0
+        GOBACK
+    END-IF
+
+    *> Accept any waiting connections, one free slot at a time, same pattern as
+    *> AcceptNewConnections in server.cob.
+    PERFORM FindFreeRconSlot
+    PERFORM UNTIL WS-FREE-SLOT = 0
+        CALL "Socket-Accept" USING RCON-LISTEN RCON-HANDLE(WS-FREE-SLOT) ERRNO
+        IF ERRNO = ERRNO-WOULD-BLOCK
+            EXIT PERFORM
+        END-IF
+        IF ERRNO NOT = 0
+            EXIT PERFORM
+        END-IF
+        MOVE 1 TO RCON-PRESENT(WS-FREE-SLOT)
+        MOVE 0 TO RCON-AUTHENTICATED(WS-FREE-SLOT)
+        CALL "Log-Info" USING "[rcon] Connected"
+        PERFORM FindFreeRconSlot
+    END-PERFORM
+
+    PERFORM VARYING WS-SCAN-ID FROM 1 BY 1 UNTIL WS-SCAN-ID > MAX-RCON-CLIENTS
+        IF RCON-PRESENT(WS-SCAN-ID) = 1
+            PERFORM ServiceRconClient
+        END-IF
+    END-PERFORM.
+
+    GOBACK.
+
+FindFreeRconSlot SECTION.
+    MOVE 0 TO WS-FREE-SLOT
+    PERFORM VARYING WS-SCAN-ID FROM 1 BY 1 UNTIL WS-SCAN-ID > MAX-RCON-CLIENTS
+        IF RCON-PRESENT(WS-SCAN-ID) = 0
+            MOVE WS-SCAN-ID TO WS-FREE-SLOT
+            EXIT PERFORM
+        END-IF
+    END-PERFORM.
+
+    EXIT SECTION.
+
+ServiceRconClient SECTION.
+    CALL "Socket-Poll" USING RCON-HANDLE(WS-SCAN-ID) WS-HAS-DATA ERRNO
+    IF ERRNO NOT = 0
+        PERFORM CloseRconClient
+        EXIT SECTION
+    END-IF
+
+    IF WS-HAS-DATA NOT = 1
+        EXIT SECTION
+    END-IF
+
+    MOVE 4 TO BYTE-COUNT
+    CALL "Read-Raw" USING RCON-HANDLE(WS-SCAN-ID) BYTE-COUNT ERRNO BUFFER
+    IF ERRNO NOT = 0
+        PERFORM CloseRconClient
+        EXIT SECTION
+    END-IF
+    MOVE 1 TO WS-OFFSET
+    CALL "Decode-Int32LE" USING BUFFER WS-OFFSET WS-LENGTH
+    IF WS-LENGTH < 10 OR WS-LENGTH > LENGTH OF BUFFER
+        PERFORM CloseRconClient
+        EXIT SECTION
+    END-IF
+
+    MOVE WS-LENGTH TO BYTE-COUNT
+    CALL "Read-Raw" USING RCON-HANDLE(WS-SCAN-ID) BYTE-COUNT ERRNO BUFFER
+    IF ERRNO NOT = 0
+        PERFORM CloseRconClient
+        EXIT SECTION
+    END-IF
+
+    MOVE 1 TO WS-OFFSET
+    CALL "Decode-Int32LE" USING BUFFER WS-OFFSET WS-REQUEST-ID
+    CALL "Decode-Int32LE" USING BUFFER WS-OFFSET WS-TYPE
+    COMPUTE WS-BODY-LENGTH = WS-LENGTH - 10
+
+    EVALUATE WS-TYPE
+        WHEN 3
+            PERFORM HandleRconAuth
+        WHEN 2
+            PERFORM HandleRconExecCommand
+        WHEN OTHER
+            PERFORM CloseRconClient
+    END-EVALUATE.
+
+    EXIT SECTION.
+
+HandleRconAuth SECTION.
+    MOVE SPACES TO WS-RESPONSE
+    IF WS-BODY-LENGTH > 0 AND FUNCTION TRIM(BUFFER(WS-OFFSET:WS-BODY-LENGTH)) = FUNCTION TRIM(SERVER-RCON-PASSWORD)
+        MOVE 1 TO RCON-AUTHENTICATED(WS-SCAN-ID)
+        MOVE 0 TO WS-RESPONSE-LENGTH
+        CALL "SendRconPacket" USING RCON-HANDLE(WS-SCAN-ID) WS-REQUEST-ID 2 WS-RESPONSE WS-RESPONSE-LENGTH
+    ELSE
+        MOVE 0 TO WS-RESPONSE-LENGTH
+        CALL "SendRconPacket" USING RCON-HANDLE(WS-SCAN-ID) -1 2 WS-RESPONSE WS-RESPONSE-LENGTH
+        PERFORM CloseRconClient
+    END-IF.
+
+    EXIT SECTION.
+
+HandleRconExecCommand SECTION.
+    IF RCON-AUTHENTICATED(WS-SCAN-ID) = 0
+        PERFORM CloseRconClient
+        EXIT SECTION
+    END-IF
+
+    MOVE SPACES TO WS-RESPONSE
+    IF WS-BODY-LENGTH > 0
+        CALL "Rcon-ExecuteCommand" USING BUFFER(WS-OFFSET:WS-BODY-LENGTH) WS-RESPONSE WS-RESPONSE-LENGTH
+    ELSE
+        MOVE 0 TO WS-RESPONSE-LENGTH
+    END-IF
+    CALL "SendRconPacket" USING RCON-HANDLE(WS-SCAN-ID) WS-REQUEST-ID 0 WS-RESPONSE WS-RESPONSE-LENGTH.
+
+    EXIT SECTION.
+
+CloseRconClient SECTION.
+    CALL "Socket-Close" USING RCON-HANDLE(WS-SCAN-ID) ERRNO
+    MOVE 0 TO RCON-PRESENT(WS-SCAN-ID)
+    MOVE 0 TO RCON-AUTHENTICATED(WS-SCAN-ID).
+
+    EXIT SECTION.
+
+END PROGRAM Rcon-Poll.
+
+*> --- SendRconPacket ---
+*> Frames a length/id/type header plus the null-terminated body the RCON protocol
+*> expects and writes it straight to the socket.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SendRconPacket.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 ERRNO            PIC 9(3) VALUE 0.
+    01 WS-OFFSET         BINARY-LONG UNSIGNED.
+    01 BYTE-COUNT        PIC 9(5).
+    01 OUT-BUFFER        PIC X(4106).
+LINKAGE SECTION.
+    01 LK-HANDLE         PIC X(4).
+    01 LK-REQUEST-ID     BINARY-LONG.
+    01 LK-TYPE           BINARY-LONG.
+    01 LK-BODY           PIC X ANY LENGTH.
+    01 LK-BODY-LENGTH    BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-HANDLE LK-REQUEST-ID LK-TYPE LK-BODY LK-BODY-LENGTH.
+    MOVE 5 TO WS-OFFSET
+    CALL "Encode-Int32LE" USING OUT-BUFFER WS-OFFSET LK-REQUEST-ID
+    CALL "Encode-Int32LE" USING OUT-BUFFER WS-OFFSET LK-TYPE
+    IF LK-BODY-LENGTH > 0
+        MOVE LK-BODY(1:LK-BODY-LENGTH) TO OUT-BUFFER(WS-OFFSET:LK-BODY-LENGTH)
+        ADD LK-BODY-LENGTH TO WS-OFFSET
+    END-IF
+    MOVE X"00" TO OUT-BUFFER(WS-OFFSET:1)
+    ADD 1 TO WS-OFFSET
+    MOVE X"00" TO OUT-BUFFER(WS-OFFSET:1)
+
+    MOVE 1 TO WS-OFFSET
+    COMPUTE BYTE-COUNT = 8 + LK-BODY-LENGTH + 2
+    CALL "Encode-Int32LE" USING OUT-BUFFER WS-OFFSET BYTE-COUNT
+
+    COMPUTE BYTE-COUNT = BYTE-COUNT + 4
+    CALL "Send-Raw" USING LK-HANDLE OUT-BUFFER BYTE-COUNT ERRNO
+    GOBACK.
+
+END PROGRAM SendRconPacket.
+
+*> --- Rcon-ExecuteCommand ---
+*> Runs a command received over RCON and returns its text response. "stop"/"shutdown"
+*> set RCON-SHUTDOWN-REQUESTED for ServerLoop to act on, the same handoff the operator
+*> console uses, since GracefulShutdown needs access to CLIENT-TABLE in server.cob.
+*> Anything else is reported unknown for now -- Command-Dispatch's commands (/tp,
+*> /gamemode) act on the issuing player's own PLAYER-ID, and an RCON session has no
+*> CLIENT-TABLE entry or player to act on, so there's nothing here yet to hand those
+*> commands off to; RCON is limited to the same operator commands the console handles
+*> until it grows an explicit-target variant of those commands to call into instead.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Rcon-ExecuteCommand.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-RCON.
+LINKAGE SECTION.
+    01 LK-COMMAND        PIC X ANY LENGTH.
+    01 LK-RESPONSE        PIC X ANY LENGTH.
+    01 LK-RESPONSE-LENGTH BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-COMMAND LK-RESPONSE LK-RESPONSE-LENGTH.
+    MOVE SPACES TO LK-RESPONSE
+
+    EVALUATE FUNCTION TRIM(LK-COMMAND)
+        WHEN "stop"
+        WHEN "shutdown"
+            MOVE 1 TO RCON-SHUTDOWN-REQUESTED
+            MOVE "Stopping the server" TO LK-RESPONSE
+        WHEN OTHER
+            MOVE "Unknown command" TO LK-RESPONSE
+    END-EVALUATE
+
+    COMPUTE LK-RESPONSE-LENGTH = FUNCTION LENGTH(FUNCTION TRIM(LK-RESPONSE))
+    GOBACK.
+
+END PROGRAM Rcon-ExecuteCommand.
