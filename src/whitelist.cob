@@ -0,0 +1,103 @@
+*> --- Whitelist-Check ---
+*> Looks a username up in whitelist.json, the same line-by-line pretty-printed format
+*> vanilla writes (one "name": "..." field per whitelist entry). Missing file means an
+*> empty whitelist -- the caller only calls this when enforce-whitelist is on, so that
+*> correctly rejects everyone.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Whitelist-Check.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT WHITELIST-FILE ASSIGN TO "whitelist.json"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS FS-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  WHITELIST-FILE.
+01  WHITELIST-LINE              PIC X(256).
+
+WORKING-STORAGE SECTION.
+    01 FS-STATUS                PIC X(2).
+    01 WS-NAME                  PIC X(16).
+LINKAGE SECTION.
+    01 LK-USERNAME               PIC X(16).
+    01 LK-ALLOWED                BINARY-CHAR UNSIGNED.
+
+PROCEDURE DIVISION USING LK-USERNAME LK-ALLOWED.
+    MOVE 0 TO LK-ALLOWED
+
+    OPEN INPUT WHITELIST-FILE
+    IF FS-STATUS NOT = "00" THEN
+        GOBACK
+    END-IF
+
+    PERFORM UNTIL FS-STATUS = "10"
+        READ WHITELIST-FILE
+            AT END
+                MOVE "10" TO FS-STATUS
+            NOT AT END
+                CALL "Json-StringField" USING WHITELIST-LINE "name" WS-NAME
+                IF WS-NAME NOT = SPACES AND FUNCTION TRIM(WS-NAME) = FUNCTION TRIM(LK-USERNAME)
+                    MOVE 1 TO LK-ALLOWED
+                    MOVE "10" TO FS-STATUS
+                END-IF
+        END-READ
+    END-PERFORM
+
+    CLOSE WHITELIST-FILE
+    GOBACK.
+
+END PROGRAM Whitelist-Check.
+
+*> --- Banlist-Check ---
+*> Same line-by-line lookup as Whitelist-Check, against banned-players.json's "name"
+*> fields. A missing file just means nobody is banned.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Banlist-Check.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT BANLIST-FILE ASSIGN TO "banned-players.json"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS FS-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  BANLIST-FILE.
+01  BANLIST-LINE                PIC X(256).
+
+WORKING-STORAGE SECTION.
+    01 FS-STATUS                PIC X(2).
+    01 WS-NAME                  PIC X(16).
+LINKAGE SECTION.
+    01 LK-USERNAME               PIC X(16).
+    01 LK-BANNED                 BINARY-CHAR UNSIGNED.
+
+PROCEDURE DIVISION USING LK-USERNAME LK-BANNED.
+    MOVE 0 TO LK-BANNED
+
+    OPEN INPUT BANLIST-FILE
+    IF FS-STATUS NOT = "00" THEN
+        GOBACK
+    END-IF
+
+    PERFORM UNTIL FS-STATUS = "10"
+        READ BANLIST-FILE
+            AT END
+                MOVE "10" TO FS-STATUS
+            NOT AT END
+                CALL "Json-StringField" USING BANLIST-LINE "name" WS-NAME
+                IF WS-NAME NOT = SPACES AND FUNCTION TRIM(WS-NAME) = FUNCTION TRIM(LK-USERNAME)
+                    MOVE 1 TO LK-BANNED
+                    MOVE "10" TO FS-STATUS
+                END-IF
+        END-READ
+    END-PERFORM
+
+    CLOSE BANLIST-FILE
+    GOBACK.
+
+END PROGRAM Banlist-Check.
