@@ -28,7 +28,6 @@ PROGRAM-ID. EnqueueSurroundingChunks.
 DATA DIVISION.
 WORKING-STORAGE SECTION.
     COPY DD-CLIENTS.
-    COPY DD-SERVER-PROPERTIES.
     01 CHUNK-START-X            BINARY-LONG.
     01 CHUNK-END-X              BINARY-LONG.
     01 CHUNK-START-Z            BINARY-LONG.
@@ -52,11 +51,11 @@ PROCEDURE DIVISION USING LK-CLIENT.
         END-PERFORM
     END-PERFORM
 
-    *> now enqueue all chunks in the view distance
-    COMPUTE CHUNK-START-X = CENTER-CHUNK-X(LK-CLIENT) - VIEW-DISTANCE
-    COMPUTE CHUNK-END-X = CENTER-CHUNK-X(LK-CLIENT) + VIEW-DISTANCE
-    COMPUTE CHUNK-START-Z = CENTER-CHUNK-Z(LK-CLIENT) - VIEW-DISTANCE
-    COMPUTE CHUNK-END-Z = CENTER-CHUNK-Z(LK-CLIENT) + VIEW-DISTANCE
+    *> now enqueue all chunks in the client's own view distance
+    COMPUTE CHUNK-START-X = CENTER-CHUNK-X(LK-CLIENT) - CLIENT-VIEW-DISTANCE(LK-CLIENT)
+    COMPUTE CHUNK-END-X = CENTER-CHUNK-X(LK-CLIENT) + CLIENT-VIEW-DISTANCE(LK-CLIENT)
+    COMPUTE CHUNK-START-Z = CENTER-CHUNK-Z(LK-CLIENT) - CLIENT-VIEW-DISTANCE(LK-CLIENT)
+    COMPUTE CHUNK-END-Z = CENTER-CHUNK-Z(LK-CLIENT) + CLIENT-VIEW-DISTANCE(LK-CLIENT)
     PERFORM VARYING CHUNK-X FROM CHUNK-START-X BY 1 UNTIL CHUNK-X > CHUNK-END-X
         PERFORM VARYING CHUNK-Z FROM CHUNK-START-Z BY 1 UNTIL CHUNK-Z > CHUNK-END-Z
             *> Note: EnqueueChunk will automatically skip duplicates
@@ -68,6 +67,44 @@ PROCEDURE DIVISION USING LK-CLIENT.
 
 END PROGRAM EnqueueSurroundingChunks.
 
+*> --- AuditClientChunkQueue ---
+*> Periodic consistency check: recompute the chunk area a client should have
+*> queued or already received, given its current CENTER-CHUNK-X/Z and
+*> CLIENT-VIEW-DISTANCE, and re-enqueue anything in it. Unlike
+*> EnqueueSurroundingChunks (used on login/teleport), this never resets the
+*> queue pointers -- it only ever adds to what's already there, so it can be
+*> run repeatedly against a client that's already fully caught up as a no-op
+*> (EnqueueChunk skips anything already queued).
+IDENTIFICATION DIVISION.
+PROGRAM-ID. AuditClientChunkQueue.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-CLIENTS.
+    01 CHUNK-START-X            BINARY-LONG.
+    01 CHUNK-END-X              BINARY-LONG.
+    01 CHUNK-START-Z            BINARY-LONG.
+    01 CHUNK-END-Z              BINARY-LONG.
+    01 CHUNK-X                  BINARY-LONG.
+    01 CHUNK-Z                  BINARY-LONG.
+LINKAGE SECTION.
+    01 LK-CLIENT                BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-CLIENT.
+    COMPUTE CHUNK-START-X = CENTER-CHUNK-X(LK-CLIENT) - CLIENT-VIEW-DISTANCE(LK-CLIENT)
+    COMPUTE CHUNK-END-X = CENTER-CHUNK-X(LK-CLIENT) + CLIENT-VIEW-DISTANCE(LK-CLIENT)
+    COMPUTE CHUNK-START-Z = CENTER-CHUNK-Z(LK-CLIENT) - CLIENT-VIEW-DISTANCE(LK-CLIENT)
+    COMPUTE CHUNK-END-Z = CENTER-CHUNK-Z(LK-CLIENT) + CLIENT-VIEW-DISTANCE(LK-CLIENT)
+    PERFORM VARYING CHUNK-X FROM CHUNK-START-X BY 1 UNTIL CHUNK-X > CHUNK-END-X
+        PERFORM VARYING CHUNK-Z FROM CHUNK-START-Z BY 1 UNTIL CHUNK-Z > CHUNK-END-Z
+            CALL "EnqueueChunk" USING LK-CLIENT CHUNK-X CHUNK-Z
+        END-PERFORM
+    END-PERFORM
+
+    GOBACK.
+
+END PROGRAM AuditClientChunkQueue.
+
 *> --- SendPreChunks ---
 *> Send pre-chunks to a client. This is the area immediately around the player and is required to complete the login.
 IDENTIFICATION DIVISION.
@@ -94,9 +131,14 @@ DATA DIVISION.
 WORKING-STORAGE SECTION.
     COPY DD-CLIENTS.
     COPY DD-CLIENT-STATES.
-    COPY DD-SERVER-PROPERTIES.
     01 CLIENT-ID                BINARY-LONG UNSIGNED.
     01 UNLOAD-FAILURE           BINARY-CHAR UNSIGNED.
+    *> Retained across calls (this program isn't RECURSIVE) so the audit below
+    *> only runs every AUDIT-INTERVAL-TICKS ticks instead of every single one --
+    *> reconciling a client's whole view area is far more work than the
+    *> steady-state per-tick send/unload above and doesn't need to run that often.
+    01 WS-AUDIT-TICK-COUNTER    BINARY-LONG UNSIGNED VALUE 0.
+    01 AUDIT-INTERVAL-TICKS     BINARY-LONG UNSIGNED VALUE 100.
 
 PROCEDURE DIVISION.
     PERFORM VARYING CLIENT-ID FROM 1 BY 1 UNTIL CLIENT-ID > MAX-CLIENTS
@@ -104,15 +146,65 @@ PROCEDURE DIVISION.
             CALL "SendChunks" USING CLIENT-ID
         END-IF
     END-PERFORM
-    CALL "World-UnloadChunks" USING VIEW-DISTANCE UNLOAD-FAILURE
+
+    *> Periodic self-heal: recompute each client's expected chunk set from its
+    *> current center chunk and view distance and re-enqueue anything that
+    *> isn't already queued, so a queue that got stuck or lost a chunk (e.g. to
+    *> the overflow case in EnqueueChunk) recovers without the player having to
+    *> reconnect. EnqueueChunk's own duplicate check makes this safe to re-run
+    *> against chunks the client already has.
+    ADD 1 TO WS-AUDIT-TICK-COUNTER
+    IF FUNCTION MOD(WS-AUDIT-TICK-COUNTER, AUDIT-INTERVAL-TICKS) = 0
+        PERFORM VARYING CLIENT-ID FROM 1 BY 1 UNTIL CLIENT-ID > MAX-CLIENTS
+            IF CLIENT-PRESENT(CLIENT-ID) = 1 AND CLIENT-STATE(CLIENT-ID) = CLIENT-STATE-PLAY
+                CALL "AuditClientChunkQueue" USING CLIENT-ID
+            END-IF
+        END-PERFORM
+    END-IF
+
+    *> Flush anything a player has changed to disk before it can be unloaded.
+    CALL "World-SaveDirtyChunks"
+
+    *> Keep anything within the largest view distance any client may have
+    *> chosen loaded, not just the server.properties default.
+    CALL "World-UnloadChunks" USING MAX-VIEW-DISTANCE UNLOAD-FAILURE
     IF UNLOAD-FAILURE NOT = 0
-        DISPLAY "Failure unloading chunks"
-        STOP RUN RETURNING 1
+        *> A world-level failure here doesn't mean any client connection is
+        *> broken, so skip this round of unloading rather than taking the
+        *> whole server down; the next tick will simply try again.
+        CALL "Log-Warn" USING "Failure unloading chunks, will retry next tick"
     END-IF
     GOBACK.
 
 END PROGRAM ProcessClientChunks.
 
+*> --- World-SaveDirtyChunks ---
+*> Write every currently-loaded chunk marked dirty back out to disk (Anvil-format
+*> region files) and clear its dirty flag. Called every tick so a chunk's edits are
+*> never lost to an unload or a crash, and again during graceful shutdown.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. World-SaveDirtyChunks.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-WORLD.
+    COPY DD-CHUNK-REF.
+    01 SLOT-INDEX                BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION.
+    PERFORM VARYING SLOT-INDEX FROM 1 BY 1 UNTIL SLOT-INDEX > MAX-LOADED-CHUNKS
+        IF WORLD-CHUNK-IN-USE(SLOT-INDEX) = 1
+            SET ADDRESS OF WORLD-CHUNK TO WORLD-CHUNK-POINTER(SLOT-INDEX)
+            IF CHUNK-DIRTY = 1
+                CALL "World-SaveChunk" USING WORLD-CHUNK
+                MOVE 0 TO CHUNK-DIRTY
+            END-IF
+        END-IF
+    END-PERFORM
+    GOBACK.
+
+END PROGRAM World-SaveDirtyChunks.
+
 *> --- SendChunks ---
 *> Send chunks to a client.
 IDENTIFICATION DIVISION.
@@ -122,7 +214,6 @@ DATA DIVISION.
 WORKING-STORAGE SECTION.
     COPY DD-CLIENTS.
     COPY DD-PLAYERS.
-    COPY DD-SERVER-PROPERTIES.
     01 PLAYER-ID                BINARY-LONG UNSIGNED.
     01 CHUNK-START-X            BINARY-LONG.
     01 CHUNK-END-X              BINARY-LONG.
@@ -132,17 +223,31 @@ WORKING-STORAGE SECTION.
     01 CHUNK-Z                  BINARY-LONG.
     01 PREV-CENTER-CHUNK-X          BINARY-LONG.
     01 PREV-CENTER-CHUNK-Z          BINARY-LONG.
+    01 MAX-CHUNKS-PER-TICK          BINARY-LONG UNSIGNED VALUE 8.
+    01 QUEUE-DEPTH                  BINARY-LONG UNSIGNED.
+    01 CHUNKS-THIS-TICK             BINARY-LONG UNSIGNED.
 LINKAGE SECTION.
     01 LK-CLIENT                BINARY-LONG UNSIGNED.
 
 PROCEDURE DIVISION USING LK-CLIENT.
-    *> send up to 1 chunk to the client per tick
-    CALL "ProcessChunkQueue" USING LK-CLIENT
-    IF CLIENT-PRESENT(LK-CLIENT) = 0
-        *> The client disconnected while processing the queue
-        GOBACK
+    *> Normally send 1 chunk per tick, but catch up faster when the backlog
+    *> is deep (e.g. right after login or a long-distance teleport) so the
+    *> client's view doesn't take forever to fill in.
+    COMPUTE QUEUE-DEPTH = CHUNK-QUEUE-END(LK-CLIENT) - CHUNK-QUEUE-BEGIN(LK-CLIENT) + CHUNK-QUEUE-LENGTH(LK-CLIENT)
+    COMPUTE QUEUE-DEPTH = FUNCTION MOD(QUEUE-DEPTH, CHUNK-QUEUE-LENGTH(LK-CLIENT))
+    MOVE 1 TO CHUNKS-THIS-TICK
+    IF QUEUE-DEPTH > 8
+        COMPUTE CHUNKS-THIS-TICK = FUNCTION MIN(MAX-CHUNKS-PER-TICK, QUEUE-DEPTH)
     END-IF
 
+    PERFORM CHUNKS-THIS-TICK TIMES
+        CALL "ProcessChunkQueue" USING LK-CLIENT
+        IF CLIENT-PRESENT(LK-CLIENT) = 0
+            *> The client disconnected while processing the queue
+            GOBACK
+        END-IF
+    END-PERFORM
+
     MOVE CLIENT-PLAYER(LK-CLIENT) TO PLAYER-ID
 
     *> compute the new center chunk position
@@ -159,14 +264,14 @@ PROCEDURE DIVISION USING LK-CLIENT.
         *> TODO: make this code look better
 
         *> first: parallel to the X axis
-        COMPUTE CHUNK-START-X = CENTER-CHUNK-X(LK-CLIENT) - VIEW-DISTANCE
-        COMPUTE CHUNK-END-X = CENTER-CHUNK-X(LK-CLIENT) + VIEW-DISTANCE
+        COMPUTE CHUNK-START-X = CENTER-CHUNK-X(LK-CLIENT) - CLIENT-VIEW-DISTANCE(LK-CLIENT)
+        COMPUTE CHUNK-END-X = CENTER-CHUNK-X(LK-CLIENT) + CLIENT-VIEW-DISTANCE(LK-CLIENT)
         IF CENTER-CHUNK-Z(LK-CLIENT) < PREV-CENTER-CHUNK-Z
-            COMPUTE CHUNK-START-Z = CENTER-CHUNK-Z(LK-CLIENT) - VIEW-DISTANCE
-            COMPUTE CHUNK-END-Z = FUNCTION MIN(PREV-CENTER-CHUNK-Z - VIEW-DISTANCE, CENTER-CHUNK-Z(LK-CLIENT) + VIEW-DISTANCE)
+            COMPUTE CHUNK-START-Z = CENTER-CHUNK-Z(LK-CLIENT) - CLIENT-VIEW-DISTANCE(LK-CLIENT)
+            COMPUTE CHUNK-END-Z = FUNCTION MIN(PREV-CENTER-CHUNK-Z - CLIENT-VIEW-DISTANCE(LK-CLIENT), CENTER-CHUNK-Z(LK-CLIENT) + CLIENT-VIEW-DISTANCE(LK-CLIENT))
         ELSE
-            COMPUTE CHUNK-START-Z = FUNCTION MAX(PREV-CENTER-CHUNK-Z + VIEW-DISTANCE, CENTER-CHUNK-Z(LK-CLIENT) - VIEW-DISTANCE)
-            COMPUTE CHUNK-END-Z = CENTER-CHUNK-Z(LK-CLIENT) + VIEW-DISTANCE
+            COMPUTE CHUNK-START-Z = FUNCTION MAX(PREV-CENTER-CHUNK-Z + CLIENT-VIEW-DISTANCE(LK-CLIENT), CENTER-CHUNK-Z(LK-CLIENT) - CLIENT-VIEW-DISTANCE(LK-CLIENT))
+            COMPUTE CHUNK-END-Z = CENTER-CHUNK-Z(LK-CLIENT) + CLIENT-VIEW-DISTANCE(LK-CLIENT)
         END-IF
         PERFORM VARYING CHUNK-X FROM CHUNK-START-X BY 1 UNTIL CHUNK-X > CHUNK-END-X
             PERFORM VARYING CHUNK-Z FROM CHUNK-START-Z BY 1 UNTIL CHUNK-Z > CHUNK-END-Z
@@ -175,14 +280,14 @@ PROCEDURE DIVISION USING LK-CLIENT.
         END-PERFORM
 
         *> second: parallel to the Z axis
-        COMPUTE CHUNK-START-Z = CENTER-CHUNK-Z(LK-CLIENT) - VIEW-DISTANCE
-        COMPUTE CHUNK-END-Z = CENTER-CHUNK-Z(LK-CLIENT) + VIEW-DISTANCE
+        COMPUTE CHUNK-START-Z = CENTER-CHUNK-Z(LK-CLIENT) - CLIENT-VIEW-DISTANCE(LK-CLIENT)
+        COMPUTE CHUNK-END-Z = CENTER-CHUNK-Z(LK-CLIENT) + CLIENT-VIEW-DISTANCE(LK-CLIENT)
         IF CENTER-CHUNK-X(LK-CLIENT) < PREV-CENTER-CHUNK-X
-            COMPUTE CHUNK-START-X = CENTER-CHUNK-X(LK-CLIENT) - VIEW-DISTANCE
-            COMPUTE CHUNK-END-X = FUNCTION MIN(PREV-CENTER-CHUNK-X - VIEW-DISTANCE, CENTER-CHUNK-X(LK-CLIENT) + VIEW-DISTANCE)
+            COMPUTE CHUNK-START-X = CENTER-CHUNK-X(LK-CLIENT) - CLIENT-VIEW-DISTANCE(LK-CLIENT)
+            COMPUTE CHUNK-END-X = FUNCTION MIN(PREV-CENTER-CHUNK-X - CLIENT-VIEW-DISTANCE(LK-CLIENT), CENTER-CHUNK-X(LK-CLIENT) + CLIENT-VIEW-DISTANCE(LK-CLIENT))
         ELSE
-            COMPUTE CHUNK-START-X = FUNCTION MAX(PREV-CENTER-CHUNK-X + VIEW-DISTANCE, CENTER-CHUNK-X(LK-CLIENT) - VIEW-DISTANCE)
-            COMPUTE CHUNK-END-X = CENTER-CHUNK-X(LK-CLIENT) + VIEW-DISTANCE
+            COMPUTE CHUNK-START-X = FUNCTION MAX(PREV-CENTER-CHUNK-X + CLIENT-VIEW-DISTANCE(LK-CLIENT), CENTER-CHUNK-X(LK-CLIENT) - CLIENT-VIEW-DISTANCE(LK-CLIENT))
+            COMPUTE CHUNK-END-X = CENTER-CHUNK-X(LK-CLIENT) + CLIENT-VIEW-DISTANCE(LK-CLIENT)
         END-IF
         PERFORM VARYING CHUNK-X FROM CHUNK-START-X BY 1 UNTIL CHUNK-X > CHUNK-END-X
             PERFORM VARYING CHUNK-Z FROM CHUNK-START-Z BY 1 UNTIL CHUNK-Z > CHUNK-END-Z
@@ -212,10 +317,27 @@ LINKAGE SECTION.
 PROCEDURE DIVISION USING LK-CLIENT LK-CHUNK-X LK-CHUNK-Z.
     *> Overflow would occur if (end + 1) % length == begin
     COMPUTE QUEUE-INDEX = CHUNK-QUEUE-END(LK-CLIENT) + 1
-    COMPUTE QUEUE-INDEX = FUNCTION MOD(QUEUE-INDEX, CHUNK-QUEUE-LENGTH)
+    IF QUEUE-INDEX >= CHUNK-QUEUE-LENGTH(LK-CLIENT)
+        MOVE 0 TO QUEUE-INDEX
+    END-IF
     IF QUEUE-INDEX = CHUNK-QUEUE-BEGIN(LK-CLIENT)
-        DISPLAY "[client=" LK-CLIENT "] Chunk queue overflow!"
-        GOBACK
+        *> The ring is full under its current length. When the queue hasn't
+        *> wrapped yet (begin is still at 0, so the data occupies one
+        *> contiguous run), it's safe to grow the ring in place up to
+        *> CHUNK-QUEUE-CAPACITY instead of losing the chunk. Once it has
+        *> wrapped, growing in place would require shifting existing
+        *> entries, so recover by dropping the oldest queued chunk instead --
+        *> the client will simply re-request it once it comes back into view.
+        IF CHUNK-QUEUE-BEGIN(LK-CLIENT) = 0 AND CHUNK-QUEUE-LENGTH(LK-CLIENT) < CHUNK-QUEUE-CAPACITY
+            ADD 1 TO CHUNK-QUEUE-LENGTH(LK-CLIENT)
+        ELSE
+            ADD 1 TO CHUNKS-OVERFLOWED-COUNT(LK-CLIENT)
+            CALL "Log-Warn" USING "Chunk queue overflow, dropping oldest queued chunk"
+            ADD 1 TO CHUNK-QUEUE-BEGIN(LK-CLIENT)
+            IF CHUNK-QUEUE-BEGIN(LK-CLIENT) >= CHUNK-QUEUE-LENGTH(LK-CLIENT)
+                MOVE 0 TO CHUNK-QUEUE-BEGIN(LK-CLIENT)
+            END-IF
+        END-IF
     END-IF
 
     *> Check for duplicates
@@ -225,7 +347,7 @@ PROCEDURE DIVISION USING LK-CLIENT LK-CHUNK-X LK-CHUNK-Z.
             GOBACK
         END-IF
         ADD 1 TO QUEUE-INDEX
-        IF QUEUE-INDEX >= CHUNK-QUEUE-LENGTH
+        IF QUEUE-INDEX >= CHUNK-QUEUE-LENGTH(LK-CLIENT)
             MOVE 0 TO QUEUE-INDEX
         END-IF
     END-PERFORM
@@ -236,7 +358,7 @@ PROCEDURE DIVISION USING LK-CLIENT LK-CHUNK-X LK-CHUNK-Z.
 
     *> Move the end pointer one beyond the new item
     ADD 1 TO CHUNK-QUEUE-END(LK-CLIENT)
-    IF CHUNK-QUEUE-END(LK-CLIENT) >= CHUNK-QUEUE-LENGTH
+    IF CHUNK-QUEUE-END(LK-CLIENT) >= CHUNK-QUEUE-LENGTH(LK-CLIENT)
         MOVE 0 TO CHUNK-QUEUE-END(LK-CLIENT)
     END-IF
 
@@ -253,7 +375,6 @@ DATA DIVISION.
 WORKING-STORAGE SECTION.
     COPY DD-WORLD.
     COPY DD-CLIENTS.
-    COPY DD-SERVER-PROPERTIES.
     01 CHUNK-INDEX              BINARY-LONG UNSIGNED.
     01 CHUNK-START-X            BINARY-LONG.
     01 CHUNK-END-X              BINARY-LONG.
@@ -267,10 +388,10 @@ LINKAGE SECTION.
 
 PROCEDURE DIVISION USING LK-CLIENT.
     *> Determine the client's view area to avoid sending chunks outside of it
-    COMPUTE CHUNK-START-X = CENTER-CHUNK-X(LK-CLIENT) - VIEW-DISTANCE
-    COMPUTE CHUNK-END-X = CENTER-CHUNK-X(LK-CLIENT) + VIEW-DISTANCE
-    COMPUTE CHUNK-START-Z = CENTER-CHUNK-Z(LK-CLIENT) - VIEW-DISTANCE
-    COMPUTE CHUNK-END-Z = CENTER-CHUNK-Z(LK-CLIENT) + VIEW-DISTANCE
+    COMPUTE CHUNK-START-X = CENTER-CHUNK-X(LK-CLIENT) - CLIENT-VIEW-DISTANCE(LK-CLIENT)
+    COMPUTE CHUNK-END-X = CENTER-CHUNK-X(LK-CLIENT) + CLIENT-VIEW-DISTANCE(LK-CLIENT)
+    COMPUTE CHUNK-START-Z = CENTER-CHUNK-Z(LK-CLIENT) - CLIENT-VIEW-DISTANCE(LK-CLIENT)
+    COMPUTE CHUNK-END-Z = CENTER-CHUNK-Z(LK-CLIENT) + CLIENT-VIEW-DISTANCE(LK-CLIENT)
 
     *> Since end points one beyond the last item, the queue is empty once begin = end.
     PERFORM UNTIL CHUNK-QUEUE-BEGIN(LK-CLIENT) = CHUNK-QUEUE-END(LK-CLIENT)
@@ -278,7 +399,7 @@ PROCEDURE DIVISION USING LK-CLIENT.
         MOVE CHUNK-QUEUE-X(LK-CLIENT, CHUNK-QUEUE-BEGIN(LK-CLIENT) + 1) TO CHUNK-X
         MOVE CHUNK-QUEUE-Z(LK-CLIENT, CHUNK-QUEUE-BEGIN(LK-CLIENT) + 1) TO CHUNK-Z
         ADD 1 TO CHUNK-QUEUE-BEGIN(LK-CLIENT)
-        IF CHUNK-QUEUE-BEGIN(LK-CLIENT) >= CHUNK-QUEUE-LENGTH
+        IF CHUNK-QUEUE-BEGIN(LK-CLIENT) >= CHUNK-QUEUE-LENGTH(LK-CLIENT)
             MOVE 0 TO CHUNK-QUEUE-BEGIN(LK-CLIENT)
         END-IF
         *> Check if the chunk is within the client's view area
@@ -287,6 +408,12 @@ PROCEDURE DIVISION USING LK-CLIENT.
             IF CHUNK-INDEX > 0
                 SET ADDRESS OF WORLD-CHUNK TO WORLD-CHUNK-POINTER(CHUNK-INDEX)
                 CALL "SendPacket-ChunkData" USING LK-CLIENT WORLD-CHUNK
+            ELSE
+                *> World-EnsureChunk couldn't produce this chunk (e.g. the loaded-chunk
+                *> table is full); count it as missing rather than just moving on so
+                *> the per-client counters reflect it instead of losing it silently.
+                ADD 1 TO CHUNKS-MISSING-COUNT(LK-CLIENT)
+                CALL "Log-Warn" USING "Chunk lookup failed, client will be missing a chunk"
             END-IF
             *> Stop once a chunk has been sent
             EXIT PERFORM
