@@ -0,0 +1,35 @@
+*> --- RecvPacket-CloseContainer ---
+*> Handles a player closing a container window (clicking out, pressing Escape, etc).
+*> The window ID itself is read off the wire to keep the packet offset correct but
+*> otherwise ignored, the same way RecvPacket-ContainerClick treats any nonzero
+*> client-sent WINDOW-ID as "whatever PLAYER-OPEN-CONTAINER currently points to"
+*> rather than validating the number against it.
+*>
+*> Releasing the CONTAINER-TABLE entry itself (so CONTAINER-PRESENT doesn't stay set
+*> forever once nobody still has it open) is shared with server.cob's DisconnectClient,
+*> which needs the exact same release for a player who stops looking at a container by
+*> disconnecting rather than closing the window -- see Container-CloseForPlayer.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RecvPacket-CloseContainer.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-CLIENTS.
+    COPY DD-PLAYERS.
+    01 PLAYER-ID                BINARY-LONG.
+    01 WS-WINDOW-ID              BINARY-LONG.
+LINKAGE SECTION.
+    01 LK-CLIENT                BINARY-LONG UNSIGNED.
+    01 LK-BUFFER                PIC X ANY LENGTH.
+    01 LK-OFFSET                BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-CLIENT LK-BUFFER LK-OFFSET.
+    MOVE CLIENT-PLAYER(LK-CLIENT) TO PLAYER-ID
+
+    CALL "Decode-VarInt" USING LK-BUFFER LK-OFFSET WS-WINDOW-ID
+
+    CALL "Container-CloseForPlayer" USING PLAYER-ID
+
+    GOBACK.
+
+END PROGRAM RecvPacket-CloseContainer.
