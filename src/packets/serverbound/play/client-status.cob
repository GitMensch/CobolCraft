@@ -0,0 +1,53 @@
+*> --- RecvPacket-ClientStatus ---
+*> Handles the "perform respawn" action a vanilla client sends once its player clicks
+*> the Respawn button on the death screen that health reaching 0 already triggers
+*> client-side off the SendPacket-UpdateHealth stream -- no separate death packet is
+*> needed for that part.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RecvPacket-ClientStatus.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-CLIENTS.
+    COPY DD-PLAYERS.
+    *> payload
+    01 ACTION-ID                BINARY-LONG.
+    01 PLAYER-ID                BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-CLIENT                BINARY-LONG UNSIGNED.
+    01 LK-BUFFER                PIC X ANY LENGTH.
+    01 LK-OFFSET                BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-CLIENT LK-BUFFER LK-OFFSET.
+    CALL "Decode-VarInt" USING LK-BUFFER LK-OFFSET ACTION-ID
+    MOVE CLIENT-PLAYER(LK-CLIENT) TO PLAYER-ID
+
+    *> Action 0 is "perform respawn"; action 1 ("request stats") has nothing to do
+    *> here since this server has no statistics tracking.
+    IF ACTION-ID = 0 AND PLAYER-DEAD(PLAYER-ID) = 1
+        PERFORM Respawn
+    END-IF
+
+    GOBACK.
+
+Respawn.
+    *> Back to the same world spawn point ApplyFreshPlayerDefaults uses for a brand
+    *> new player; this server has only the one world, so there's no dimension to
+    *> switch back into the way a real Respawn packet would also need to say.
+    MOVE 0 TO PLAYER-X(PLAYER-ID)
+    MOVE 64 TO PLAYER-Y(PLAYER-ID)
+    MOVE 0 TO PLAYER-Z(PLAYER-ID)
+    MOVE 0 TO PLAYER-YAW(PLAYER-ID)
+    MOVE 0 TO PLAYER-PITCH(PLAYER-ID)
+    MOVE 20 TO PLAYER-HEALTH(PLAYER-ID)
+    MOVE 0 TO PLAYER-DEAD(PLAYER-ID)
+
+    *> A real client stays on the death screen until the clientbound Respawn packet
+    *> arrives -- SynchronizePosition/UpdateHealth alone move and heal the player but
+    *> don't tell the client it's allowed to leave that screen.
+    CALL "SendPacket-Respawn" USING LK-CLIENT PLAYER-GAMEMODE(PLAYER-ID)
+    CALL "SendPacket-SynchronizePosition" USING LK-CLIENT PLAYER-X(PLAYER-ID)
+        PLAYER-Y(PLAYER-ID) PLAYER-Z(PLAYER-ID) PLAYER-YAW(PLAYER-ID) PLAYER-PITCH(PLAYER-ID)
+    CALL "SendPacket-UpdateHealth" USING LK-CLIENT PLAYER-HEALTH(PLAYER-ID).
+
+END PROGRAM RecvPacket-ClientStatus.
