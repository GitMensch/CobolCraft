@@ -4,21 +4,53 @@ PROGRAM-ID. RecvPacket-DebugSubscription.
 DATA DIVISION.
 WORKING-STORAGE SECTION.
     COPY DD-CLIENTS.
+    COPY DD-PLAYERS.
+    COPY DD-DEBUG-SAMPLES.
     *> payload
     01 SUBSCRIPTION-TYPE        BINARY-LONG.
+    01 PLAYER-ID                BINARY-LONG.
+    01 WS-MASK-BIT              BINARY-LONG UNSIGNED.
 LINKAGE SECTION.
     01 LK-CLIENT                BINARY-LONG UNSIGNED.
     01 LK-BUFFER                PIC X ANY LENGTH.
     01 LK-OFFSET                BINARY-LONG UNSIGNED.
 
 PROCEDURE DIVISION USING LK-CLIENT LK-BUFFER LK-OFFSET.
-    *> TODO limit to operators
-
     CALL "Decode-VarInt" USING LK-BUFFER LK-OFFSET SUBSCRIPTION-TYPE
 
-    *> 0 = game tick
-    IF SUBSCRIPTION-TYPE = 0
-        CALL "SystemTimeMicros" USING DEBUG-SUBSCRIBE-TIME(LK-CLIENT)
+    *> Tick-timing telemetry is operator-only; silently ignore the subscription for
+    *> anyone else rather than disconnecting them over it.
+    MOVE CLIENT-PLAYER(LK-CLIENT) TO PLAYER-ID
+    IF PLAYER-OP(PLAYER-ID) NOT = 1
+        GOBACK
+    END-IF
+
+    *> Each sample type just sets its bit in DEBUG-SUBSCRIBE-MASK; ServerLoop reports
+    *> elapsed timings for whichever bits are set, once per tick, through
+    *> SendPacket-DebugSample. DEBUG-SUBSCRIBE-TIME keeps its original role as the
+    *> running start-of-tick timestamp used to compute the game-tick sample.
+    MOVE 0 TO WS-MASK-BIT
+    EVALUATE SUBSCRIPTION-TYPE
+        WHEN DEBUG-SAMPLE-TICK
+            MOVE DEBUG-SAMPLE-MASK-TICK TO WS-MASK-BIT
+            CALL "SystemTimeMicros" USING DEBUG-SUBSCRIBE-TIME(LK-CLIENT)
+        WHEN DEBUG-SAMPLE-CHUNK-SEND
+            MOVE DEBUG-SAMPLE-MASK-CHUNK-SEND TO WS-MASK-BIT
+        WHEN DEBUG-SAMPLE-ENTITY-TICK
+            MOVE DEBUG-SAMPLE-MASK-ENTITY-TICK TO WS-MASK-BIT
+        WHEN DEBUG-SAMPLE-PACKET-HANDLING
+            MOVE DEBUG-SAMPLE-MASK-PACKET-HANDLING TO WS-MASK-BIT
+        WHEN DEBUG-SAMPLE-CHUNKS-DROPPED
+            MOVE DEBUG-SAMPLE-MASK-CHUNKS-DROPPED TO WS-MASK-BIT
+    END-EVALUATE
+
+    *> Only add the bit in if it isn't already set, so re-subscribing to a type already
+    *> on (e.g. the client re-sending it whenever the F3 debug screen is toggled) can't
+    *> corrupt the mask by stacking the same bit value into it repeatedly.
+    IF WS-MASK-BIT NOT = 0
+        IF FUNCTION MOD(DEBUG-SUBSCRIBE-MASK(LK-CLIENT), WS-MASK-BIT * 2) < WS-MASK-BIT
+            ADD WS-MASK-BIT TO DEBUG-SUBSCRIBE-MASK(LK-CLIENT)
+        END-IF
     END-IF
 
     GOBACK.
