@@ -5,6 +5,7 @@ DATA DIVISION.
 WORKING-STORAGE SECTION.
     COPY DD-CLIENTS.
     COPY DD-PLAYERS.
+    COPY DD-CONTAINERS.
     01 PLAYER-ID                BINARY-LONG.
     01 WINDOW-ID                BINARY-LONG.
     01 STATE-ID                 BINARY-LONG.
@@ -21,6 +22,36 @@ WORKING-STORAGE SECTION.
     01 COMPONENTS-REMOVE-COUNT  BINARY-LONG.
     01 COMPONENTS-LENGTH        BINARY-LONG UNSIGNED.
     01 COMPONENT-ID             BINARY-LONG.
+    01 WS-COMPONENT-ENTRY-OFFSET BINARY-LONG UNSIGNED.
+    01 C-COMPONENT-CUSTOM-NAME  BINARY-LONG VALUE 5.
+    01 C-COMPONENT-LORE         BINARY-LONG VALUE 8.
+    01 C-COMPONENT-ENCHANTMENTS BINARY-LONG VALUE 10.
+    01 WS-STRING-LENGTH         BINARY-LONG UNSIGNED.
+    01 WS-COMPONENT-LOOP-COUNT  BINARY-LONG UNSIGNED.
+    01 WS-COMPONENT-LOOP-INDEX  BINARY-LONG UNSIGNED.
+    01 WS-ENCHANT-ID            BINARY-LONG UNSIGNED.
+    01 WS-ENCHANT-LEVEL         BINARY-LONG UNSIGNED.
+    01 WS-LOG-MSG               PIC X(64).
+    01 WS-LOG-NUM               PIC -(10)9.
+    01 CONTAINER-ID             BINARY-LONG UNSIGNED.
+    01 CONTAINER-SLOT-INDEX     BINARY-LONG UNSIGNED.
+    01 WS-PLAYER-SLOT-INDEX     BINARY-LONG UNSIGNED.
+    01 WS-COMBINED-INDEX        BINARY-LONG UNSIGNED.
+    01 WS-COMBINED-SLOTS.
+        02 WS-COMBINED-SLOT OCCURS 63 TIMES.
+            COPY DD-INVENTORY-SLOT REPLACING LEADING ==PREFIX== BY ==WS-COMBINED-SLOT==.
+    01 MAX-STACK-SIZE           BINARY-CHAR UNSIGNED VALUE 64.
+    01 WS-TARGET-SLOT.
+        COPY DD-INVENTORY-SLOT REPLACING LEADING ==PREFIX== BY ==WS-TARGET==.
+    01 WS-SWAP-SLOT.
+        COPY DD-INVENTORY-SLOT REPLACING LEADING ==PREFIX== BY ==WS-SWAP==.
+    01 WS-TARGET-IN-CONTAINER   BINARY-CHAR UNSIGNED.
+    01 WS-TARGET-INDEX          BINARY-LONG UNSIGNED.
+    01 WS-TOTAL-COUNT           BINARY-LONG UNSIGNED.
+    01 WS-SPLIT-COUNT           BINARY-CHAR UNSIGNED.
+    01 WS-SHIFT-INDEX           BINARY-LONG UNSIGNED.
+    01 WS-DROP-COUNT            BINARY-CHAR UNSIGNED.
+    01 WS-SLOT-MATCH            BINARY-CHAR UNSIGNED.
 LINKAGE SECTION.
     01 LK-CLIENT                BINARY-LONG UNSIGNED.
     01 LK-BUFFER                PIC X ANY LENGTH.
@@ -38,42 +69,86 @@ PROCEDURE DIVISION USING LK-CLIENT LK-BUFFER LK-OFFSET.
     *> TODO We currently accept the client's changed slot data as correct, but we should really compute it ourselves
     *>      based on slot/button/mode and then check if it matches the client's data.
 
-    *> TOOD implement containers other than inventory
+    *> Resolve which container (if any) the player has open. A non-zero WINDOW-ID with no
+    *> matching live CONTAINER-TABLE entry means our state and the client's have drifted
+    *> (e.g. the container was closed server-side) -- resync the inventory and bail, same
+    *> as the existing STATE-ID mismatch handling below.
+    MOVE 0 TO CONTAINER-ID
     IF WINDOW-ID NOT = 0
-        PERFORM SyncInventory
-        GOBACK
+        MOVE PLAYER-OPEN-CONTAINER(PLAYER-ID) TO CONTAINER-ID
+        IF CONTAINER-ID = 0 OR CONTAINER-ID > MAX-CONTAINER-ENTRIES
+                OR CONTAINER-PRESENT(CONTAINER-ID) NOT = 1
+            PERFORM SyncInventory
+            GOBACK
+        END-IF
     END-IF
 
     *> sync client if state ID differs from last sent
     IF STATE-ID NOT = PLAYER-WINDOW-STATE(PLAYER-ID)
-        PERFORM SyncInventory
+        IF CONTAINER-ID NOT = 0
+            PERFORM SyncContainer
+        ELSE
+            PERFORM SyncInventory
+        END-IF
         GOBACK
     END-IF
 
-    *> TODO support dropping items
-    IF (MODE-ENUM = 0 AND SLOT = -999) OR (MODE-ENUM = 4)
+    *> Dropping items: MODE-ENUM 0 with SLOT -999 drops straight from the carried/mouse
+    *> item (clicking outside the window); MODE-ENUM 4 drops from whichever slot SLOT
+    *> addresses (the "Q"/drop key and "Ctrl+Q"/drop-stack key). Either way BUTTON 0 drops
+    *> a single item and BUTTON 1 drops the whole stack.
+    IF MODE-ENUM = 0 AND SLOT = -999
+        PERFORM DropFromMouse
         PERFORM SyncInventory
         GOBACK
     END-IF
+    IF MODE-ENUM = 4
+        PERFORM DropFromSlot
+        IF CONTAINER-ID NOT = 0
+            PERFORM SyncContainer
+        ELSE
+            PERFORM SyncInventory
+        END-IF
+        GOBACK
+    END-IF
 
-    *> iterate changed slots
+    *> Compute the click ourselves from SLOT/BUTTON/MODE-ENUM instead of trusting the
+    *> client's changed-slot payload below -- a modified client could otherwise hand over
+    *> arbitrary inventory contents. Mode 0 (normal click) and mode 1 (shift click) are
+    *> computed and applied here; other modes (hotbar swap, creative clone, drag, double
+    *> click) aren't implemented yet, so they fall through as a no-op and just get resynced
+    *> with whatever the server already had, same as a detected mismatch would be.
+    IF MODE-ENUM = 0 OR MODE-ENUM = 1
+        PERFORM ComputeClick
+    END-IF
+
+    *> The packet still carries the client's own idea of the changed slots and the carried
+    *> item -- read them off the wire to keep the offset correct, but since ComputeClick
+    *> (or the no-op above) already produced our own authoritative result, never apply them.
     CALL "Decode-VarInt" USING LK-BUFFER LK-OFFSET CHANGED-SLOT-COUNT
     IF CHANGED-SLOT-COUNT <= 0 OR CHANGED-SLOT-COUNT > 128
+        *> ComputeClick above already applied its result to the server-side slots,
+        *> so bailing out here without resyncing would leave the client showing its
+        *> own stale view forever -- send back what the server actually has before
+        *> giving up on the rest of this malformed packet.
+        IF CONTAINER-ID NOT = 0
+            PERFORM SyncContainer
+        ELSE
+            PERFORM SyncInventory
+        END-IF
         GOBACK
     END-IF
     PERFORM CHANGED-SLOT-COUNT TIMES
         CALL "Decode-Short" USING LK-BUFFER LK-OFFSET SLOT-NUMBER
         PERFORM DecodeSlot
-        IF SLOT-NUMBER >= 0 AND SLOT-NUMBER < 46
-            MOVE CLIENT-SLOT TO PLAYER-INVENTORY-SLOT(PLAYER-ID, SLOT-NUMBER + 1)
-        ELSE
-            DISPLAY "Invalid slot number: " SLOT-NUMBER
-        END-IF
     END-PERFORM
-
-    *> carried item
     PERFORM DecodeSlot
-    MOVE CLIENT-SLOT TO PLAYER-MOUSE-ITEM(PLAYER-ID)
+
+    IF CONTAINER-ID NOT = 0
+        PERFORM SyncContainer
+    ELSE
+        PERFORM SyncInventory
+    END-IF
 
     GOBACK.
 
@@ -83,6 +158,277 @@ SyncInventory.
         PLAYER-INVENTORY(PLAYER-ID) PLAYER-MOUSE-ITEM(PLAYER-ID)
     EXIT PARAGRAPH.
 
+*> Resolves SLOT into WS-TARGET-IN-CONTAINER/WS-TARGET-INDEX the same way StoreContainerSlot
+*> used to for the client-trusting path: slot numbers below the open container's own slot
+*> count address the container, everything above that addresses the player's main
+*> inventory/hotbar (1-based indices 10-45) that follow it in the window the client sees.
+ResolveTargetSlot.
+    IF CONTAINER-ID NOT = 0 AND SLOT < CONTAINER-SLOT-COUNT(CONTAINER-ID)
+        MOVE 1 TO WS-TARGET-IN-CONTAINER
+        COMPUTE WS-TARGET-INDEX = SLOT + 1
+    ELSE
+        MOVE 0 TO WS-TARGET-IN-CONTAINER
+        IF CONTAINER-ID NOT = 0
+            COMPUTE WS-TARGET-INDEX = SLOT - CONTAINER-SLOT-COUNT(CONTAINER-ID) + 10
+        ELSE
+            COMPUTE WS-TARGET-INDEX = SLOT + 1
+        END-IF
+    END-IF
+    EXIT PARAGRAPH.
+
+LoadTargetSlot.
+    IF WS-TARGET-IN-CONTAINER = 1
+        MOVE CONTAINER-SLOT(CONTAINER-ID, WS-TARGET-INDEX) TO WS-TARGET-SLOT
+    ELSE
+        MOVE PLAYER-INVENTORY-SLOT(PLAYER-ID, WS-TARGET-INDEX) TO WS-TARGET-SLOT
+    END-IF
+    EXIT PARAGRAPH.
+
+StoreTargetSlot.
+    IF WS-TARGET-IN-CONTAINER = 1
+        MOVE WS-TARGET-SLOT TO CONTAINER-SLOT(CONTAINER-ID, WS-TARGET-INDEX)
+    ELSE
+        MOVE WS-TARGET-SLOT TO PLAYER-INVENTORY-SLOT(PLAYER-ID, WS-TARGET-INDEX)
+    END-IF
+    EXIT PARAGRAPH.
+
+*> Drops WS-DROP-COUNT of the mouse-carried item into the world at the player's current
+*> position -- a single item for a plain drop click, the whole stack for a drop-stack
+*> click. Spawning the actual item entity is delegated to the Entities-SpawnItem runtime
+*> primitive, the same way entity ticking/serialization is delegated to Callback-Tick.
+*> The whole slot group is passed (not just the item id) so a named/enchanted/lored item
+*> keeps that data on the ground instead of reverting to a plain stack.
+DropFromMouse.
+    IF PLAYER-MOUSE-ITEM-SLOT-COUNT(PLAYER-ID) = 0
+        EXIT PARAGRAPH
+    END-IF
+
+    IF BUTTON = 1
+        MOVE PLAYER-MOUSE-ITEM-SLOT-COUNT(PLAYER-ID) TO WS-DROP-COUNT
+    ELSE
+        MOVE 1 TO WS-DROP-COUNT
+    END-IF
+
+    CALL "Entities-SpawnItem" USING PLAYER-X(PLAYER-ID) PLAYER-Y(PLAYER-ID) PLAYER-Z(PLAYER-ID)
+        PLAYER-MOUSE-ITEM(PLAYER-ID) WS-DROP-COUNT
+
+    SUBTRACT WS-DROP-COUNT FROM PLAYER-MOUSE-ITEM-SLOT-COUNT(PLAYER-ID)
+    IF PLAYER-MOUSE-ITEM-SLOT-COUNT(PLAYER-ID) = 0
+        MOVE 0 TO PLAYER-MOUSE-ITEM-SLOT-ID(PLAYER-ID)
+    END-IF
+    EXIT PARAGRAPH.
+
+*> Drops WS-DROP-COUNT of whatever item is in the slot SLOT addresses (container or
+*> player inventory, same resolution ResolveTargetSlot already does for normal clicks).
+*> The whole slot group is passed (not just the item id) so a named/enchanted/lored item
+*> keeps that data on the ground instead of reverting to a plain stack.
+DropFromSlot.
+    IF SLOT < 0
+        EXIT PARAGRAPH
+    END-IF
+
+    PERFORM ResolveTargetSlot
+    IF WS-TARGET-IN-CONTAINER = 1 AND WS-TARGET-INDEX > CONTAINER-SLOT-COUNT(CONTAINER-ID)
+        EXIT PARAGRAPH
+    END-IF
+    IF WS-TARGET-IN-CONTAINER = 0 AND (WS-TARGET-INDEX < 1 OR WS-TARGET-INDEX > 46)
+        EXIT PARAGRAPH
+    END-IF
+    PERFORM LoadTargetSlot
+
+    IF WS-TARGET-SLOT-COUNT = 0
+        EXIT PARAGRAPH
+    END-IF
+
+    IF BUTTON = 1
+        MOVE WS-TARGET-SLOT-COUNT TO WS-DROP-COUNT
+    ELSE
+        MOVE 1 TO WS-DROP-COUNT
+    END-IF
+
+    CALL "Entities-SpawnItem" USING PLAYER-X(PLAYER-ID) PLAYER-Y(PLAYER-ID) PLAYER-Z(PLAYER-ID)
+        WS-TARGET-SLOT WS-DROP-COUNT
+
+    SUBTRACT WS-DROP-COUNT FROM WS-TARGET-SLOT-COUNT
+    IF WS-TARGET-SLOT-COUNT = 0
+        MOVE 0 TO WS-TARGET-SLOT-ID
+    END-IF
+    PERFORM StoreTargetSlot
+    EXIT PARAGRAPH.
+
+*> Computes the result of a normal click (mode 0) or shift click (mode 1) purely from
+*> SLOT/BUTTON against the current server-side item state, and applies it directly --
+*> the client's own claimed result is never consulted.
+ComputeClick.
+    IF SLOT < 0
+        EXIT PARAGRAPH
+    END-IF
+
+    PERFORM ResolveTargetSlot
+    IF WS-TARGET-IN-CONTAINER = 1 AND WS-TARGET-INDEX > CONTAINER-SLOT-COUNT(CONTAINER-ID)
+        EXIT PARAGRAPH
+    END-IF
+    IF WS-TARGET-IN-CONTAINER = 0 AND (WS-TARGET-INDEX < 1 OR WS-TARGET-INDEX > 46)
+        EXIT PARAGRAPH
+    END-IF
+    PERFORM LoadTargetSlot
+
+    EVALUATE MODE-ENUM
+        WHEN 0
+            EVALUATE BUTTON
+                WHEN 0
+                    PERFORM ClickLeft
+                WHEN 1
+                    PERFORM ClickRight
+            END-EVALUATE
+        WHEN 1
+            PERFORM ClickShift
+    END-EVALUATE
+
+    PERFORM StoreTargetSlot
+    EXIT PARAGRAPH.
+
+*> Left click: pick up/place/merge/swap the whole stack against the carried item. A merge
+*> only combines counts when the two stacks are truly identical -- same item id and the
+*> same structured components (InventorySlot-Match) -- otherwise they're swapped, so an
+*> incoming stack's custom name/enchantments/lore is never silently dropped by a merge.
+ClickLeft.
+    IF WS-TARGET-SLOT-COUNT = 0 AND PLAYER-MOUSE-ITEM-SLOT-COUNT(PLAYER-ID) = 0
+        CONTINUE
+    ELSE
+        IF WS-TARGET-SLOT-COUNT = 0
+            MOVE PLAYER-MOUSE-ITEM(PLAYER-ID) TO WS-TARGET-SLOT
+            MOVE 0 TO PLAYER-MOUSE-ITEM-SLOT-COUNT(PLAYER-ID)
+            MOVE 0 TO PLAYER-MOUSE-ITEM-SLOT-ID(PLAYER-ID)
+        ELSE
+            IF PLAYER-MOUSE-ITEM-SLOT-COUNT(PLAYER-ID) = 0
+                MOVE WS-TARGET-SLOT TO PLAYER-MOUSE-ITEM(PLAYER-ID)
+                MOVE 0 TO WS-TARGET-SLOT-COUNT
+                MOVE 0 TO WS-TARGET-SLOT-ID
+            ELSE
+                CALL "InventorySlot-Match" USING WS-TARGET-SLOT PLAYER-MOUSE-ITEM(PLAYER-ID) WS-SLOT-MATCH
+                IF WS-SLOT-MATCH = 1
+                    COMPUTE WS-TOTAL-COUNT = WS-TARGET-SLOT-COUNT + PLAYER-MOUSE-ITEM-SLOT-COUNT(PLAYER-ID)
+                    IF WS-TOTAL-COUNT > MAX-STACK-SIZE
+                        MOVE MAX-STACK-SIZE TO WS-TARGET-SLOT-COUNT
+                        COMPUTE PLAYER-MOUSE-ITEM-SLOT-COUNT(PLAYER-ID) = WS-TOTAL-COUNT - MAX-STACK-SIZE
+                    ELSE
+                        MOVE WS-TOTAL-COUNT TO WS-TARGET-SLOT-COUNT
+                        MOVE 0 TO PLAYER-MOUSE-ITEM-SLOT-COUNT(PLAYER-ID)
+                        MOVE 0 TO PLAYER-MOUSE-ITEM-SLOT-ID(PLAYER-ID)
+                    END-IF
+                ELSE
+                    MOVE WS-TARGET-SLOT TO WS-SWAP-SLOT
+                    MOVE PLAYER-MOUSE-ITEM(PLAYER-ID) TO WS-TARGET-SLOT
+                    MOVE WS-SWAP-SLOT TO PLAYER-MOUSE-ITEM(PLAYER-ID)
+                END-IF
+            END-IF
+        END-IF
+    END-IF
+    EXIT PARAGRAPH.
+
+*> Right click: pick up half (rounded up) when the cursor is empty, or place a single item.
+*> Placing a single item only adds onto the target stack when the carried item truly
+*> matches it (InventorySlot-Match), the same component-aware rule ClickLeft uses.
+ClickRight.
+    IF WS-TARGET-SLOT-COUNT = 0 AND PLAYER-MOUSE-ITEM-SLOT-COUNT(PLAYER-ID) = 0
+        CONTINUE
+    ELSE
+        IF PLAYER-MOUSE-ITEM-SLOT-COUNT(PLAYER-ID) = 0
+            COMPUTE WS-SPLIT-COUNT = (WS-TARGET-SLOT-COUNT + 1) / 2
+            MOVE WS-TARGET-SLOT TO PLAYER-MOUSE-ITEM(PLAYER-ID)
+            MOVE WS-SPLIT-COUNT TO PLAYER-MOUSE-ITEM-SLOT-COUNT(PLAYER-ID)
+            COMPUTE WS-TARGET-SLOT-COUNT = WS-TARGET-SLOT-COUNT - WS-SPLIT-COUNT
+            IF WS-TARGET-SLOT-COUNT = 0
+                MOVE 0 TO WS-TARGET-SLOT-ID
+            END-IF
+        ELSE
+            IF WS-TARGET-SLOT-COUNT = 0
+                MOVE PLAYER-MOUSE-ITEM(PLAYER-ID) TO WS-TARGET-SLOT
+                MOVE 1 TO WS-TARGET-SLOT-COUNT
+                SUBTRACT 1 FROM PLAYER-MOUSE-ITEM-SLOT-COUNT(PLAYER-ID)
+                IF PLAYER-MOUSE-ITEM-SLOT-COUNT(PLAYER-ID) = 0
+                    MOVE 0 TO PLAYER-MOUSE-ITEM-SLOT-ID(PLAYER-ID)
+                END-IF
+            ELSE
+                CALL "InventorySlot-Match" USING WS-TARGET-SLOT PLAYER-MOUSE-ITEM(PLAYER-ID) WS-SLOT-MATCH
+                IF WS-SLOT-MATCH = 1 AND WS-TARGET-SLOT-COUNT < MAX-STACK-SIZE
+                    ADD 1 TO WS-TARGET-SLOT-COUNT
+                    SUBTRACT 1 FROM PLAYER-MOUSE-ITEM-SLOT-COUNT(PLAYER-ID)
+                    IF PLAYER-MOUSE-ITEM-SLOT-COUNT(PLAYER-ID) = 0
+                        MOVE 0 TO PLAYER-MOUSE-ITEM-SLOT-ID(PLAYER-ID)
+                    END-IF
+                END-IF
+            END-IF
+        END-IF
+    END-IF
+    EXIT PARAGRAPH.
+
+*> Shift click: move the whole stack into the player's own main inventory/hotbar (1-based
+*> indices 10-45), merging into existing stacks of the same item first and falling back to
+*> the first empty slot. Merging requires a full component match (InventorySlot-Match), not
+*> just the same item id, so a named/enchanted/lored stack never merges into (and silently
+*> loses its identity to) a plain stack of the same item. Doesn't touch the carried item.
+*> Shift-clicking a slot that's already in that range is left as a no-op for now -- vanilla
+*> would move it to the opposite area (hotbar<->main) or into armor/offhand, which isn't
+*> implemented yet.
+ClickShift.
+    IF WS-TARGET-SLOT-COUNT = 0
+        EXIT PARAGRAPH
+    END-IF
+    IF WS-TARGET-IN-CONTAINER = 0
+        EXIT PARAGRAPH
+    END-IF
+
+    PERFORM VARYING WS-SHIFT-INDEX FROM 10 BY 1
+            UNTIL WS-SHIFT-INDEX > 45 OR WS-TARGET-SLOT-COUNT = 0
+        IF PLAYER-INVENTORY-SLOT-SLOT-COUNT(PLAYER-ID, WS-SHIFT-INDEX) > 0
+                AND PLAYER-INVENTORY-SLOT-SLOT-COUNT(PLAYER-ID, WS-SHIFT-INDEX) < MAX-STACK-SIZE
+            CALL "InventorySlot-Match" USING PLAYER-INVENTORY-SLOT(PLAYER-ID, WS-SHIFT-INDEX)
+                WS-TARGET-SLOT WS-SLOT-MATCH
+            IF WS-SLOT-MATCH = 1
+                COMPUTE WS-TOTAL-COUNT = PLAYER-INVENTORY-SLOT-SLOT-COUNT(PLAYER-ID, WS-SHIFT-INDEX) + WS-TARGET-SLOT-COUNT
+                IF WS-TOTAL-COUNT > MAX-STACK-SIZE
+                    MOVE MAX-STACK-SIZE TO PLAYER-INVENTORY-SLOT-SLOT-COUNT(PLAYER-ID, WS-SHIFT-INDEX)
+                    COMPUTE WS-TARGET-SLOT-COUNT = WS-TOTAL-COUNT - MAX-STACK-SIZE
+                ELSE
+                    MOVE WS-TOTAL-COUNT TO PLAYER-INVENTORY-SLOT-SLOT-COUNT(PLAYER-ID, WS-SHIFT-INDEX)
+                    MOVE 0 TO WS-TARGET-SLOT-COUNT
+                    MOVE 0 TO WS-TARGET-SLOT-ID
+                END-IF
+            END-IF
+        END-IF
+    END-PERFORM
+
+    PERFORM VARYING WS-SHIFT-INDEX FROM 10 BY 1
+            UNTIL WS-SHIFT-INDEX > 45 OR WS-TARGET-SLOT-COUNT = 0
+        IF PLAYER-INVENTORY-SLOT-SLOT-COUNT(PLAYER-ID, WS-SHIFT-INDEX) = 0
+            MOVE WS-TARGET-SLOT TO PLAYER-INVENTORY-SLOT(PLAYER-ID, WS-SHIFT-INDEX)
+            MOVE 0 TO WS-TARGET-SLOT-COUNT
+            MOVE 0 TO WS-TARGET-SLOT-ID
+        END-IF
+    END-PERFORM
+    EXIT PARAGRAPH.
+
+*> Resyncs an open container plus the player's own main inventory/hotbar in one packet,
+*> the same slot ordering vanilla uses for a non-player window.
+SyncContainer.
+    ADD 1 TO PLAYER-WINDOW-STATE(PLAYER-ID)
+
+    MOVE 0 TO WS-COMBINED-INDEX
+    PERFORM VARYING CONTAINER-SLOT-INDEX FROM 1 BY 1 UNTIL CONTAINER-SLOT-INDEX > CONTAINER-SLOT-COUNT(CONTAINER-ID)
+        ADD 1 TO WS-COMBINED-INDEX
+        MOVE CONTAINER-SLOT(CONTAINER-ID, CONTAINER-SLOT-INDEX) TO WS-COMBINED-SLOT(WS-COMBINED-INDEX)
+    END-PERFORM
+    PERFORM VARYING WS-PLAYER-SLOT-INDEX FROM 10 BY 1 UNTIL WS-PLAYER-SLOT-INDEX > 45
+        ADD 1 TO WS-COMBINED-INDEX
+        MOVE PLAYER-INVENTORY-SLOT(PLAYER-ID, WS-PLAYER-SLOT-INDEX) TO WS-COMBINED-SLOT(WS-COMBINED-INDEX)
+    END-PERFORM
+
+    CALL "SendPacket-SetContainerContent" USING LK-CLIENT PLAYER-WINDOW-STATE(PLAYER-ID)
+        WS-COMBINED-SLOTS PLAYER-MOUSE-ITEM(PLAYER-ID)
+    EXIT PARAGRAPH.
+
 DecodeSlot.
     *> TODO deduplicate slot decoding with "set creative slot" packet
 
@@ -96,13 +442,33 @@ DecodeSlot.
         *> id
         CALL "Decode-VarInt" USING LK-BUFFER LK-OFFSET CLIENT-SLOT-ID
 
-        *> components
+        *> components -- custom name, lore and enchantments are parsed out into
+        *> CLIENT-SLOT's structured fields below (so they round-trip independently of
+        *> the raw blob); every other component is skipped over via Components-LengthOf
+        *> same as before.
+        MOVE 0 TO CLIENT-SLOT-CUSTOM-NAME-LENGTH
+        MOVE SPACES TO CLIENT-SLOT-CUSTOM-NAME
+        MOVE 0 TO CLIENT-SLOT-LORE-COUNT
+        MOVE 0 TO CLIENT-SLOT-ENCHANTMENT-COUNT
+
         MOVE LK-OFFSET TO COMPONENTS-OFFSET
         CALL "Decode-VarInt" USING LK-BUFFER COMPONENTS-OFFSET COMPONENTS-ADD-COUNT
         CALL "Decode-VarInt" USING LK-BUFFER COMPONENTS-OFFSET COMPONENTS-REMOVE-COUNT
         PERFORM COMPONENTS-ADD-COUNT TIMES
-            CALL "Components-LengthOf" USING LK-BUFFER COMPONENTS-OFFSET COMPONENTS-LENGTH
-            ADD COMPONENTS-LENGTH TO COMPONENTS-OFFSET
+            MOVE COMPONENTS-OFFSET TO WS-COMPONENT-ENTRY-OFFSET
+            CALL "Decode-VarInt" USING LK-BUFFER COMPONENTS-OFFSET COMPONENT-ID
+            EVALUATE COMPONENT-ID
+                WHEN C-COMPONENT-CUSTOM-NAME
+                    PERFORM DecodeCustomNameComponent
+                WHEN C-COMPONENT-LORE
+                    PERFORM DecodeLoreComponent
+                WHEN C-COMPONENT-ENCHANTMENTS
+                    PERFORM DecodeEnchantmentsComponent
+                WHEN OTHER
+                    MOVE WS-COMPONENT-ENTRY-OFFSET TO COMPONENTS-OFFSET
+                    CALL "Components-LengthOf" USING LK-BUFFER COMPONENTS-OFFSET COMPONENTS-LENGTH
+                    ADD COMPONENTS-LENGTH TO COMPONENTS-OFFSET
+            END-EVALUATE
         END-PERFORM
         PERFORM COMPONENTS-REMOVE-COUNT TIMES
             CALL "Decode-VarInt" USING LK-BUFFER COMPONENTS-OFFSET COMPONENT-ID
@@ -113,7 +479,7 @@ DecodeSlot.
             MOVE LK-BUFFER(LK-OFFSET:CLIENT-SLOT-NBT-LENGTH) TO CLIENT-SLOT-NBT-DATA(1:CLIENT-SLOT-NBT-LENGTH)
         ELSE
             MOVE 0 TO CLIENT-SLOT-NBT-LENGTH
-            DISPLAY "Item NBT data too long: " CLIENT-SLOT-NBT-LENGTH
+            CALL "Log-Warn" USING "Item NBT data too long"
         END-IF
 
         MOVE COMPONENTS-OFFSET TO LK-OFFSET
@@ -121,4 +487,55 @@ DecodeSlot.
 
     EXIT PARAGRAPH.
 
+*> Component payload decoders, called from the ADD-COUNT loop above with COMPONENTS-OFFSET
+*> already past the component's VarInt id -- each one advances COMPONENTS-OFFSET past its
+*> own payload and stores the parsed result into CLIENT-SLOT's structured fields.
+DecodeCustomNameComponent.
+    CALL "Decode-VarInt" USING LK-BUFFER COMPONENTS-OFFSET WS-STRING-LENGTH
+    MOVE SPACES TO CLIENT-SLOT-CUSTOM-NAME
+    IF WS-STRING-LENGTH > 64
+        MOVE LK-BUFFER(COMPONENTS-OFFSET:64) TO CLIENT-SLOT-CUSTOM-NAME
+        MOVE 64 TO CLIENT-SLOT-CUSTOM-NAME-LENGTH
+    ELSE
+        MOVE LK-BUFFER(COMPONENTS-OFFSET:WS-STRING-LENGTH) TO CLIENT-SLOT-CUSTOM-NAME(1:WS-STRING-LENGTH)
+        MOVE WS-STRING-LENGTH TO CLIENT-SLOT-CUSTOM-NAME-LENGTH
+    END-IF
+    ADD WS-STRING-LENGTH TO COMPONENTS-OFFSET
+    EXIT PARAGRAPH.
+
+DecodeLoreComponent.
+    CALL "Decode-VarInt" USING LK-BUFFER COMPONENTS-OFFSET WS-COMPONENT-LOOP-COUNT
+    PERFORM VARYING WS-COMPONENT-LOOP-INDEX FROM 1 BY 1
+            UNTIL WS-COMPONENT-LOOP-INDEX > WS-COMPONENT-LOOP-COUNT
+        CALL "Decode-VarInt" USING LK-BUFFER COMPONENTS-OFFSET WS-STRING-LENGTH
+        IF WS-COMPONENT-LOOP-INDEX <= 8
+            MOVE SPACES TO CLIENT-SLOT-LORE-LINE(WS-COMPONENT-LOOP-INDEX)
+            IF WS-STRING-LENGTH > 64
+                MOVE LK-BUFFER(COMPONENTS-OFFSET:64) TO CLIENT-SLOT-LORE-LINE(WS-COMPONENT-LOOP-INDEX)
+                MOVE 64 TO CLIENT-SLOT-LORE-LENGTH(WS-COMPONENT-LOOP-INDEX)
+            ELSE
+                MOVE LK-BUFFER(COMPONENTS-OFFSET:WS-STRING-LENGTH)
+                    TO CLIENT-SLOT-LORE-LINE(WS-COMPONENT-LOOP-INDEX)(1:WS-STRING-LENGTH)
+                MOVE WS-STRING-LENGTH TO CLIENT-SLOT-LORE-LENGTH(WS-COMPONENT-LOOP-INDEX)
+            END-IF
+            MOVE WS-COMPONENT-LOOP-INDEX TO CLIENT-SLOT-LORE-COUNT
+        END-IF
+        ADD WS-STRING-LENGTH TO COMPONENTS-OFFSET
+    END-PERFORM
+    EXIT PARAGRAPH.
+
+DecodeEnchantmentsComponent.
+    CALL "Decode-VarInt" USING LK-BUFFER COMPONENTS-OFFSET WS-COMPONENT-LOOP-COUNT
+    PERFORM VARYING WS-COMPONENT-LOOP-INDEX FROM 1 BY 1
+            UNTIL WS-COMPONENT-LOOP-INDEX > WS-COMPONENT-LOOP-COUNT
+        CALL "Decode-VarInt" USING LK-BUFFER COMPONENTS-OFFSET WS-ENCHANT-ID
+        CALL "Decode-VarInt" USING LK-BUFFER COMPONENTS-OFFSET WS-ENCHANT-LEVEL
+        IF WS-COMPONENT-LOOP-INDEX <= 16
+            MOVE WS-ENCHANT-ID TO CLIENT-SLOT-ENCHANTMENT-ID(WS-COMPONENT-LOOP-INDEX)
+            MOVE WS-ENCHANT-LEVEL TO CLIENT-SLOT-ENCHANTMENT-LEVEL(WS-COMPONENT-LOOP-INDEX)
+            MOVE WS-COMPONENT-LOOP-INDEX TO CLIENT-SLOT-ENCHANTMENT-COUNT
+        END-IF
+    END-PERFORM
+    EXIT PARAGRAPH.
+
 END PROGRAM RecvPacket-ContainerClick.
