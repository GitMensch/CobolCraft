@@ -0,0 +1,63 @@
+*> --- RecvPacket-ChatMessage ---
+*> Serverbound Chat Message (play, packet ID 6 -- see PACKET-PLAY-CHAT-MESSAGE):
+*> a VarInt-prefixed message string, followed by a timestamp/salt/signature/ack-count
+*> tail this server doesn't verify (no signed-chat support yet, so those fields are
+*> simply left unread -- they aren't needed for anything that follows in the same
+*> packet). Decodes the message, applies basic validation, and broadcasts it with the
+*> sender's name to every client currently in CLIENT-STATE-PLAY.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RecvPacket-ChatMessage.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-CLIENTS.
+    COPY DD-CLIENT-STATES.
+    01 WS-MESSAGE-LEN       BINARY-LONG UNSIGNED.
+    01 WS-MESSAGE           PIC X(256).
+    01 WS-CHAT-LINE         PIC X(280).
+    01 WS-CHAT-LINE-LENGTH  BINARY-LONG UNSIGNED.
+    01 WS-SCAN-ID           BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-CLIENT             BINARY-LONG UNSIGNED.
+    01 LK-BUFFER             PIC X ANY LENGTH.
+    01 LK-OFFSET             BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-CLIENT LK-BUFFER LK-OFFSET.
+    CALL "Decode-VarInt" USING LK-BUFFER LK-OFFSET WS-MESSAGE-LEN
+
+    *> Matches vanilla's 256-character chat message cap; a client claiming more is
+    *> either broken or hostile, so drop the message rather than trust the length.
+    IF WS-MESSAGE-LEN < 1 OR WS-MESSAGE-LEN > 256
+        CALL "Log-Warn" USING "Rejected chat message with invalid length"
+        GOBACK
+    END-IF
+
+    MOVE SPACES TO WS-MESSAGE
+    MOVE LK-BUFFER(LK-OFFSET:WS-MESSAGE-LEN) TO WS-MESSAGE(1:WS-MESSAGE-LEN)
+    IF FUNCTION TRIM(WS-MESSAGE) = SPACES
+        GOBACK
+    END-IF
+
+    *> Messages starting with "/" are commands, not chat -- route them to the
+    *> command dispatcher instead of broadcasting.
+    IF WS-MESSAGE(1:1) = "/"
+        CALL "Command-Dispatch" USING LK-CLIENT WS-MESSAGE WS-MESSAGE-LEN
+        GOBACK
+    END-IF
+
+    MOVE SPACES TO WS-CHAT-LINE
+    STRING "<" FUNCTION TRIM(CLIENT-USERNAME(LK-CLIENT)) "> " WS-MESSAGE(1:WS-MESSAGE-LEN)
+        DELIMITED BY SIZE INTO WS-CHAT-LINE
+    COMPUTE WS-CHAT-LINE-LENGTH = FUNCTION LENGTH(FUNCTION TRIM(WS-CHAT-LINE))
+
+    CALL "Log-Info" USING WS-CHAT-LINE
+
+    PERFORM VARYING WS-SCAN-ID FROM 1 BY 1 UNTIL WS-SCAN-ID > MAX-CLIENTS
+        IF CLIENT-PRESENT(WS-SCAN-ID) = 1 AND CLIENT-STATE(WS-SCAN-ID) = CLIENT-STATE-PLAY
+            CALL "SendPacket-SystemChat" USING WS-SCAN-ID WS-CHAT-LINE WS-CHAT-LINE-LENGTH
+        END-IF
+    END-PERFORM
+
+    GOBACK.
+
+END PROGRAM RecvPacket-ChatMessage.
