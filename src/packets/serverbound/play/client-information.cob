@@ -0,0 +1,39 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RecvPacket-ClientInformation.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-CLIENTS.
+    01 LOCALE-LENGTH            BINARY-LONG UNSIGNED.
+    01 REQUESTED-VIEW-DISTANCE  BINARY-CHAR.
+LINKAGE SECTION.
+    01 LK-CLIENT                BINARY-LONG UNSIGNED.
+    01 LK-BUFFER                PIC X ANY LENGTH.
+    01 LK-OFFSET                BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-CLIENT LK-BUFFER LK-OFFSET.
+    *> We only care about the view distance; skip over the locale string and
+    *> ignore everything that follows (chat mode, skin parts, main hand, ...).
+    CALL "Decode-VarInt" USING LK-BUFFER LK-OFFSET LOCALE-LENGTH
+    ADD LOCALE-LENGTH TO LK-OFFSET
+    CALL "Decode-Byte" USING LK-BUFFER LK-OFFSET REQUESTED-VIEW-DISTANCE
+
+    *> Clamp to a sane range; a client asking for 0 or a huge number shouldn't
+    *> be able to starve itself of chunks or blow past what the server allows.
+    IF REQUESTED-VIEW-DISTANCE < 2
+        MOVE 2 TO CLIENT-VIEW-DISTANCE(LK-CLIENT)
+    ELSE
+        IF REQUESTED-VIEW-DISTANCE > MAX-VIEW-DISTANCE
+            MOVE MAX-VIEW-DISTANCE TO CLIENT-VIEW-DISTANCE(LK-CLIENT)
+        ELSE
+            MOVE REQUESTED-VIEW-DISTANCE TO CLIENT-VIEW-DISTANCE(LK-CLIENT)
+        END-IF
+    END-IF
+
+    *> Re-derive the chunk queue from scratch for the new view distance,
+    *> same as a fresh login, so the client's view grows or shrinks to match.
+    CALL "EnqueueSurroundingChunks" USING LK-CLIENT
+
+    GOBACK.
+
+END PROGRAM RecvPacket-ClientInformation.
