@@ -0,0 +1,123 @@
+*> --- RecvPacket-UseItemOn ---
+*> Handles a player right-clicking a block face ("Use Item On") -- the only interaction
+*> we act on today is opening a container block (a chest). Everything else about the
+*> click (which hand, which face, the exact cursor position, the item the player was
+*> holding) is read off the wire to keep the packet offset correct but otherwise ignored,
+*> the same way ComputeClick's unimplemented click modes in RecvPacket-ContainerClick fall
+*> through as a no-op rather than desyncing the connection.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RecvPacket-UseItemOn.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-CLIENTS.
+    COPY DD-PLAYERS.
+    COPY DD-CONTAINERS.
+    01 PLAYER-ID                BINARY-LONG.
+    01 WS-HAND                  BINARY-LONG.
+    01 WS-BLOCK-X                BINARY-LONG.
+    01 WS-BLOCK-Y                BINARY-LONG.
+    01 WS-BLOCK-Z                BINARY-LONG.
+    01 WS-FACE                   BINARY-LONG.
+    01 WS-CURSOR-X                FLOAT-SHORT.
+    01 WS-CURSOR-Y                FLOAT-SHORT.
+    01 WS-CURSOR-Z                FLOAT-SHORT.
+    01 WS-INSIDE-BLOCK            BINARY-CHAR.
+    01 WS-SEQUENCE                BINARY-LONG.
+    01 WS-BLOCK-NAME              PIC X(32).
+    01 CONTAINER-ID              BINARY-LONG UNSIGNED.
+    01 WS-FOUND                   BINARY-CHAR UNSIGNED.
+LINKAGE SECTION.
+    01 LK-CLIENT                BINARY-LONG UNSIGNED.
+    01 LK-BUFFER                PIC X ANY LENGTH.
+    01 LK-OFFSET                BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-CLIENT LK-BUFFER LK-OFFSET.
+    MOVE CLIENT-PLAYER(LK-CLIENT) TO PLAYER-ID
+
+    CALL "Decode-VarInt" USING LK-BUFFER LK-OFFSET WS-HAND
+    CALL "Decode-Position" USING LK-BUFFER LK-OFFSET WS-BLOCK-X WS-BLOCK-Y WS-BLOCK-Z
+    CALL "Decode-VarInt" USING LK-BUFFER LK-OFFSET WS-FACE
+    CALL "Decode-Float" USING LK-BUFFER LK-OFFSET WS-CURSOR-X
+    CALL "Decode-Float" USING LK-BUFFER LK-OFFSET WS-CURSOR-Y
+    CALL "Decode-Float" USING LK-BUFFER LK-OFFSET WS-CURSOR-Z
+    CALL "Decode-Byte" USING LK-BUFFER LK-OFFSET WS-INSIDE-BLOCK
+    CALL "Decode-VarInt" USING LK-BUFFER LK-OFFSET WS-SEQUENCE
+
+    *> Only a chest (or trapped chest) block opens a container today -- any other block
+    *> face the player used an item on is somebody else's handler's job (block placement
+    *> isn't implemented yet either), so there's nothing further to do here.
+    CALL "World-BlockNameAt" USING WS-BLOCK-X WS-BLOCK-Y WS-BLOCK-Z WS-BLOCK-NAME
+    IF WS-BLOCK-NAME NOT = "minecraft:chest" AND WS-BLOCK-NAME NOT = "minecraft:trapped_chest"
+        GOBACK
+    END-IF
+
+    *> Don't open a second window onto the same container the player already has open.
+    IF PLAYER-OPEN-CONTAINER(PLAYER-ID) NOT = 0
+            AND CONTAINER-PRESENT(PLAYER-OPEN-CONTAINER(PLAYER-ID)) = 1
+            AND CONTAINER-BLOCK-X(PLAYER-OPEN-CONTAINER(PLAYER-ID)) = WS-BLOCK-X
+            AND CONTAINER-BLOCK-Y(PLAYER-OPEN-CONTAINER(PLAYER-ID)) = WS-BLOCK-Y
+            AND CONTAINER-BLOCK-Z(PLAYER-OPEN-CONTAINER(PLAYER-ID)) = WS-BLOCK-Z
+        GOBACK
+    END-IF
+
+    PERFORM FindOrCreateContainer
+    IF CONTAINER-ID = 0
+        GOBACK
+    END-IF
+
+    MOVE CONTAINER-ID TO PLAYER-OPEN-CONTAINER(PLAYER-ID)
+    *> CONTAINER-TABLE is sized to MAX-PLAYER-ENTRIES's own window-ID range, so the table
+    *> index itself doubles as the window ID -- RecvPacket-ContainerClick already treats
+    *> any nonzero client-sent WINDOW-ID as "whatever PLAYER-OPEN-CONTAINER currently
+    *> points to" rather than validating the number itself, so there's no need to hand out
+    *> a separately-tracked window ID here.
+    ADD 1 TO PLAYER-WINDOW-STATE(PLAYER-ID)
+    CALL "SendPacket-OpenScreen" USING LK-CLIENT CONTAINER-ID CONTAINER-TYPE(CONTAINER-ID)
+    CALL "SendPacket-SetContainerContent" USING LK-CLIENT PLAYER-WINDOW-STATE(PLAYER-ID)
+        CONTAINER-SLOTS(CONTAINER-ID) PLAYER-MOUSE-ITEM(PLAYER-ID)
+
+    GOBACK.
+
+*> Finds the CONTAINER-TABLE entry already backed by this block, or allocates a fresh one
+*> into the first free slot if this chest has never been opened before (or the table was
+*> reset by a restart) -- the same find-else-allocate shape MAX-CONTAINER-ENTRIES tables
+*> elsewhere in this codebase use for their own "resolve an existing entry, or make one"
+*> lookups.
+FindOrCreateContainer.
+    MOVE 0 TO CONTAINER-ID
+    MOVE 0 TO WS-FOUND
+    PERFORM VARYING CONTAINER-ID FROM 1 BY 1 UNTIL CONTAINER-ID > MAX-CONTAINER-ENTRIES
+        IF CONTAINER-PRESENT(CONTAINER-ID) = 1
+                AND CONTAINER-BLOCK-X(CONTAINER-ID) = WS-BLOCK-X
+                AND CONTAINER-BLOCK-Y(CONTAINER-ID) = WS-BLOCK-Y
+                AND CONTAINER-BLOCK-Z(CONTAINER-ID) = WS-BLOCK-Z
+            MOVE 1 TO WS-FOUND
+            EXIT PERFORM
+        END-IF
+    END-PERFORM
+    IF WS-FOUND = 1
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE 0 TO CONTAINER-ID
+    PERFORM VARYING CONTAINER-ID FROM 1 BY 1 UNTIL CONTAINER-ID > MAX-CONTAINER-ENTRIES
+        IF CONTAINER-PRESENT(CONTAINER-ID) NOT = 1
+            EXIT PERFORM
+        END-IF
+    END-PERFORM
+    IF CONTAINER-ID > MAX-CONTAINER-ENTRIES
+        CALL "Log-Error" USING "No free container table entry for chest"
+        MOVE 0 TO CONTAINER-ID
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE 1 TO CONTAINER-PRESENT(CONTAINER-ID)
+    MOVE CONTAINER-TYPE-CHEST TO CONTAINER-TYPE(CONTAINER-ID)
+    MOVE 27 TO CONTAINER-SLOT-COUNT(CONTAINER-ID)
+    MOVE WS-BLOCK-X TO CONTAINER-BLOCK-X(CONTAINER-ID)
+    MOVE WS-BLOCK-Y TO CONTAINER-BLOCK-Y(CONTAINER-ID)
+    MOVE WS-BLOCK-Z TO CONTAINER-BLOCK-Z(CONTAINER-ID)
+    EXIT PARAGRAPH.
+
+END PROGRAM RecvPacket-UseItemOn.
