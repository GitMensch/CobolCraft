@@ -0,0 +1,148 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ServerProperties-Load.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PROPERTIES-FILE ASSIGN TO "server.properties"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS FS-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  PROPERTIES-FILE.
+01  PROPERTIES-LINE             PIC X(256).
+
+WORKING-STORAGE SECTION.
+    COPY DD-SERVER-PROPERTIES.
+    COPY DD-WORLD.
+    COPY DD-CLIENTS.
+    01 FS-STATUS                PIC X(2).
+    01 WS-KEY                   PIC X(64).
+    01 WS-VALUE                 PIC X(256).
+    01 WS-EQ-POS                BINARY-LONG UNSIGNED.
+    01 WS-LOG-MSG                PIC X(128).
+    01 WS-VIEW-DISTANCE-NUMVAL  BINARY-LONG.
+
+PROCEDURE DIVISION.
+Main.
+    OPEN INPUT PROPERTIES-FILE
+    IF FS-STATUS NOT = "00" THEN
+        CALL "Log-Info" USING "No server.properties found, using defaults"
+        GOBACK
+    END-IF
+
+    PERFORM UNTIL FS-STATUS = "10"
+        READ PROPERTIES-FILE
+            AT END
+                MOVE "10" TO FS-STATUS
+            NOT AT END
+                PERFORM ParseLine
+        END-READ
+    END-PERFORM
+
+    CLOSE PROPERTIES-FILE
+    CALL "Log-Info" USING "Loaded server.properties"
+    GOBACK.
+
+ParseLine SECTION.
+    *> Skip blank lines and comments.
+    IF PROPERTIES-LINE = SPACES OR PROPERTIES-LINE(1:1) = "#" THEN
+        EXIT SECTION
+    END-IF
+
+    MOVE 0 TO WS-EQ-POS
+    INSPECT PROPERTIES-LINE TALLYING WS-EQ-POS FOR CHARACTERS BEFORE INITIAL "="
+    IF WS-EQ-POS >= LENGTH OF PROPERTIES-LINE THEN
+        *> No "=" found; not a valid key=value line.
+        EXIT SECTION
+    END-IF
+
+    MOVE SPACES TO WS-KEY
+    MOVE SPACES TO WS-VALUE
+    MOVE PROPERTIES-LINE(1:WS-EQ-POS) TO WS-KEY
+    MOVE PROPERTIES-LINE(WS-EQ-POS + 2:) TO WS-VALUE
+    MOVE FUNCTION TRIM(WS-KEY) TO WS-KEY
+    MOVE FUNCTION TRIM(WS-VALUE) TO WS-VALUE
+
+    EVALUATE WS-KEY
+        WHEN "server-port"
+            MOVE WS-VALUE(1:5) TO SERVER-PORT
+        WHEN "max-players"
+            MOVE FUNCTION NUMVAL(WS-VALUE) TO SERVER-MAX-PLAYERS
+        WHEN "motd"
+            MOVE WS-VALUE TO SERVER-MOTD
+            MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-VALUE)) TO SERVER-MOTD-LENGTH
+        WHEN "online-mode"
+            IF WS-VALUE = "true"
+                MOVE 1 TO SERVER-ONLINE-MODE
+            ELSE
+                MOVE 0 TO SERVER-ONLINE-MODE
+            END-IF
+        WHEN "level-type"
+            IF WS-VALUE(1:16) = WORLD-LEVEL-TYPE-NORMAL OR WORLD-LEVEL-TYPE-FLAT OR WORLD-LEVEL-TYPE-VOID
+                MOVE WS-VALUE(1:16) TO SERVER-LEVEL-TYPE
+            ELSE
+                STRING "Unknown level-type '" FUNCTION TRIM(WS-VALUE) "', defaulting to normal"
+                    DELIMITED BY SIZE INTO WS-LOG-MSG
+                CALL "Log-Warn" USING WS-LOG-MSG
+                MOVE WORLD-LEVEL-TYPE-NORMAL TO SERVER-LEVEL-TYPE
+            END-IF
+        WHEN "view-distance"
+            *> This is copied unclamped into every new connection's CLIENT-VIEW-DISTANCE
+            *> at accept time and used immediately during login (SetCenterChunk,
+            *> EnqueueSurroundingChunks) before a Client Information packet ever gets a
+            *> chance to reclamp it there, so it needs the same validation up front that
+            *> RecvPacket-ClientInformation applies to a client-requested view distance.
+            IF FUNCTION TEST-NUMVAL(WS-VALUE) NOT = 0
+                STRING "Invalid view-distance '" FUNCTION TRIM(WS-VALUE) "', defaulting to 10"
+                    DELIMITED BY SIZE INTO WS-LOG-MSG
+                CALL "Log-Warn" USING WS-LOG-MSG
+                MOVE 10 TO VIEW-DISTANCE
+            ELSE
+                MOVE FUNCTION NUMVAL(WS-VALUE) TO WS-VIEW-DISTANCE-NUMVAL
+                IF WS-VIEW-DISTANCE-NUMVAL < 2
+                    MOVE 2 TO VIEW-DISTANCE
+                ELSE
+                    IF WS-VIEW-DISTANCE-NUMVAL > MAX-VIEW-DISTANCE
+                        MOVE MAX-VIEW-DISTANCE TO VIEW-DISTANCE
+                    ELSE
+                        MOVE WS-VIEW-DISTANCE-NUMVAL TO VIEW-DISTANCE
+                    END-IF
+                END-IF
+            END-IF
+        WHEN "resource-pack"
+            MOVE WS-VALUE TO SERVER-RESOURCE-PACK-URL
+        WHEN "resource-pack-sha1"
+            MOVE WS-VALUE(1:40) TO SERVER-RESOURCE-PACK-SHA1
+        WHEN "require-resource-pack"
+            IF WS-VALUE = "true"
+                MOVE 1 TO SERVER-RESOURCE-PACK-FORCE
+            ELSE
+                MOVE 0 TO SERVER-RESOURCE-PACK-FORCE
+            END-IF
+        WHEN "enable-rcon"
+            IF WS-VALUE = "true"
+                MOVE 1 TO SERVER-RCON-ENABLED
+            ELSE
+                MOVE 0 TO SERVER-RCON-ENABLED
+            END-IF
+        WHEN "rcon.port"
+            MOVE WS-VALUE(1:5) TO SERVER-RCON-PORT
+        WHEN "rcon.password"
+            MOVE WS-VALUE(1:64) TO SERVER-RCON-PASSWORD
+        WHEN "enforce-whitelist"
+            IF WS-VALUE = "true"
+                MOVE 1 TO SERVER-WHITELIST-ENFORCE
+            ELSE
+                MOVE 0 TO SERVER-WHITELIST-ENFORCE
+            END-IF
+        WHEN OTHER
+            STRING "Unknown server.properties key: " WS-KEY
+                DELIMITED BY SIZE INTO WS-LOG-MSG
+            CALL "Log-Warn" USING WS-LOG-MSG
+    END-EVALUATE.
+
+    EXIT SECTION.
+
+END PROGRAM ServerProperties-Load.
