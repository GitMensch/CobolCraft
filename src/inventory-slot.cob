@@ -0,0 +1,58 @@
+*> --- InventorySlot-Match ---
+*> Decide whether two inventory/container slots hold stackable items -- same item id
+*> and identical structured components (custom name, enchantments, lore). Deliberately
+*> ignores LK-SLOT-A-SLOT-COUNT/LK-SLOT-B-SLOT-COUNT (the whole point of calling this is
+*> to find out whether two different counts of the same item can be combined) and the
+*> legacy raw NBT blob (the structured fields it was parsed out of in DecodeSlot are the
+*> authoritative comparison, the same way they're the authoritative round-trip now).
+IDENTIFICATION DIVISION.
+PROGRAM-ID. InventorySlot-Match.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 WS-MATCH-INDEX    BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-SLOT-A.
+        COPY DD-INVENTORY-SLOT REPLACING LEADING ==PREFIX== BY ==LK-SLOT-A==.
+    01 LK-SLOT-B.
+        COPY DD-INVENTORY-SLOT REPLACING LEADING ==PREFIX== BY ==LK-SLOT-B==.
+    01 LK-MATCH           BINARY-CHAR UNSIGNED.
+
+PROCEDURE DIVISION USING LK-SLOT-A LK-SLOT-B LK-MATCH.
+    MOVE 0 TO LK-MATCH
+
+    IF LK-SLOT-A-SLOT-ID NOT = LK-SLOT-B-SLOT-ID
+        GOBACK
+    END-IF
+
+    IF LK-SLOT-A-SLOT-CUSTOM-NAME-LENGTH NOT = LK-SLOT-B-SLOT-CUSTOM-NAME-LENGTH
+            OR LK-SLOT-A-SLOT-CUSTOM-NAME NOT = LK-SLOT-B-SLOT-CUSTOM-NAME
+        GOBACK
+    END-IF
+
+    IF LK-SLOT-A-SLOT-ENCHANTMENT-COUNT NOT = LK-SLOT-B-SLOT-ENCHANTMENT-COUNT
+        GOBACK
+    END-IF
+    PERFORM VARYING WS-MATCH-INDEX FROM 1 BY 1
+            UNTIL WS-MATCH-INDEX > LK-SLOT-A-SLOT-ENCHANTMENT-COUNT
+        IF LK-SLOT-A-SLOT-ENCHANTMENT-ID(WS-MATCH-INDEX) NOT = LK-SLOT-B-SLOT-ENCHANTMENT-ID(WS-MATCH-INDEX)
+                OR LK-SLOT-A-SLOT-ENCHANTMENT-LEVEL(WS-MATCH-INDEX) NOT = LK-SLOT-B-SLOT-ENCHANTMENT-LEVEL(WS-MATCH-INDEX)
+            GOBACK
+        END-IF
+    END-PERFORM
+
+    IF LK-SLOT-A-SLOT-LORE-COUNT NOT = LK-SLOT-B-SLOT-LORE-COUNT
+        GOBACK
+    END-IF
+    PERFORM VARYING WS-MATCH-INDEX FROM 1 BY 1
+            UNTIL WS-MATCH-INDEX > LK-SLOT-A-SLOT-LORE-COUNT
+        IF LK-SLOT-A-SLOT-LORE-LENGTH(WS-MATCH-INDEX) NOT = LK-SLOT-B-SLOT-LORE-LENGTH(WS-MATCH-INDEX)
+                OR LK-SLOT-A-SLOT-LORE-LINE(WS-MATCH-INDEX) NOT = LK-SLOT-B-SLOT-LORE-LINE(WS-MATCH-INDEX)
+            GOBACK
+        END-IF
+    END-PERFORM
+
+    MOVE 1 TO LK-MATCH
+    GOBACK.
+
+END PROGRAM InventorySlot-Match.
