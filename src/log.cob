@@ -0,0 +1,81 @@
+*> --- Log-Write ---
+*> Shared tail end of the logging routines below: stamps LK-MESSAGE with the current
+*> date/time and LK-LEVEL, then hands the finished line to a Log-Emit runtime primitive,
+*> which appends it to the log file and rotates that file when it gets too big -- the
+*> same division of labor as Console-ReadLine/Socket-* CALLs, where the runtime owns the
+*> actual OS-level file handling and COBOL only ever sees finished lines.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Log-Write.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 WS-NOW            PIC X(21).
+    01 WS-TIMESTAMP       PIC X(19).
+    01 WS-LINE            PIC X(1024).
+LINKAGE SECTION.
+    01 LK-LEVEL           PIC X(5).
+    01 LK-MESSAGE         PIC X ANY LENGTH.
+
+PROCEDURE DIVISION USING LK-LEVEL LK-MESSAGE.
+    MOVE FUNCTION CURRENT-DATE TO WS-NOW
+    STRING WS-NOW(1:4) "-" WS-NOW(5:2) "-" WS-NOW(7:2) " "
+           WS-NOW(9:2) ":" WS-NOW(11:2) ":" WS-NOW(13:2)
+        DELIMITED BY SIZE INTO WS-TIMESTAMP
+
+    MOVE SPACES TO WS-LINE
+    STRING "[" FUNCTION TRIM(WS-TIMESTAMP) "] [" LK-LEVEL "] "
+           FUNCTION TRIM(LK-MESSAGE)
+        DELIMITED BY SIZE INTO WS-LINE
+
+    CALL "Log-Emit" USING WS-LINE
+    GOBACK.
+
+END PROGRAM Log-Write.
+
+*> --- Log-Info ---
+*> Informational status messages -- connections, logins, the kind of thing that used to
+*> just go to DISPLAY.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Log-Info.
+
+DATA DIVISION.
+LINKAGE SECTION.
+    01 LK-MESSAGE         PIC X ANY LENGTH.
+
+PROCEDURE DIVISION USING LK-MESSAGE.
+    CALL "Log-Write" USING "INFO " LK-MESSAGE
+    GOBACK.
+
+END PROGRAM Log-Info.
+
+*> --- Log-Warn ---
+*> Recoverable problems -- a failed chunk unload, an unknown server.properties key --
+*> worth flagging but not fatal.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Log-Warn.
+
+DATA DIVISION.
+LINKAGE SECTION.
+    01 LK-MESSAGE         PIC X ANY LENGTH.
+
+PROCEDURE DIVISION USING LK-MESSAGE.
+    CALL "Log-Write" USING "WARN " LK-MESSAGE
+    GOBACK.
+
+END PROGRAM Log-Warn.
+
+*> --- Log-Error ---
+*> Hard failures -- socket errors, a player save that didn't write, malformed NBT --
+*> the kind of thing an operator needs to see after the fact to diagnose an incident.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Log-Error.
+
+DATA DIVISION.
+LINKAGE SECTION.
+    01 LK-MESSAGE         PIC X ANY LENGTH.
+
+PROCEDURE DIVISION USING LK-MESSAGE.
+    CALL "Log-Write" USING "ERROR" LK-MESSAGE
+    GOBACK.
+
+END PROGRAM Log-Error.
