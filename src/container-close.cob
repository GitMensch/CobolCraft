@@ -0,0 +1,51 @@
+*> --- Container-CloseForPlayer ---
+*> Shared by RecvPacket-CloseContainer (the voluntary close-window path) and
+*> server.cob's DisconnectClient (a player vanishing while a container window is still
+*> open -- crash, kick, network drop, or a shutdown with a chest open) so a
+*> CONTAINER-TABLE entry is released the same way regardless of which of those two
+*> ways the player stopped looking at it. Clears the given player's own
+*> PLAYER-OPEN-CONTAINER reference and, once no other player in PLAYER-TABLE still
+*> references that CONTAINER-TABLE entry, frees it back to CONTAINER-PRESENT = 0 so a
+*> later FindOrCreateContainer call can reuse the slot.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Container-CloseForPlayer.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-PLAYERS.
+    COPY DD-CONTAINERS.
+    01 WS-CONTAINER-ID           BINARY-LONG UNSIGNED.
+    01 WS-SCAN-PLAYER-ID         BINARY-LONG UNSIGNED.
+    01 WS-STILL-OPEN             BINARY-CHAR UNSIGNED.
+LINKAGE SECTION.
+    01 LK-PLAYER-ID              BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-PLAYER-ID.
+    MOVE PLAYER-OPEN-CONTAINER(LK-PLAYER-ID) TO WS-CONTAINER-ID
+    MOVE 0 TO PLAYER-OPEN-CONTAINER(LK-PLAYER-ID)
+
+    IF WS-CONTAINER-ID = 0
+        GOBACK
+    END-IF
+
+    PERFORM FreeContainerIfUnreferenced
+
+    GOBACK.
+
+*> Scans every player's PLAYER-OPEN-CONTAINER for a remaining reference to
+*> WS-CONTAINER-ID -- if none is found, the container is free to be reused by the
+*> next chest FindOrCreateContainer resolves into this table entry.
+FreeContainerIfUnreferenced.
+    MOVE 0 TO WS-STILL-OPEN
+    PERFORM VARYING WS-SCAN-PLAYER-ID FROM 1 BY 1 UNTIL WS-SCAN-PLAYER-ID > MAX-PLAYER-ENTRIES
+        IF PLAYER-PRESENT(WS-SCAN-PLAYER-ID) = 1
+                AND PLAYER-OPEN-CONTAINER(WS-SCAN-PLAYER-ID) = WS-CONTAINER-ID
+            MOVE 1 TO WS-STILL-OPEN
+            EXIT PERFORM
+        END-IF
+    END-PERFORM
+
+    IF WS-STILL-OPEN = 0
+        MOVE 0 TO CONTAINER-PRESENT(WS-CONTAINER-ID)
+    END-IF.
+END PROGRAM Container-CloseForPlayer.
