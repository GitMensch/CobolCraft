@@ -0,0 +1,419 @@
+*> --- Player-Save ---
+*> Write one player's position, stats and inventory out to a per-UUID save file so
+*> they survive a disconnect. Called from DisconnectClient in server.cob. The save
+*> format is a single zlib-compressed NBT compound (NbtEncode-*/NbtEncode-CompressBuffer),
+*> the same container format Minecraft itself uses for player data, so structured item
+*> data (custom names, enchantments, lore) round-trips instead of being limited to
+*> whatever fixed fields a flat record layout happened to have room for.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Player-Save.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PLAYER-FILE ASSIGN TO WS-FILENAME
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS FS-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  PLAYER-FILE.
+01  PLAYER-RECORD.
+    02 REC-COMPRESSED-LENGTH      BINARY-LONG UNSIGNED.
+    02 REC-COMPRESSED-DATA        PIC X(65536).
+
+WORKING-STORAGE SECTION.
+    COPY DD-PLAYERS.
+    COPY DD-NBT-ENCODER.
+    01 WS-FILENAME               PIC X(64).
+    01 FS-STATUS                 PIC X(2).
+    01 WS-LOG-MSG                PIC X(128).
+    01 WS-RAW-BUFFER             PIC X(65536).
+    01 WS-RAW-LENGTH             BINARY-LONG UNSIGNED.
+    01 WS-COMPRESSED-BUFFER      PIC X(65536).
+    01 WS-COMPRESSED-LENGTH      BINARY-LONG UNSIGNED.
+    01 WS-SLOT-SCRATCH.
+        COPY DD-INVENTORY-SLOT REPLACING LEADING ==PREFIX== BY ==WS-SLOT-SCRATCH==.
+    01 WS-SLOT-INDEX             BINARY-LONG UNSIGNED.
+    01 WS-ENCH-INDEX             BINARY-LONG UNSIGNED.
+    01 WS-LORE-INDEX             BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-PLAYER-ID              BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-PLAYER-ID.
+    CALL "Player-FileName" USING PLAYER-UUID(LK-PLAYER-ID) WS-FILENAME
+
+    OPEN OUTPUT PLAYER-FILE
+    IF FS-STATUS NOT = "00" THEN
+        STRING "Failed to save player data: " FUNCTION TRIM(WS-FILENAME)
+            DELIMITED BY SIZE INTO WS-LOG-MSG
+        CALL "Log-Error" USING WS-LOG-MSG
+        GOBACK
+    END-IF
+
+    MOVE 0 TO NBT-ENCODER-OFFSET
+    MOVE 0 TO NBT-ENCODER-LEVEL
+    CALL "NbtEncode-RootCompound" USING NBT-ENCODER-STATE WS-RAW-BUFFER
+
+    CALL "NbtEncode-Double" USING NBT-ENCODER-STATE WS-RAW-BUFFER "X" 1 PLAYER-X(LK-PLAYER-ID)
+    CALL "NbtEncode-Double" USING NBT-ENCODER-STATE WS-RAW-BUFFER "Y" 1 PLAYER-Y(LK-PLAYER-ID)
+    CALL "NbtEncode-Double" USING NBT-ENCODER-STATE WS-RAW-BUFFER "Z" 1 PLAYER-Z(LK-PLAYER-ID)
+    CALL "NbtEncode-Float" USING NBT-ENCODER-STATE WS-RAW-BUFFER "Yaw" 3 PLAYER-YAW(LK-PLAYER-ID)
+    CALL "NbtEncode-Float" USING NBT-ENCODER-STATE WS-RAW-BUFFER "Pitch" 5 PLAYER-PITCH(LK-PLAYER-ID)
+    CALL "NbtEncode-Byte" USING NBT-ENCODER-STATE WS-RAW-BUFFER "OnGround" 8 PLAYER-ON-GROUND(LK-PLAYER-ID)
+    CALL "NbtEncode-Float" USING NBT-ENCODER-STATE WS-RAW-BUFFER "Health" 6 PLAYER-HEALTH(LK-PLAYER-ID)
+    CALL "NbtEncode-Byte" USING NBT-ENCODER-STATE WS-RAW-BUFFER "Gamemode" 8 PLAYER-GAMEMODE(LK-PLAYER-ID)
+    CALL "NbtEncode-Byte" USING NBT-ENCODER-STATE WS-RAW-BUFFER "Op" 2 PLAYER-OP(LK-PLAYER-ID)
+    CALL "NbtEncode-Byte" USING NBT-ENCODER-STATE WS-RAW-BUFFER "Dead" 4 PLAYER-DEAD(LK-PLAYER-ID)
+    CALL "NbtEncode-Int" USING NBT-ENCODER-STATE WS-RAW-BUFFER "ViewDistance" 12 PLAYER-VIEW-DISTANCE(LK-PLAYER-ID)
+    CALL "NbtEncode-Int" USING NBT-ENCODER-STATE WS-RAW-BUFFER "WindowState" 11 PLAYER-WINDOW-STATE(LK-PLAYER-ID)
+    CALL "NbtEncode-Int" USING NBT-ENCODER-STATE WS-RAW-BUFFER "OpenContainer" 13 PLAYER-OPEN-CONTAINER(LK-PLAYER-ID)
+
+    CALL "NbtEncode-List" USING NBT-ENCODER-STATE WS-RAW-BUFFER "Inventory" 9 X"09" X"0A" 46
+    PERFORM VARYING WS-SLOT-INDEX FROM 1 BY 1 UNTIL WS-SLOT-INDEX > 46
+        MOVE PLAYER-INVENTORY-SLOT(LK-PLAYER-ID, WS-SLOT-INDEX) TO WS-SLOT-SCRATCH
+        CALL "NbtEncode-Compound" USING NBT-ENCODER-STATE WS-RAW-BUFFER SPACES 0
+        PERFORM EncodeSlotFields
+        CALL "NbtEncode-EndCompound" USING NBT-ENCODER-STATE WS-RAW-BUFFER
+    END-PERFORM
+    CALL "NbtEncode-EndList" USING NBT-ENCODER-STATE WS-RAW-BUFFER
+
+    MOVE PLAYER-MOUSE-ITEM(LK-PLAYER-ID) TO WS-SLOT-SCRATCH
+    CALL "NbtEncode-Compound" USING NBT-ENCODER-STATE WS-RAW-BUFFER "MouseItem" 9
+    PERFORM EncodeSlotFields
+    CALL "NbtEncode-EndCompound" USING NBT-ENCODER-STATE WS-RAW-BUFFER
+
+    CALL "NbtEncode-EndCompound" USING NBT-ENCODER-STATE WS-RAW-BUFFER
+
+    MOVE NBT-ENCODER-OFFSET TO WS-RAW-LENGTH
+    CALL "NbtEncode-CompressBuffer" USING WS-RAW-BUFFER WS-RAW-LENGTH WS-COMPRESSED-BUFFER WS-COMPRESSED-LENGTH
+
+    MOVE WS-COMPRESSED-LENGTH TO REC-COMPRESSED-LENGTH
+    MOVE WS-COMPRESSED-BUFFER TO REC-COMPRESSED-DATA
+
+    WRITE PLAYER-RECORD
+    CLOSE PLAYER-FILE
+    GOBACK.
+
+*> Writes the structured fields of whichever slot was last MOVEd into WS-SLOT-SCRATCH --
+*> called once per inventory slot (inside an unnamed list element Compound) and once for
+*> the mouse-carried item (inside a named "MouseItem" Compound). CustomName/Enchantments/
+*> Lore are only written when present, mirroring how DecodeSlot on the receiving end
+*> treats them as optional components rather than fields every item has.
+EncodeSlotFields.
+    CALL "NbtEncode-Byte" USING NBT-ENCODER-STATE WS-RAW-BUFFER "Count" 5 WS-SLOT-SCRATCH-SLOT-COUNT
+    CALL "NbtEncode-Int" USING NBT-ENCODER-STATE WS-RAW-BUFFER "Id" 2 WS-SLOT-SCRATCH-SLOT-ID
+
+    IF WS-SLOT-SCRATCH-SLOT-CUSTOM-NAME-LENGTH > 0
+        CALL "NbtEncode-String" USING NBT-ENCODER-STATE WS-RAW-BUFFER "CustomName" 10
+            WS-SLOT-SCRATCH-SLOT-CUSTOM-NAME WS-SLOT-SCRATCH-SLOT-CUSTOM-NAME-LENGTH
+    END-IF
+
+    IF WS-SLOT-SCRATCH-SLOT-ENCHANTMENT-COUNT > 0
+        CALL "NbtEncode-List" USING NBT-ENCODER-STATE WS-RAW-BUFFER "Enchantments" 12
+            X"09" X"0A" WS-SLOT-SCRATCH-SLOT-ENCHANTMENT-COUNT
+        PERFORM VARYING WS-ENCH-INDEX FROM 1 BY 1
+                UNTIL WS-ENCH-INDEX > WS-SLOT-SCRATCH-SLOT-ENCHANTMENT-COUNT
+            CALL "NbtEncode-Compound" USING NBT-ENCODER-STATE WS-RAW-BUFFER SPACES 0
+            CALL "NbtEncode-Int" USING NBT-ENCODER-STATE WS-RAW-BUFFER "Id" 2
+                WS-SLOT-SCRATCH-SLOT-ENCHANTMENT-ID(WS-ENCH-INDEX)
+            CALL "NbtEncode-Int" USING NBT-ENCODER-STATE WS-RAW-BUFFER "Level" 5
+                WS-SLOT-SCRATCH-SLOT-ENCHANTMENT-LEVEL(WS-ENCH-INDEX)
+            CALL "NbtEncode-EndCompound" USING NBT-ENCODER-STATE WS-RAW-BUFFER
+        END-PERFORM
+        CALL "NbtEncode-EndList" USING NBT-ENCODER-STATE WS-RAW-BUFFER
+    END-IF
+
+    IF WS-SLOT-SCRATCH-SLOT-LORE-COUNT > 0
+        CALL "NbtEncode-List" USING NBT-ENCODER-STATE WS-RAW-BUFFER "Lore" 4
+            X"09" X"08" WS-SLOT-SCRATCH-SLOT-LORE-COUNT
+        PERFORM VARYING WS-LORE-INDEX FROM 1 BY 1
+                UNTIL WS-LORE-INDEX > WS-SLOT-SCRATCH-SLOT-LORE-COUNT
+            CALL "NbtEncode-String" USING NBT-ENCODER-STATE WS-RAW-BUFFER SPACES 0
+                WS-SLOT-SCRATCH-SLOT-LORE-LINE(WS-LORE-INDEX) WS-SLOT-SCRATCH-SLOT-LORE-LENGTH(WS-LORE-INDEX)
+        END-PERFORM
+        CALL "NbtEncode-EndList" USING NBT-ENCODER-STATE WS-RAW-BUFFER
+    END-IF
+    EXIT PARAGRAPH.
+
+END PROGRAM Player-Save.
+
+*> --- Player-Load ---
+*> Look up a player's save file by UUID and, if found, populate PLAYER-ENTRY(LK-PLAYER-ID)
+*> with the saved position/stats/inventory. LK-FOUND is 0 if there was no save file (a
+*> first-time join), in which case the caller is responsible for filling in fresh defaults.
+*> The top-level compound and each inventory-slot compound are both read with the same
+*> peek-one-tag-at-a-time loop NbtDecode-SkipRemainingTags itself uses internally, rather
+*> than chaining NbtDecode-SkipUntilTag calls field by field -- SkipUntilTag's scan only
+*> moves forward, so chaining it across a set of fields that are each independently
+*> optional would silently consume a later field while hunting for an earlier one that
+*> happens to be absent from a given save.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Player-Load.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PLAYER-FILE ASSIGN TO WS-FILENAME
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS FS-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  PLAYER-FILE.
+01  PLAYER-RECORD.
+    02 REC-COMPRESSED-LENGTH      BINARY-LONG UNSIGNED.
+    02 REC-COMPRESSED-DATA        PIC X(65536).
+
+WORKING-STORAGE SECTION.
+    COPY DD-PLAYERS.
+    COPY DD-NBT-DECODER.
+    01 WS-FILENAME               PIC X(64).
+    01 FS-STATUS                 PIC X(2).
+    01 WS-LOG-MSG                PIC X(128).
+    01 WS-RAW-BUFFER             PIC X(65536).
+    01 WS-DECOMPRESS-OK          BINARY-CHAR UNSIGNED.
+    01 WS-AT-END                 BINARY-CHAR UNSIGNED.
+    01 WS-TAG-NAME                PIC X(256).
+    01 WS-NAME-LEN                BINARY-LONG UNSIGNED.
+    01 WS-SLOT-SCRATCH.
+        COPY DD-INVENTORY-SLOT REPLACING LEADING ==PREFIX== BY ==WS-SLOT-SCRATCH==.
+    01 WS-SLOT-INDEX             BINARY-LONG UNSIGNED.
+    01 WS-INVENTORY-COUNT        BINARY-LONG UNSIGNED.
+    01 WS-ENCH-COUNT             BINARY-LONG UNSIGNED.
+    01 WS-ENCH-INDEX             BINARY-LONG UNSIGNED.
+    01 WS-LORE-COUNT             BINARY-LONG UNSIGNED.
+    01 WS-LORE-INDEX             BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-PLAYER-ID              BINARY-LONG UNSIGNED.
+    01 LK-UUID                   PIC X(16).
+    01 LK-FOUND                  BINARY-CHAR UNSIGNED.
+
+PROCEDURE DIVISION USING LK-PLAYER-ID LK-UUID LK-FOUND.
+    MOVE 0 TO LK-FOUND
+    CALL "Player-FileName" USING LK-UUID WS-FILENAME
+
+    OPEN INPUT PLAYER-FILE
+    IF FS-STATUS NOT = "00" THEN
+        *> No save file yet -- first time this UUID has joined.
+        GOBACK
+    END-IF
+
+    READ PLAYER-FILE
+        AT END
+            CLOSE PLAYER-FILE
+            GOBACK
+    END-READ
+
+    MOVE 0 TO NBT-DECODER-OFFSET
+    MOVE 0 TO NBT-DECODER-LEVEL
+    CALL "NbtDecode-RootCompoundCompressed" USING NBT-DECODER-STATE
+        REC-COMPRESSED-DATA REC-COMPRESSED-LENGTH WS-RAW-BUFFER WS-DECOMPRESS-OK
+    IF WS-DECOMPRESS-OK = 0
+        STRING "Failed to decompress player data: " FUNCTION TRIM(WS-FILENAME)
+            DELIMITED BY SIZE INTO WS-LOG-MSG
+        CALL "Log-Error" USING WS-LOG-MSG
+        CLOSE PLAYER-FILE
+        GOBACK
+    END-IF
+
+    *> Username is left alone -- the login packet already supplied the current one.
+    PERFORM UNTIL EXIT
+        CALL "NbtDecode-Peek" USING NBT-DECODER-STATE WS-RAW-BUFFER WS-AT-END WS-TAG-NAME WS-NAME-LEN
+        IF WS-AT-END > 0
+            EXIT PERFORM
+        END-IF
+        EVALUATE TRUE
+            WHEN WS-TAG-NAME(1:WS-NAME-LEN) = "X"
+                CALL "NbtDecode-Double" USING NBT-DECODER-STATE WS-RAW-BUFFER PLAYER-X(LK-PLAYER-ID)
+            WHEN WS-TAG-NAME(1:WS-NAME-LEN) = "Y"
+                CALL "NbtDecode-Double" USING NBT-DECODER-STATE WS-RAW-BUFFER PLAYER-Y(LK-PLAYER-ID)
+            WHEN WS-TAG-NAME(1:WS-NAME-LEN) = "Z"
+                CALL "NbtDecode-Double" USING NBT-DECODER-STATE WS-RAW-BUFFER PLAYER-Z(LK-PLAYER-ID)
+            WHEN WS-TAG-NAME(1:WS-NAME-LEN) = "Yaw"
+                CALL "NbtDecode-Float" USING NBT-DECODER-STATE WS-RAW-BUFFER PLAYER-YAW(LK-PLAYER-ID)
+            WHEN WS-TAG-NAME(1:WS-NAME-LEN) = "Pitch"
+                CALL "NbtDecode-Float" USING NBT-DECODER-STATE WS-RAW-BUFFER PLAYER-PITCH(LK-PLAYER-ID)
+            WHEN WS-TAG-NAME(1:WS-NAME-LEN) = "OnGround"
+                CALL "NbtDecode-Byte" USING NBT-DECODER-STATE WS-RAW-BUFFER PLAYER-ON-GROUND(LK-PLAYER-ID)
+            WHEN WS-TAG-NAME(1:WS-NAME-LEN) = "Health"
+                CALL "NbtDecode-Float" USING NBT-DECODER-STATE WS-RAW-BUFFER PLAYER-HEALTH(LK-PLAYER-ID)
+            WHEN WS-TAG-NAME(1:WS-NAME-LEN) = "Gamemode"
+                CALL "NbtDecode-Byte" USING NBT-DECODER-STATE WS-RAW-BUFFER PLAYER-GAMEMODE(LK-PLAYER-ID)
+            WHEN WS-TAG-NAME(1:WS-NAME-LEN) = "Op"
+                CALL "NbtDecode-Byte" USING NBT-DECODER-STATE WS-RAW-BUFFER PLAYER-OP(LK-PLAYER-ID)
+            WHEN WS-TAG-NAME(1:WS-NAME-LEN) = "Dead"
+                CALL "NbtDecode-Byte" USING NBT-DECODER-STATE WS-RAW-BUFFER PLAYER-DEAD(LK-PLAYER-ID)
+            WHEN WS-TAG-NAME(1:WS-NAME-LEN) = "ViewDistance"
+                CALL "NbtDecode-Int" USING NBT-DECODER-STATE WS-RAW-BUFFER PLAYER-VIEW-DISTANCE(LK-PLAYER-ID)
+            WHEN WS-TAG-NAME(1:WS-NAME-LEN) = "WindowState"
+                CALL "NbtDecode-Int" USING NBT-DECODER-STATE WS-RAW-BUFFER PLAYER-WINDOW-STATE(LK-PLAYER-ID)
+            WHEN WS-TAG-NAME(1:WS-NAME-LEN) = "OpenContainer"
+                CALL "NbtDecode-Int" USING NBT-DECODER-STATE WS-RAW-BUFFER PLAYER-OPEN-CONTAINER(LK-PLAYER-ID)
+            WHEN WS-TAG-NAME(1:WS-NAME-LEN) = "Inventory"
+                PERFORM DecodeInventoryList
+            WHEN WS-TAG-NAME(1:WS-NAME-LEN) = "MouseItem"
+                CALL "NbtDecode-Compound" USING NBT-DECODER-STATE WS-RAW-BUFFER
+                PERFORM ClearSlotScratch
+                PERFORM DecodeSlotFields
+                CALL "NbtDecode-EndCompound" USING NBT-DECODER-STATE WS-RAW-BUFFER
+                MOVE WS-SLOT-SCRATCH TO PLAYER-MOUSE-ITEM(LK-PLAYER-ID)
+            WHEN OTHER
+                CALL "NbtDecode-Skip" USING NBT-DECODER-STATE WS-RAW-BUFFER
+        END-EVALUATE
+    END-PERFORM
+
+    CLOSE PLAYER-FILE
+    MOVE 1 TO LK-FOUND
+    GOBACK.
+
+*> Reads the 46-element "Inventory" list of slot Compounds written by Player-Save's
+*> EncodeSlotFields loop and stores each one back into PLAYER-INVENTORY-SLOT by position.
+*> Tolerates a list of any length (skipping elements past slot 46 rather than trusting
+*> the file to always match the current 46-slot layout) instead of assuming this save was
+*> necessarily written by the exact inventory size running today.
+DecodeInventoryList.
+    CALL "NbtDecode-List" USING NBT-DECODER-STATE WS-RAW-BUFFER WS-INVENTORY-COUNT
+    PERFORM VARYING WS-SLOT-INDEX FROM 1 BY 1 UNTIL WS-SLOT-INDEX > WS-INVENTORY-COUNT
+        CALL "NbtDecode-Compound" USING NBT-DECODER-STATE WS-RAW-BUFFER
+        PERFORM ClearSlotScratch
+        PERFORM DecodeSlotFields
+        CALL "NbtDecode-EndCompound" USING NBT-DECODER-STATE WS-RAW-BUFFER
+        IF WS-SLOT-INDEX <= 46
+            MOVE WS-SLOT-SCRATCH TO PLAYER-INVENTORY-SLOT(LK-PLAYER-ID, WS-SLOT-INDEX)
+        END-IF
+    END-PERFORM
+    CALL "NbtDecode-EndList" USING NBT-DECODER-STATE WS-RAW-BUFFER
+    EXIT PARAGRAPH.
+
+*> Clears WS-SLOT-SCRATCH's optional fields before decoding one slot Compound into it, so
+*> a component a given save simply never wrote (no CustomName, no Enchantments, no Lore)
+*> comes back empty rather than holding whatever the previous slot left behind.
+ClearSlotScratch.
+    MOVE 0 TO WS-SLOT-SCRATCH-SLOT-COUNT
+    MOVE 0 TO WS-SLOT-SCRATCH-SLOT-ID
+    MOVE 0 TO WS-SLOT-SCRATCH-SLOT-NBT-LENGTH
+    MOVE 0 TO WS-SLOT-SCRATCH-SLOT-CUSTOM-NAME-LENGTH
+    MOVE SPACES TO WS-SLOT-SCRATCH-SLOT-CUSTOM-NAME
+    MOVE 0 TO WS-SLOT-SCRATCH-SLOT-ENCHANTMENT-COUNT
+    MOVE 0 TO WS-SLOT-SCRATCH-SLOT-LORE-COUNT
+    EXIT PARAGRAPH.
+
+*> Decodes the tags of whichever slot Compound NbtDecode-Compound just opened (an
+*> inventory-list element or the MouseItem compound) into WS-SLOT-SCRATCH, tag by tag in
+*> whatever order they happen to appear, until the Compound's closing tag is reached.
+DecodeSlotFields.
+    PERFORM UNTIL EXIT
+        CALL "NbtDecode-Peek" USING NBT-DECODER-STATE WS-RAW-BUFFER WS-AT-END WS-TAG-NAME WS-NAME-LEN
+        IF WS-AT-END > 0
+            EXIT PERFORM
+        END-IF
+        EVALUATE TRUE
+            WHEN WS-TAG-NAME(1:WS-NAME-LEN) = "Count"
+                CALL "NbtDecode-Byte" USING NBT-DECODER-STATE WS-RAW-BUFFER WS-SLOT-SCRATCH-SLOT-COUNT
+            WHEN WS-TAG-NAME(1:WS-NAME-LEN) = "Id"
+                CALL "NbtDecode-Int" USING NBT-DECODER-STATE WS-RAW-BUFFER WS-SLOT-SCRATCH-SLOT-ID
+            WHEN WS-TAG-NAME(1:WS-NAME-LEN) = "CustomName"
+                CALL "NbtDecode-String" USING NBT-DECODER-STATE WS-RAW-BUFFER
+                    WS-SLOT-SCRATCH-SLOT-CUSTOM-NAME WS-SLOT-SCRATCH-SLOT-CUSTOM-NAME-LENGTH
+            WHEN WS-TAG-NAME(1:WS-NAME-LEN) = "Enchantments"
+                PERFORM DecodeEnchantmentsList
+            WHEN WS-TAG-NAME(1:WS-NAME-LEN) = "Lore"
+                PERFORM DecodeLoreList
+            WHEN OTHER
+                CALL "NbtDecode-Skip" USING NBT-DECODER-STATE WS-RAW-BUFFER
+        END-EVALUATE
+    END-PERFORM
+    EXIT PARAGRAPH.
+
+*> Decodes an "Enchantments" list of {Id, Level} Compounds into WS-SLOT-SCRATCH's
+*> enchantment table, capped at the table's own 16-entry limit.
+DecodeEnchantmentsList.
+    CALL "NbtDecode-List" USING NBT-DECODER-STATE WS-RAW-BUFFER WS-ENCH-COUNT
+    PERFORM VARYING WS-ENCH-INDEX FROM 1 BY 1 UNTIL WS-ENCH-INDEX > WS-ENCH-COUNT
+        CALL "NbtDecode-Compound" USING NBT-DECODER-STATE WS-RAW-BUFFER
+        PERFORM UNTIL EXIT
+            CALL "NbtDecode-Peek" USING NBT-DECODER-STATE WS-RAW-BUFFER WS-AT-END WS-TAG-NAME WS-NAME-LEN
+            IF WS-AT-END > 0
+                EXIT PERFORM
+            END-IF
+            EVALUATE TRUE
+                WHEN WS-TAG-NAME(1:WS-NAME-LEN) = "Id" AND WS-ENCH-INDEX <= 16
+                    CALL "NbtDecode-Int" USING NBT-DECODER-STATE WS-RAW-BUFFER
+                        WS-SLOT-SCRATCH-SLOT-ENCHANTMENT-ID(WS-ENCH-INDEX)
+                WHEN WS-TAG-NAME(1:WS-NAME-LEN) = "Level" AND WS-ENCH-INDEX <= 16
+                    CALL "NbtDecode-Int" USING NBT-DECODER-STATE WS-RAW-BUFFER
+                        WS-SLOT-SCRATCH-SLOT-ENCHANTMENT-LEVEL(WS-ENCH-INDEX)
+                WHEN OTHER
+                    CALL "NbtDecode-Skip" USING NBT-DECODER-STATE WS-RAW-BUFFER
+            END-EVALUATE
+        END-PERFORM
+        CALL "NbtDecode-EndCompound" USING NBT-DECODER-STATE WS-RAW-BUFFER
+    END-PERFORM
+    CALL "NbtDecode-EndList" USING NBT-DECODER-STATE WS-RAW-BUFFER
+    IF WS-ENCH-COUNT > 16
+        MOVE 16 TO WS-SLOT-SCRATCH-SLOT-ENCHANTMENT-COUNT
+    ELSE
+        MOVE WS-ENCH-COUNT TO WS-SLOT-SCRATCH-SLOT-ENCHANTMENT-COUNT
+    END-IF
+    EXIT PARAGRAPH.
+
+*> Decodes a "Lore" list of strings into WS-SLOT-SCRATCH's lore table, capped at the
+*> table's own 8-entry limit.
+DecodeLoreList.
+    CALL "NbtDecode-List" USING NBT-DECODER-STATE WS-RAW-BUFFER WS-LORE-COUNT
+    PERFORM VARYING WS-LORE-INDEX FROM 1 BY 1 UNTIL WS-LORE-INDEX > WS-LORE-COUNT
+        IF WS-LORE-INDEX <= 8
+            MOVE SPACES TO WS-SLOT-SCRATCH-SLOT-LORE-LINE(WS-LORE-INDEX)
+            CALL "NbtDecode-String" USING NBT-DECODER-STATE WS-RAW-BUFFER
+                WS-SLOT-SCRATCH-SLOT-LORE-LINE(WS-LORE-INDEX) WS-SLOT-SCRATCH-SLOT-LORE-LENGTH(WS-LORE-INDEX)
+        ELSE
+            CALL "NbtDecode-Skip" USING NBT-DECODER-STATE WS-RAW-BUFFER
+        END-IF
+    END-PERFORM
+    CALL "NbtDecode-EndList" USING NBT-DECODER-STATE WS-RAW-BUFFER
+    IF WS-LORE-COUNT > 8
+        MOVE 8 TO WS-SLOT-SCRATCH-SLOT-LORE-COUNT
+    ELSE
+        MOVE WS-LORE-COUNT TO WS-SLOT-SCRATCH-SLOT-LORE-COUNT
+    END-IF
+    EXIT PARAGRAPH.
+
+END PROGRAM Player-Load.
+
+*> --- Player-FileName ---
+*> Derive a per-player save-file path from their UUID (hex-encoded, no dashes needed for
+*> a filename) so each player's data lives in its own file, the same way EnqueueChunk etc.
+*> key everything off an identifier already on hand.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Player-FileName.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 WS-HEX-DIGITS             PIC X(16) VALUE "0123456789abcdef".
+    01 WS-UUID-BYTE              BINARY-CHAR UNSIGNED.
+    01 WS-HIGH-NIBBLE             BINARY-CHAR UNSIGNED.
+    01 WS-LOW-NIBBLE              BINARY-CHAR UNSIGNED.
+    01 WS-UUID-IDX                BINARY-LONG UNSIGNED.
+    01 WS-OUT-POS                 BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-UUID                   PIC X(16).
+    01 LK-FILENAME                PIC X(64).
+
+PROCEDURE DIVISION USING LK-UUID LK-FILENAME.
+    MOVE SPACES TO LK-FILENAME
+    MOVE "playerdata-" TO LK-FILENAME(1:11)
+    MOVE 12 TO WS-OUT-POS
+    PERFORM VARYING WS-UUID-IDX FROM 1 BY 1 UNTIL WS-UUID-IDX > 16
+        COMPUTE WS-UUID-BYTE = FUNCTION ORD(LK-UUID(WS-UUID-IDX:1)) - 1
+        COMPUTE WS-HIGH-NIBBLE = WS-UUID-BYTE / 16
+        COMPUTE WS-LOW-NIBBLE = WS-UUID-BYTE - (WS-HIGH-NIBBLE * 16)
+        MOVE WS-HEX-DIGITS(WS-HIGH-NIBBLE + 1:1) TO LK-FILENAME(WS-OUT-POS:1)
+        ADD 1 TO WS-OUT-POS
+        MOVE WS-HEX-DIGITS(WS-LOW-NIBBLE + 1:1) TO LK-FILENAME(WS-OUT-POS:1)
+        ADD 1 TO WS-OUT-POS
+    END-PERFORM
+    MOVE ".dat" TO LK-FILENAME(WS-OUT-POS:4)
+    GOBACK.
+
+END PROGRAM Player-FileName.
