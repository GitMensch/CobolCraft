@@ -44,7 +44,7 @@ PROGRAM-ID. NbtDecode-Byte.
 
 DATA DIVISION.
 WORKING-STORAGE SECTION.
-    01 INT64            BINARY-LONG-LONG.
+    01 INT64            BINARY-DOUBLE.
 LINKAGE SECTION.
     COPY DD-NBT-DECODER REPLACING LEADING ==NBT-DECODER== BY ==LK==.
     01 LK-BUFFER        PIC X ANY LENGTH.
@@ -63,7 +63,7 @@ PROGRAM-ID. NbtDecode-Int.
 
 DATA DIVISION.
 WORKING-STORAGE SECTION.
-    01 INT64            BINARY-LONG-LONG.
+    01 INT64            BINARY-DOUBLE.
 LINKAGE SECTION.
     COPY DD-NBT-DECODER REPLACING LEADING ==NBT-DECODER== BY ==LK==.
     01 LK-BUFFER        PIC X ANY LENGTH.
@@ -89,7 +89,7 @@ WORKING-STORAGE SECTION.
 LINKAGE SECTION.
     COPY DD-NBT-DECODER REPLACING LEADING ==NBT-DECODER== BY ==LK==.
     01 LK-BUFFER        PIC X ANY LENGTH.
-    01 LK-VALUE         BINARY-LONG-LONG.
+    01 LK-VALUE         BINARY-DOUBLE.
 
 PROCEDURE DIVISION USING LK-STATE LK-BUFFER LK-VALUE.
     *> Accept any integer type in the NBT data, and return it as a 64-bit signed integer
@@ -364,7 +364,7 @@ LINKAGE SECTION.
 
 PROCEDURE DIVISION USING LK-STATE LK-BUFFER.
     IF LK-LEVEL < 1 OR LK-STACK-TYPE(LK-LEVEL) = X"0A"
-        DISPLAY "ERROR: EndList called without a matching list or array"
+        CALL "Log-Error" USING "NbtDecode-EndList called without a matching list or array"
         STOP RUN RETURNING 1
     END-IF
     *> Pop the stack
@@ -475,6 +475,36 @@ PROCEDURE DIVISION USING LK-STATE LK-BUFFER.
 
 END PROGRAM NbtDecode-RootCompound.
 
+*> --- NbtDecode-RootCompoundCompressed ---
+*> Entry point for gzip/zlib-compressed NBT payloads -- standard Anvil region files and
+*> player data store their root compound this way, rather than as raw NBT. Inflates
+*> LK-COMPRESSED into LK-BUFFER via the runtime's Buffer-Decompress primitive (same
+*> opaque-runtime-primitive convention as Socket-*/Decode-*/World-*), then hands off to
+*> NbtDecode-RootCompound exactly as if LK-BUFFER had always held raw NBT. LK-OK is set to
+*> 0 if the payload was corrupt/truncated and could not be inflated, in which case LK-STATE
+*> and LK-BUFFER are left untouched.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. NbtDecode-RootCompoundCompressed.
+
+DATA DIVISION.
+LINKAGE SECTION.
+    COPY DD-NBT-DECODER REPLACING LEADING ==NBT-DECODER== BY ==LK==.
+    01 LK-COMPRESSED        PIC X ANY LENGTH.
+    01 LK-COMPRESSED-LENGTH BINARY-LONG UNSIGNED.
+    01 LK-BUFFER            PIC X ANY LENGTH.
+    01 LK-OK                BINARY-CHAR UNSIGNED.
+
+PROCEDURE DIVISION USING LK-STATE LK-COMPRESSED LK-COMPRESSED-LENGTH LK-BUFFER LK-OK.
+    CALL "Buffer-Decompress" USING LK-COMPRESSED LK-COMPRESSED-LENGTH LK-BUFFER LK-OK
+    IF LK-OK = 0
+        GOBACK
+    END-IF
+
+    CALL "NbtDecode-RootCompound" USING LK-STATE LK-BUFFER
+    GOBACK.
+
+END PROGRAM NbtDecode-RootCompoundCompressed.
+
 *> --- NbtDecode-EndCompound ---
 IDENTIFICATION DIVISION.
 PROGRAM-ID. NbtDecode-EndCompound.
@@ -486,7 +516,7 @@ LINKAGE SECTION.
 
 PROCEDURE DIVISION USING LK-STATE LK-BUFFER.
     IF LK-LEVEL < 1 OR LK-STACK-TYPE(LK-LEVEL) NOT = X"0A"
-        DISPLAY "ERROR: EndCompound called without a matching Compound"
+        CALL "Log-Error" USING "NbtDecode-EndCompound called without a matching Compound"
         STOP RUN RETURNING 1
     END-IF
 
