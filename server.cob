@@ -3,91 +3,474 @@ PROGRAM-ID. server.
 
 DATA DIVISION.
 WORKING-STORAGE SECTION.
-    01 PORT             PIC X(5) VALUE "25565".
+    COPY DD-CLIENT-STATES.
+    COPY DD-CLIENTS.
+    COPY DD-PLAYERS.
+    COPY DD-PLAY-PACKET-IDS.
+    COPY DD-SERVER-PROPERTIES.
+    COPY DD-RCON.
+    COPY DD-DEBUG-SAMPLES.
+
     01 LISTEN           PIC X(4).
-    01 HNDL             PIC X(4).
+    *> Client currently being serviced; set by the ServerLoop scan before any PERFORM
+    *> that touches CLIENT-* below it, so every packet handler can just index on it.
+    01 CLIENT-ID        BINARY-LONG UNSIGNED VALUE 1.
+    01 WS-SCAN-ID       BINARY-LONG UNSIGNED.
+    01 WS-FREE-CLIENT   BINARY-LONG UNSIGNED.
+    01 WS-HAS-DATA      BINARY-CHAR UNSIGNED.
     01 ERRNO            PIC 9(3) VALUE 0.
-    *> State of the player (0 = handshake, 1 = status, 2 = login, 3 = play, 255 = disconnect)
-    01 CLIENT-STATE     PIC 9(3) VALUE 0.
+    *> Returned by the non-blocking socket primitives when nothing is ready yet -
+    *> not a real error, so Main's accept/poll loops must not treat it as fatal.
+    01 ERRNO-WOULD-BLOCK PIC 9(3) VALUE 11.
     *> Incoming packet data
     01 BYTE-COUNT       PIC 9(5).
     01 PACKET-LENGTH    PIC S9(10).
     01 PACKET-ID        PIC S9(10).
     01 BUFFER           PIC X(64000).
 
+    01 WS-OFFSET        BINARY-LONG UNSIGNED.
+    01 WS-STR-LEN       BINARY-LONG.
+    01 WS-STR-LEN2      BINARY-LONG.
+    01 WS-PLAYER-ID     BINARY-LONG UNSIGNED.
+    01 WS-LOAD-FOUND    BINARY-CHAR UNSIGNED.
+    01 WS-SLOT-INDEX    BINARY-LONG UNSIGNED.
+
+    *> Oversized-payload handling
+    01 WS-OVERSIZED      BINARY-CHAR UNSIGNED.
+    01 WS-DRAIN-REMAINING BINARY-LONG UNSIGNED.
+    01 WS-DRAIN-CHUNK    BINARY-LONG UNSIGNED.
+
+    *> Status response player sample
+    01 WS-ONLINE-COUNT  BINARY-LONG UNSIGNED.
+    01 WS-NUM-TEXT      PIC 9(3).
+    01 WS-SAMPLE-JSON   PIC X(3000).
+    01 WS-SAMPLE-LEN    BINARY-LONG UNSIGNED.
+    01 WS-SAMPLE-PTR    BINARY-LONG UNSIGNED.
+    01 WS-STATUS-JSON   PIC X(4000).
+    01 WS-STATUS-PTR    BINARY-LONG UNSIGNED.
+    01 WS-UUID-RAW      PIC X(16).
+    01 WS-UUID-STR      PIC X(36).
+    01 WS-HEX-DIGITS    PIC X(16) VALUE "0123456789abcdef".
+    01 WS-UUID-BYTE     BINARY-CHAR UNSIGNED.
+    01 WS-UUID-IDX      BINARY-LONG UNSIGNED.
+    01 WS-UUID-POS      BINARY-LONG UNSIGNED.
+    01 WS-HEX-HI        BINARY-LONG UNSIGNED.
+    01 WS-HEX-LO        BINARY-LONG UNSIGNED.
+
+    *> Operator console
+    01 WS-CONSOLE-HAS-LINE BINARY-CHAR UNSIGNED.
+    01 WS-CONSOLE-LINE     PIC X(256).
+
+    *> Whitelist/ban enforcement
+    01 WS-USERNAME         PIC X(16).
+    01 WS-ACCESS-ALLOWED   BINARY-CHAR UNSIGNED.
+    01 WS-ACCESS-BANNED    BINARY-CHAR UNSIGNED.
+
+    *> Online-mode session verification
+    01 SERVER-PUBLIC-KEY        PIC X(512).
+    01 SERVER-PUBLIC-KEY-LENGTH BINARY-LONG UNSIGNED.
+    01 WS-SHARED-SECRET         PIC X(128).
+    01 WS-SHARED-SECRET-LENGTH  BINARY-LONG UNSIGNED.
+    01 WS-VERIFY-TOKEN-OUT      PIC X(128).
+    01 WS-VERIFY-TOKEN-OUT-LEN  BINARY-LONG UNSIGNED.
+    01 WS-SERVER-ID-HASH        PIC X(64).
+    01 WS-VERIFIED-UUID         PIC X(16).
+    01 WS-AUTH-OK                BINARY-CHAR UNSIGNED.
+
+    *> Scratch buffer for assembling a message before handing it to the shared
+    *> Log-Info/Log-Warn/Log-Error routines. WS-LOG-NUM converts a numeric
+    *> field to display form first, the same way WS-NUM-TEXT already does below for
+    *> the status-response JSON, since STRING can't take a binary field directly.
+    01 WS-LOG-MSG                PIC X(256).
+    01 WS-LOG-NUM                PIC -(10)9.
+    01 WS-LOG-NUM2               PIC -(10)9.
+    01 WS-LOG-NUM3               PIC -(10)9.
+
+    *> Debug sample reporting: each tick, time the packet-handling and
+    *> chunk-sending phases and report them -- plus overall tick time -- to whichever
+    *> connected clients have subscribed to that sample type.
+    01 WS-TICK-START              BINARY-DOUBLE.
+    01 WS-TICK-END                BINARY-DOUBLE.
+    01 WS-PHASE-START             BINARY-DOUBLE.
+    01 WS-PHASE-END               BINARY-DOUBLE.
+    01 WS-PACKET-HANDLING-MICROS  BINARY-DOUBLE.
+    01 WS-CHUNK-SEND-MICROS       BINARY-DOUBLE.
+    01 WS-ENTITY-TICK-MICROS      BINARY-DOUBLE.
+    01 WS-DEBUG-SAMPLE-VALUE      BINARY-DOUBLE.
+
+    *> Tick-time watchdog: warn once a tick takes longer than the ~50ms budget
+    *> a well-behaved tick should fit in, calling out whichever of the timed phases above
+    *> actually used the time instead of just reporting the total was high.
+    01 WS-TICK-BUDGET-MICROS      BINARY-DOUBLE VALUE 50000.
+    01 WS-TICK-TOTAL-MICROS       BINARY-DOUBLE.
+    01 WS-WATCHDOG-PHASE          PIC X(16).
+    01 WS-LOG-NUM4                PIC -(10)9.
+
+    *> One-time PRNG seed, drawn from the system clock at startup -- FUNCTION RANDOM
+    *> reseeds its whole sequence every time it's called with an argument, so seeding
+    *> it more than once (or from a low-entropy value like a connection slot number)
+    *> would make every later unseeded call predictable. Everything that needs a random
+    *> value after Main (verify tokens, entity wander angles, ...) uses the argument-less
+    *> form so it keeps drawing from the one sequence this seeds.
+    01 WS-PRNG-SEED-TIME          BINARY-DOUBLE.
+    01 WS-PRNG-SEED-DISCARD       FLOAT-LONG.
+
 PROCEDURE DIVISION.
 
 Main.
-    DISPLAY "Starting server...".
-    CALL "Socket-Listen" USING PORT LISTEN ERRNO.
-    PERFORM HandleError.
+    CALL "Log-Info" USING "Starting server...".
+    CALL "ServerProperties-Load".
 
-AcceptConnection.
-    DISPLAY "Waiting for client..."
-    CALL "Socket-Accept" USING LISTEN HNDL ERRNO.
-    PERFORM HandleError.
+    CALL "SystemTimeMicros" USING WS-PRNG-SEED-TIME
+    MOVE FUNCTION RANDOM(WS-PRNG-SEED-TIME) TO WS-PRNG-SEED-DISCARD
+
+    *> The keypair backs every online-mode login's Encryption Request for as long as
+    *> this process runs; the runtime holds the private half, we only ever see the
+    *> public key bytes we need to hand to clients.
+    IF SERVER-ONLINE-MODE = 1
+        CALL "Crypto-GenerateKeyPair" USING SERVER-PUBLIC-KEY SERVER-PUBLIC-KEY-LENGTH
+    END-IF
 
-    MOVE 0 TO CLIENT-STATE.
-    PERFORM ReceivePacket UNTIL CLIENT-STATE = 255.
+    IF SERVER-RCON-ENABLED = 1
+        CALL "Rcon-Listen"
+    END-IF
 
-    DISPLAY "Disconnecting..."
-    CALL "Socket-Close" USING HNDL ERRNO.
+    CALL "Socket-Listen" USING SERVER-PORT LISTEN ERRNO.
     PERFORM HandleError.
+    STRING "Listening on port " SERVER-PORT DELIMITED BY SIZE INTO WS-LOG-MSG
+    CALL "Log-Info" USING WS-LOG-MSG.
+
+ServerLoop.
+    CALL "SystemTimeMicros" USING WS-TICK-START
+
+    PERFORM AcceptNewConnections.
+
+    CALL "SystemTimeMicros" USING WS-PHASE-START
+    PERFORM VARYING CLIENT-ID FROM 1 BY 1 UNTIL CLIENT-ID > MAX-CLIENTS
+        IF CLIENT-PRESENT(CLIENT-ID) = 1
+            PERFORM ServiceClient
+        END-IF
+    END-PERFORM.
+    CALL "SystemTimeMicros" USING WS-PHASE-END
+    COMPUTE WS-PACKET-HANDLING-MICROS = WS-PHASE-END - WS-PHASE-START
+
+    CALL "SystemTimeMicros" USING WS-PHASE-START
+    CALL "ProcessClientChunks".
+    CALL "SystemTimeMicros" USING WS-PHASE-END
+    COMPUTE WS-CHUNK-SEND-MICROS = WS-PHASE-END - WS-PHASE-START
+
+    *> Entities-TickAll walks the entity table and invokes each entity's registered
+    *> Callback-Tick (SetCallback-EntityTick), the same way ProcessClientChunks above
+    *> walks clients and invokes SendPacket-*; see RegisterEntity-Generic.
+    CALL "SystemTimeMicros" USING WS-PHASE-START
+    CALL "Entities-TickAll".
+    CALL "SystemTimeMicros" USING WS-PHASE-END
+    COMPUTE WS-ENTITY-TICK-MICROS = WS-PHASE-END - WS-PHASE-START
+
+    PERFORM PollConsoleCommand.
+
+    IF SERVER-RCON-ENABLED = 1
+        CALL "Rcon-Poll"
+        IF RCON-SHUTDOWN-REQUESTED = 1
+            PERFORM GracefulShutdown
+        END-IF
+    END-IF
+
+    CALL "SystemTimeMicros" USING WS-TICK-END
+    COMPUTE WS-TICK-TOTAL-MICROS = WS-TICK-END - WS-TICK-START
+    IF WS-TICK-TOTAL-MICROS > WS-TICK-BUDGET-MICROS
+        PERFORM TickWatchdogWarn
+    END-IF
+    PERFORM SendDebugSamples
 
-    GO TO AcceptConnection.
+    GO TO ServerLoop.
 
     STOP RUN.
 
-ReceivePacket SECTION.
-    *> Read packet length
-    CALL "Read-VarInt" USING HNDL ERRNO BYTE-COUNT PACKET-LENGTH.
-    PERFORM HandleError.
+TickWatchdogWarn.
+    *> Blame whichever timed phase used the most of the tick; packet handling, chunk
+    *> sending, and entity ticking are the only three this loop currently times.
+    IF WS-CHUNK-SEND-MICROS >= WS-ENTITY-TICK-MICROS AND WS-CHUNK-SEND-MICROS >= WS-PACKET-HANDLING-MICROS
+        MOVE "chunk sending" TO WS-WATCHDOG-PHASE
+    ELSE
+        IF WS-ENTITY-TICK-MICROS >= WS-PACKET-HANDLING-MICROS
+            MOVE "entity ticking" TO WS-WATCHDOG-PHASE
+        ELSE
+            MOVE "packet handling" TO WS-WATCHDOG-PHASE
+        END-IF
+    END-IF
 
-    *> Read packet ID
-    CALL "Read-VarInt" USING HNDL ERRNO BYTE-COUNT PACKET-ID.
-    PERFORM HandleError.
-    SUBTRACT BYTE-COUNT FROM PACKET-LENGTH GIVING PACKET-LENGTH.
+    MOVE WS-TICK-TOTAL-MICROS TO WS-LOG-NUM
+    MOVE WS-PACKET-HANDLING-MICROS TO WS-LOG-NUM2
+    MOVE WS-CHUNK-SEND-MICROS TO WS-LOG-NUM3
+    MOVE WS-ENTITY-TICK-MICROS TO WS-LOG-NUM4
+    STRING "Tick took " FUNCTION TRIM(WS-LOG-NUM) "us, over the 50000us budget -- "
+        FUNCTION TRIM(WS-WATCHDOG-PHASE) " was the heaviest phase (packet handling="
+        FUNCTION TRIM(WS-LOG-NUM2) "us, chunk sending=" FUNCTION TRIM(WS-LOG-NUM3)
+        "us, entity ticking=" FUNCTION TRIM(WS-LOG-NUM4) "us)"
+        DELIMITED BY SIZE INTO WS-LOG-MSG
+    CALL "Log-Warn" USING WS-LOG-MSG
+    EXIT PARAGRAPH.
 
-    DISPLAY "[state=" CLIENT-STATE "] Received packet ID: " PACKET-ID " with length " PACKET-LENGTH " bytes.".
+SendDebugSamples SECTION.
+    *> Reports this tick's timing to every play-state client subscribed to each sample
+    *> type (DEBUG-SUBSCRIBE-MASK, set by RecvPacket-DebugSubscription).
+    PERFORM VARYING CLIENT-ID FROM 1 BY 1 UNTIL CLIENT-ID > MAX-CLIENTS
+        IF CLIENT-PRESENT(CLIENT-ID) = 1 AND CLIENT-STATE(CLIENT-ID) = CLIENT-STATE-PLAY
+                AND DEBUG-SUBSCRIBE-MASK(CLIENT-ID) NOT = 0
+            IF FUNCTION MOD(DEBUG-SUBSCRIBE-MASK(CLIENT-ID), DEBUG-SAMPLE-MASK-TICK * 2)
+                    >= DEBUG-SAMPLE-MASK-TICK
+                COMPUTE WS-DEBUG-SAMPLE-VALUE = WS-TICK-END - DEBUG-SUBSCRIBE-TIME(CLIENT-ID)
+                CALL "SendPacket-DebugSample" USING CLIENT-HANDLE(CLIENT-ID)
+                    DEBUG-SAMPLE-TICK WS-DEBUG-SAMPLE-VALUE
+                MOVE WS-TICK-END TO DEBUG-SUBSCRIBE-TIME(CLIENT-ID)
+            END-IF
+            IF FUNCTION MOD(DEBUG-SUBSCRIBE-MASK(CLIENT-ID), DEBUG-SAMPLE-MASK-CHUNK-SEND * 2)
+                    >= DEBUG-SAMPLE-MASK-CHUNK-SEND
+                CALL "SendPacket-DebugSample" USING CLIENT-HANDLE(CLIENT-ID)
+                    DEBUG-SAMPLE-CHUNK-SEND WS-CHUNK-SEND-MICROS
+            END-IF
+            IF FUNCTION MOD(DEBUG-SUBSCRIBE-MASK(CLIENT-ID), DEBUG-SAMPLE-MASK-PACKET-HANDLING * 2)
+                    >= DEBUG-SAMPLE-MASK-PACKET-HANDLING
+                CALL "SendPacket-DebugSample" USING CLIENT-HANDLE(CLIENT-ID)
+                    DEBUG-SAMPLE-PACKET-HANDLING WS-PACKET-HANDLING-MICROS
+            END-IF
+            IF FUNCTION MOD(DEBUG-SUBSCRIBE-MASK(CLIENT-ID), DEBUG-SAMPLE-MASK-ENTITY-TICK * 2)
+                    >= DEBUG-SAMPLE-MASK-ENTITY-TICK
+                CALL "SendPacket-DebugSample" USING CLIENT-HANDLE(CLIENT-ID)
+                    DEBUG-SAMPLE-ENTITY-TICK WS-ENTITY-TICK-MICROS
+            END-IF
+            IF FUNCTION MOD(DEBUG-SUBSCRIBE-MASK(CLIENT-ID), DEBUG-SAMPLE-MASK-CHUNKS-DROPPED * 2)
+                    >= DEBUG-SAMPLE-MASK-CHUNKS-DROPPED
+                *> Running totals since login/reconnect, not a per-tick delta -- lets an
+                *> operator watching the F3 overlay see at a glance whether a client is
+                *> missing chunks at all, the same way the other samples show raw timings
+                *> rather than deltas.
+                COMPUTE WS-DEBUG-SAMPLE-VALUE = CHUNKS-OVERFLOWED-COUNT(CLIENT-ID) + CHUNKS-MISSING-COUNT(CLIENT-ID)
+                CALL "SendPacket-DebugSample" USING CLIENT-HANDLE(CLIENT-ID)
+                    DEBUG-SAMPLE-CHUNKS-DROPPED WS-DEBUG-SAMPLE-VALUE
+            END-IF
+        END-IF
+    END-PERFORM.
 
-    *> Handshake
-    IF CLIENT-STATE = 0 THEN
-        PERFORM HandleHandshake
+    EXIT SECTION.
+
+PollConsoleCommand SECTION.
+    *> Non-blocking: most ticks nothing has been typed, same shape as Socket-Poll
+    *> before a Socket-Accept/read, so the operator console never stalls the loop.
+    CALL "Console-Poll" USING WS-CONSOLE-HAS-LINE ERRNO
+    IF ERRNO NOT = 0
         EXIT SECTION
     END-IF
 
-    *> Status state
-    IF CLIENT-STATE = 1
-        PERFORM HandleStatus
+    IF WS-CONSOLE-HAS-LINE = 1
+        CALL "Console-ReadLine" USING WS-CONSOLE-LINE ERRNO
+        IF ERRNO = 0 THEN
+            IF FUNCTION TRIM(WS-CONSOLE-LINE) = "stop" OR FUNCTION TRIM(WS-CONSOLE-LINE) = "shutdown" THEN
+                PERFORM GracefulShutdown
+            END-IF
+        END-IF
+    END-IF.
+
+    EXIT SECTION.
+
+GracefulShutdown SECTION.
+    *> Flush every player and chunk save pass before going down, so an operator
+    *> restarting for maintenance never loses in-progress edits the way a bare
+    *> socket-error STOP RUN would.
+    CALL "Log-Info" USING "Shutting down..."
+
+    PERFORM VARYING CLIENT-ID FROM 1 BY 1 UNTIL CLIENT-ID > MAX-CLIENTS
+        IF CLIENT-PRESENT(CLIENT-ID) = 1
+            PERFORM DisconnectClient
+        END-IF
+    END-PERFORM
+
+    CALL "World-SaveDirtyChunks"
+    CALL "Log-Info" USING "Shutdown complete."
+    STOP RUN.
+
+    EXIT SECTION.
+
+AcceptNewConnections SECTION.
+    *> Socket-Accept is non-blocking: it returns ERRNO-WOULD-BLOCK once the backlog
+    *> is drained, which is the normal way this loop ends, not a failure.
+    PERFORM FindFreeClientSlot
+    PERFORM UNTIL WS-FREE-CLIENT = 0
+        CALL "Socket-Accept" USING LISTEN CLIENT-HANDLE(WS-FREE-CLIENT) ERRNO
+        IF ERRNO = ERRNO-WOULD-BLOCK
+            EXIT PERFORM
+        END-IF
+        PERFORM HandleError
+
+        MOVE 1 TO CLIENT-PRESENT(WS-FREE-CLIENT)
+        MOVE CLIENT-STATE-HANDSHAKE TO CLIENT-STATE(WS-FREE-CLIENT)
+        MOVE 0 TO CLIENT-PLAYER(WS-FREE-CLIENT)
+        MOVE 0 TO CLIENT-LOGIN-COMPLETE(WS-FREE-CLIENT)
+        *> The client can lower or raise this later with a Client Information
+        *> packet; default to the server's configured view distance until then.
+        MOVE VIEW-DISTANCE TO CLIENT-VIEW-DISTANCE(WS-FREE-CLIENT)
+        MOVE CHUNK-QUEUE-CAPACITY TO CHUNK-QUEUE-LENGTH(WS-FREE-CLIENT)
+        MOVE 0 TO CHUNK-QUEUE-BEGIN(WS-FREE-CLIENT)
+        MOVE 0 TO CHUNK-QUEUE-END(WS-FREE-CLIENT)
+        MOVE 0 TO CHUNKS-OVERFLOWED-COUNT(WS-FREE-CLIENT)
+        MOVE 0 TO CHUNKS-MISSING-COUNT(WS-FREE-CLIENT)
+        MOVE WS-FREE-CLIENT TO WS-LOG-NUM
+        STRING "[client=" FUNCTION TRIM(WS-LOG-NUM) "] Connected" DELIMITED BY SIZE INTO WS-LOG-MSG
+        CALL "Log-Info" USING WS-LOG-MSG
+        PERFORM FindFreeClientSlot
+    END-PERFORM.
+
+    EXIT SECTION.
+
+FindFreeClientSlot SECTION.
+    MOVE 0 TO WS-FREE-CLIENT
+    PERFORM VARYING WS-SCAN-ID FROM 1 BY 1 UNTIL WS-SCAN-ID > MAX-CLIENTS
+        IF CLIENT-PRESENT(WS-SCAN-ID) = 0
+            MOVE WS-SCAN-ID TO WS-FREE-CLIENT
+            EXIT PERFORM
+        END-IF
+    END-PERFORM.
+
+    EXIT SECTION.
+
+ServiceClient SECTION.
+    *> Only read from a client once Socket-Poll says data is actually waiting, so one
+    *> idle connection never blocks the loop from servicing everybody else.
+    CALL "Socket-Poll" USING CLIENT-HANDLE(CLIENT-ID) WS-HAS-DATA ERRNO
+    IF ERRNO NOT = 0
+        PERFORM HandleClientError
         EXIT SECTION
     END-IF
 
-    *> TODO: Implement login state, play state, etc.
-    DISPLAY "Login state not implemented."
-    MOVE 255 TO CLIENT-STATE.
+    IF WS-HAS-DATA = 1
+        PERFORM ReceivePacket
+    END-IF
+
+    *> Catch a fatal hit from any source (today just this hostile contact damage,
+    *> but this covers whatever else ever drives PLAYER-HEALTH to 0 too) the same tick
+    *> it happens, rather than requiring every damage source to remember to set
+    *> PLAYER-DEAD itself. The client's own death screen already appears off the
+    *> SendPacket-UpdateHealth that reported the fatal hit; actual respawn happens once
+    *> RecvPacket-ClientStatus sees the player click its Respawn button.
+    IF CLIENT-STATE(CLIENT-ID) = CLIENT-STATE-PLAY AND CLIENT-PLAYER(CLIENT-ID) NOT = 0
+        IF PLAYER-DEAD(CLIENT-PLAYER(CLIENT-ID)) = 0 AND PLAYER-HEALTH(CLIENT-PLAYER(CLIENT-ID)) <= 0
+            MOVE 1 TO PLAYER-DEAD(CLIENT-PLAYER(CLIENT-ID))
+        END-IF
+    END-IF
+
+    IF CLIENT-STATE(CLIENT-ID) = CLIENT-STATE-DISCONNECT
+        PERFORM DisconnectClient
+    END-IF.
+
+    EXIT SECTION.
+
+DisconnectClient SECTION.
+    MOVE CLIENT-ID TO WS-LOG-NUM
+    STRING "[client=" FUNCTION TRIM(WS-LOG-NUM) "] Disconnecting..." DELIMITED BY SIZE INTO WS-LOG-MSG
+    CALL "Log-Info" USING WS-LOG-MSG
+    CALL "Socket-Close" USING CLIENT-HANDLE(CLIENT-ID) ERRNO
+
+    *> Persist the player's position/stats/inventory to disk before freeing their
+    *> slot, and fold the view distance they picked back into the saved record so
+    *> it's honoured again on their next login. CLIENT-PLAYER is reserved as soon as
+    *> HandleLoginStart picks a PLAYER-TABLE slot, before online-mode encryption and
+    *> Mojang verification finish, so only save over that slot's file once
+    *> CLIENT-LOGIN-COMPLETE confirms login actually reached the Play state -- an
+    *> unverified/spoofed connection dropped mid-handshake must not stomp a real
+    *> player's save with leftover PLAYER-TABLE data. The slot is still freed either
+    *> way, or an incomplete login leaks a PLAYER-TABLE entry forever.
+    IF CLIENT-PLAYER(CLIENT-ID) NOT = 0
+        IF CLIENT-LOGIN-COMPLETE(CLIENT-ID) = 1
+            MOVE CLIENT-VIEW-DISTANCE(CLIENT-ID) TO PLAYER-VIEW-DISTANCE(CLIENT-PLAYER(CLIENT-ID))
+            CALL "Player-Save" USING CLIENT-PLAYER(CLIENT-ID)
+        END-IF
+        *> A disconnect (crash, kick, network drop, /stop while a chest is open) never
+        *> sends the Close Container packet that normally releases whatever
+        *> CONTAINER-TABLE entry this player had open, so release it here the same way
+        *> RecvPacket-CloseContainer does -- otherwise CONTAINER-PRESENT stays set on
+        *> that entry forever, since ApplyFreshPlayerDefaults only clears
+        *> PLAYER-OPEN-CONTAINER for a slot's *next* occupant, not retroactively for
+        *> this one.
+        CALL "Container-CloseForPlayer" USING CLIENT-PLAYER(CLIENT-ID)
+        MOVE 0 TO PLAYER-PRESENT(CLIENT-PLAYER(CLIENT-ID))
+    END-IF
+
+    MOVE 0 TO CLIENT-PRESENT(CLIENT-ID)
+    MOVE 0 TO CLIENT-PLAYER(CLIENT-ID)
+    MOVE 0 TO CLIENT-LOGIN-COMPLETE(CLIENT-ID).
+
+    EXIT SECTION.
+
+ReceivePacket SECTION.
+    *> Read packet length
+    CALL "Read-VarInt" USING CLIENT-HANDLE(CLIENT-ID) ERRNO BYTE-COUNT PACKET-LENGTH.
+    PERFORM HandleClientError.
+    IF ERRNO NOT = 0
+        EXIT SECTION
+    END-IF
+
+    *> Read packet ID
+    CALL "Read-VarInt" USING CLIENT-HANDLE(CLIENT-ID) ERRNO BYTE-COUNT PACKET-ID.
+    PERFORM HandleClientError.
+    IF ERRNO NOT = 0
+        EXIT SECTION
+    END-IF
+    SUBTRACT BYTE-COUNT FROM PACKET-LENGTH GIVING PACKET-LENGTH.
+
+    MOVE CLIENT-STATE(CLIENT-ID) TO WS-LOG-NUM
+    MOVE PACKET-ID TO WS-LOG-NUM2
+    MOVE PACKET-LENGTH TO WS-LOG-NUM3
+    STRING "[state=" FUNCTION TRIM(WS-LOG-NUM) "] Received packet ID: " FUNCTION TRIM(WS-LOG-NUM2)
+           " with length " FUNCTION TRIM(WS-LOG-NUM3) " bytes."
+        DELIMITED BY SIZE INTO WS-LOG-MSG
+    CALL "Log-Info" USING WS-LOG-MSG.
+
+    EVALUATE CLIENT-STATE(CLIENT-ID)
+        WHEN CLIENT-STATE-HANDSHAKE
+            PERFORM HandleHandshake
+        WHEN CLIENT-STATE-STATUS
+            PERFORM HandleStatus
+        WHEN CLIENT-STATE-LOGIN
+            PERFORM HandleLogin
+        WHEN CLIENT-STATE-PLAY
+            PERFORM HandlePlay
+        WHEN OTHER
+            MOVE CLIENT-STATE(CLIENT-ID) TO WS-LOG-NUM
+            STRING "Unknown client state: " FUNCTION TRIM(WS-LOG-NUM) DELIMITED BY SIZE INTO WS-LOG-MSG
+            CALL "Log-Warn" USING WS-LOG-MSG
+            MOVE CLIENT-STATE-DISCONNECT TO CLIENT-STATE(CLIENT-ID)
+    END-EVALUATE.
 
     EXIT SECTION.
 
 HandleHandshake SECTION.
     IF PACKET-ID NOT = 0 THEN
-        DISPLAY "  Unexpected packet ID: " PACKET-ID
-        MOVE 255 TO CLIENT-STATE
+        MOVE PACKET-ID TO WS-LOG-NUM
+        STRING "Unexpected packet ID: " FUNCTION TRIM(WS-LOG-NUM) DELIMITED BY SIZE INTO WS-LOG-MSG
+        CALL "Log-Warn" USING WS-LOG-MSG
+        MOVE CLIENT-STATE-DISCONNECT TO CLIENT-STATE(CLIENT-ID)
         EXIT SECTION
     END-IF
 
     *> Read payload. The final byte encodes the target state.
-    MOVE PACKET-LENGTH TO BYTE-COUNT
-    CALL "Read-Raw" USING HNDL BYTE-COUNT ERRNO BUFFER
-    PERFORM HandleError
-    MOVE FUNCTION ORD(BUFFER(BYTE-COUNT:1)) TO CLIENT-STATE
-    SUBTRACT 1 FROM CLIENT-STATE
+    PERFORM ReadPacketPayload
+    IF ERRNO NOT = 0 OR WS-OVERSIZED = 1
+        EXIT SECTION
+    END-IF
+    MOVE FUNCTION ORD(BUFFER(BYTE-COUNT:1)) TO CLIENT-STATE(CLIENT-ID)
+    SUBTRACT 1 FROM CLIENT-STATE(CLIENT-ID)
 
     *> Validate target state
-    IF CLIENT-STATE NOT = 1 AND CLIENT-STATE NOT = 2 THEN
-        DISPLAY "  Invalid target state: " CLIENT-STATE
-        MOVE 255 TO CLIENT-STATE
+    IF CLIENT-STATE(CLIENT-ID) NOT = CLIENT-STATE-STATUS AND CLIENT-STATE(CLIENT-ID) NOT = CLIENT-STATE-LOGIN THEN
+        MOVE CLIENT-STATE(CLIENT-ID) TO WS-LOG-NUM
+        STRING "Invalid target state: " FUNCTION TRIM(WS-LOG-NUM) DELIMITED BY SIZE INTO WS-LOG-MSG
+        CALL "Log-Warn" USING WS-LOG-MSG
+        MOVE CLIENT-STATE-DISCONNECT TO CLIENT-STATE(CLIENT-ID)
     ELSE
-        DISPLAY "  Target state: " CLIENT-STATE
+        MOVE CLIENT-STATE(CLIENT-ID) TO WS-LOG-NUM
+        STRING "Target state: " FUNCTION TRIM(WS-LOG-NUM) DELIMITED BY SIZE INTO WS-LOG-MSG
+        CALL "Log-Info" USING WS-LOG-MSG
     END-IF
 
     EXIT SECTION.
@@ -96,32 +479,468 @@ HandleStatus SECTION.
     EVALUATE TRUE
         WHEN PACKET-ID = 0
             *> Status request
-            DISPLAY "  Responding to status request"
+            CALL "Log-Info" USING "Responding to status request"
+            PERFORM BuildStatusResponse
             MOVE 0 TO PACKET-ID
-            MOVE " {""version"":{""name"":""1.20.4"",""protocol"":765},""players"":{""max"":1,""online"":0,""sample"":[]},""description"":{""text"":""CobolCraft""}}" TO BUFFER
-            MOVE FUNCTION CHAR(123 + 1) TO BUFFER(1:1)
-            MOVE 124 TO BYTE-COUNT
-            CALL "SendPacket" USING BY REFERENCE HNDL PACKET-ID BUFFER BYTE-COUNT ERRNO
-            PERFORM HandleError
+            CALL "SendPacket" USING BY REFERENCE CLIENT-HANDLE(CLIENT-ID) PACKET-ID BUFFER BYTE-COUNT ERRNO
+            PERFORM HandleClientError
         WHEN PACKET-ID = 1
             *> Ping request: respond with the same payload and close the connection
-            DISPLAY "  Responding to ping request"
-            MOVE PACKET-LENGTH TO BYTE-COUNT
-            CALL "Read-Raw" USING HNDL BYTE-COUNT ERRNO BUFFER
-            PERFORM HandleError
-            CALL "SendPacket" USING BY REFERENCE HNDL PACKET-ID BUFFER BYTE-COUNT ERRNO
-            PERFORM HandleError
-            MOVE 255 TO CLIENT-STATE
+            CALL "Log-Info" USING "Responding to ping request"
+            PERFORM ReadPacketPayload
+            IF ERRNO NOT = 0 OR WS-OVERSIZED = 1
+                EXIT SECTION
+            END-IF
+            CALL "SendPacket" USING BY REFERENCE CLIENT-HANDLE(CLIENT-ID) PACKET-ID BUFFER BYTE-COUNT ERRNO
+            PERFORM HandleClientError
+            MOVE CLIENT-STATE-DISCONNECT TO CLIENT-STATE(CLIENT-ID)
+        WHEN OTHER
+            MOVE PACKET-ID TO WS-LOG-NUM
+            STRING "Unexpected packet ID: " FUNCTION TRIM(WS-LOG-NUM) DELIMITED BY SIZE INTO WS-LOG-MSG
+            CALL "Log-Warn" USING WS-LOG-MSG
+            MOVE CLIENT-STATE-DISCONNECT TO CLIENT-STATE(CLIENT-ID)
+    END-EVALUATE.
+
+    EXIT SECTION.
+
+HandleLogin SECTION.
+    EVALUATE PACKET-ID
+        WHEN 0
+            PERFORM HandleLoginStart
+        WHEN 1
+            PERFORM HandleEncryptionResponse
+        WHEN OTHER
+            MOVE PACKET-ID TO WS-LOG-NUM
+            STRING "Unexpected packet ID: " FUNCTION TRIM(WS-LOG-NUM) DELIMITED BY SIZE INTO WS-LOG-MSG
+            CALL "Log-Warn" USING WS-LOG-MSG
+            MOVE CLIENT-STATE-DISCONNECT TO CLIENT-STATE(CLIENT-ID)
+    END-EVALUATE.
+
+    EXIT SECTION.
+
+HandleLoginStart SECTION.
+    *> Login Start: VarInt-prefixed username string, then a 16-byte UUID.
+    PERFORM ReadPacketPayload
+    IF ERRNO NOT = 0 OR WS-OVERSIZED = 1
+        EXIT SECTION
+    END-IF
+
+    MOVE 1 TO WS-OFFSET
+    CALL "Decode-VarInt" USING BUFFER WS-OFFSET WS-STR-LEN
+    IF WS-STR-LEN < 1 OR WS-STR-LEN > 16 THEN
+        MOVE WS-STR-LEN TO WS-LOG-NUM
+        STRING "Invalid username length: " FUNCTION TRIM(WS-LOG-NUM) DELIMITED BY SIZE INTO WS-LOG-MSG
+        CALL "Log-Warn" USING WS-LOG-MSG
+        MOVE CLIENT-STATE-DISCONNECT TO CLIENT-STATE(CLIENT-ID)
+        EXIT SECTION
+    END-IF
+
+    *> Whitelist/ban checks happen as soon as the username is known, before a player
+    *> slot is spent or any world state is sent, so a rejected connection costs nothing.
+    MOVE SPACES TO WS-USERNAME
+    MOVE BUFFER(WS-OFFSET:WS-STR-LEN) TO WS-USERNAME(1:WS-STR-LEN)
+
+    IF SERVER-WHITELIST-ENFORCE = 1
+        CALL "Whitelist-Check" USING WS-USERNAME WS-ACCESS-ALLOWED
+        IF WS-ACCESS-ALLOWED = 0
+            STRING FUNCTION TRIM(WS-USERNAME) " is not whitelisted, rejecting login"
+                DELIMITED BY SIZE INTO WS-LOG-MSG
+            CALL "Log-Info" USING WS-LOG-MSG
+            MOVE CLIENT-STATE-DISCONNECT TO CLIENT-STATE(CLIENT-ID)
+            EXIT SECTION
+        END-IF
+    END-IF
+
+    CALL "Banlist-Check" USING WS-USERNAME WS-ACCESS-BANNED
+    IF WS-ACCESS-BANNED = 1
+        STRING FUNCTION TRIM(WS-USERNAME) " is banned, rejecting login"
+            DELIMITED BY SIZE INTO WS-LOG-MSG
+        CALL "Log-Info" USING WS-LOG-MSG
+        MOVE CLIENT-STATE-DISCONNECT TO CLIENT-STATE(CLIENT-ID)
+        EXIT SECTION
+    END-IF
+
+    *> Find a free player slot (or reclaim the one already held, on reconnect).
+    MOVE 0 TO WS-PLAYER-ID
+    PERFORM VARYING WS-PLAYER-ID FROM 1 BY 1 UNTIL WS-PLAYER-ID > MAX-PLAYER-ENTRIES
+        IF PLAYER-PRESENT(WS-PLAYER-ID) = 0
+            EXIT PERFORM
+        END-IF
+    END-PERFORM
+    IF WS-PLAYER-ID > MAX-PLAYER-ENTRIES THEN
+        CALL "Log-Warn" USING "Server full, rejecting login"
+        MOVE CLIENT-STATE-DISCONNECT TO CLIENT-STATE(CLIENT-ID)
+        EXIT SECTION
+    END-IF
+
+    MOVE WS-USERNAME TO PLAYER-USERNAME(WS-PLAYER-ID)
+    ADD WS-STR-LEN TO WS-OFFSET
+    MOVE BUFFER(WS-OFFSET:16) TO PLAYER-UUID(WS-PLAYER-ID)
+    MOVE 1 TO PLAYER-PRESENT(WS-PLAYER-ID)
+    MOVE WS-PLAYER-ID TO CLIENT-PLAYER(CLIENT-ID)
+
+    *> Online mode: the client's claimed UUID above is provisional. We have to
+    *> verify it (and the username) against Mojang's session server before we can
+    *> trust either one, which means holding off the rest of login until the
+    *> Encryption Response round-trip completes.
+    IF SERVER-ONLINE-MODE = 1
+        PERFORM SendEncryptionRequest
+        EXIT SECTION
+    END-IF
+
+    *> Try to restore this player's saved state by UUID; only fall back to fresh
+    *> defaults if they've never joined before (or no save file survived).
+    CALL "Player-Load" USING WS-PLAYER-ID PLAYER-UUID(WS-PLAYER-ID) WS-LOAD-FOUND
+    IF WS-LOAD-FOUND = 0
+        PERFORM ApplyFreshPlayerDefaults
+    END-IF
+
+    PERFORM FinishLogin.
+
+    EXIT SECTION.
+
+SendEncryptionRequest SECTION.
+    *> Encryption Request: empty (deprecated) server ID, our public key, and a fresh
+    *> verify token the client must echo back encrypted -- proves it actually holds
+    *> the shared secret it claims to once HandleEncryptionResponse checks it below.
+    *> Every byte comes from the one PRNG sequence Main seeded at startup -- none of
+    *> these calls take a seed argument, so a client can't predict the token from
+    *> which connection slot it landed on.
+    MOVE FUNCTION CHAR(FUNCTION RANDOM * 256 + 1) TO CLIENT-VERIFY-TOKEN(CLIENT-ID)(1:1)
+    MOVE FUNCTION CHAR(FUNCTION RANDOM * 256 + 1) TO CLIENT-VERIFY-TOKEN(CLIENT-ID)(2:1)
+    MOVE FUNCTION CHAR(FUNCTION RANDOM * 256 + 1) TO CLIENT-VERIFY-TOKEN(CLIENT-ID)(3:1)
+    MOVE FUNCTION CHAR(FUNCTION RANDOM * 256 + 1) TO CLIENT-VERIFY-TOKEN(CLIENT-ID)(4:1)
+
+    MOVE 1 TO WS-OFFSET
+    CALL "Encode-VarInt" USING BUFFER WS-OFFSET 0
+    CALL "Encode-VarInt" USING BUFFER WS-OFFSET SERVER-PUBLIC-KEY-LENGTH
+    MOVE SERVER-PUBLIC-KEY(1:SERVER-PUBLIC-KEY-LENGTH) TO BUFFER(WS-OFFSET:SERVER-PUBLIC-KEY-LENGTH)
+    ADD SERVER-PUBLIC-KEY-LENGTH TO WS-OFFSET
+    CALL "Encode-VarInt" USING BUFFER WS-OFFSET 4
+    MOVE CLIENT-VERIFY-TOKEN(CLIENT-ID) TO BUFFER(WS-OFFSET:4)
+    ADD 4 TO WS-OFFSET
+
+    SUBTRACT 1 FROM WS-OFFSET GIVING BYTE-COUNT
+    MOVE 1 TO PACKET-ID
+    CALL "SendPacket" USING BY REFERENCE CLIENT-HANDLE(CLIENT-ID) PACKET-ID BUFFER BYTE-COUNT ERRNO
+    PERFORM HandleClientError.
+
+    EXIT SECTION.
+
+HandleEncryptionResponse SECTION.
+    *> Encryption Response: VarInt-prefixed encrypted shared secret, then a
+    *> VarInt-prefixed encrypted verify token -- both RSA-encrypted against the
+    *> public key we just sent, so only the real client that saw it could produce them.
+    PERFORM ReadPacketPayload
+    IF ERRNO NOT = 0 OR WS-OVERSIZED = 1
+        EXIT SECTION
+    END-IF
+
+    MOVE 1 TO WS-OFFSET
+    CALL "Decode-VarInt" USING BUFFER WS-OFFSET WS-STR-LEN
+    CALL "Crypto-RSADecrypt" USING BUFFER(WS-OFFSET:WS-STR-LEN) WS-STR-LEN WS-SHARED-SECRET WS-SHARED-SECRET-LENGTH
+    ADD WS-STR-LEN TO WS-OFFSET
+
+    CALL "Decode-VarInt" USING BUFFER WS-OFFSET WS-STR-LEN
+    CALL "Crypto-RSADecrypt" USING BUFFER(WS-OFFSET:WS-STR-LEN) WS-STR-LEN WS-VERIFY-TOKEN-OUT WS-VERIFY-TOKEN-OUT-LEN
+
+    IF WS-VERIFY-TOKEN-OUT-LEN NOT = 4 OR WS-VERIFY-TOKEN-OUT(1:4) NOT = CLIENT-VERIFY-TOKEN(CLIENT-ID)
+        CALL "Log-Warn" USING "Verify token mismatch, disconnecting"
+        MOVE CLIENT-STATE-DISCONNECT TO CLIENT-STATE(CLIENT-ID)
+        EXIT SECTION
+    END-IF
+
+    *> From here on, everything this client sends and receives is encrypted.
+    CALL "Socket-SetCipher" USING CLIENT-HANDLE(CLIENT-ID) WS-SHARED-SECRET WS-SHARED-SECRET-LENGTH
+
+    CALL "Crypto-ServerIdHash" USING WS-SHARED-SECRET WS-SHARED-SECRET-LENGTH SERVER-PUBLIC-KEY SERVER-PUBLIC-KEY-LENGTH WS-SERVER-ID-HASH
+    CALL "SessionServer-HasJoined" USING PLAYER-USERNAME(CLIENT-PLAYER(CLIENT-ID)) WS-SERVER-ID-HASH WS-VERIFIED-UUID WS-AUTH-OK
+    IF WS-AUTH-OK = 0
+        STRING "Mojang session verification failed for "
+               FUNCTION TRIM(PLAYER-USERNAME(CLIENT-PLAYER(CLIENT-ID))) ", disconnecting"
+            DELIMITED BY SIZE INTO WS-LOG-MSG
+        CALL "Log-Warn" USING WS-LOG-MSG
+        MOVE CLIENT-STATE-DISCONNECT TO CLIENT-STATE(CLIENT-ID)
+        EXIT SECTION
+    END-IF
+
+    *> The session server's UUID is authoritative; it may not match what the client claimed.
+    MOVE WS-VERIFIED-UUID TO PLAYER-UUID(CLIENT-PLAYER(CLIENT-ID))
+
+    CALL "Player-Load" USING CLIENT-PLAYER(CLIENT-ID) PLAYER-UUID(CLIENT-PLAYER(CLIENT-ID)) WS-LOAD-FOUND
+    IF WS-LOAD-FOUND = 0
+        MOVE CLIENT-PLAYER(CLIENT-ID) TO WS-PLAYER-ID
+        PERFORM ApplyFreshPlayerDefaults
+    END-IF
+
+    PERFORM FinishLogin.
+
+    EXIT SECTION.
+
+ApplyFreshPlayerDefaults SECTION.
+    MOVE 0 TO PLAYER-X(WS-PLAYER-ID)
+    MOVE 64 TO PLAYER-Y(WS-PLAYER-ID)
+    MOVE 0 TO PLAYER-Z(WS-PLAYER-ID)
+    MOVE 0 TO PLAYER-YAW(WS-PLAYER-ID)
+    MOVE 0 TO PLAYER-PITCH(WS-PLAYER-ID)
+    MOVE 1 TO PLAYER-ON-GROUND(WS-PLAYER-ID)
+    MOVE 20 TO PLAYER-HEALTH(WS-PLAYER-ID)
+    MOVE 0 TO PLAYER-GAMEMODE(WS-PLAYER-ID)
+    MOVE 0 TO PLAYER-OP(WS-PLAYER-ID)
+    MOVE 0 TO PLAYER-DEAD(WS-PLAYER-ID)
+    MOVE 10 TO PLAYER-VIEW-DISTANCE(WS-PLAYER-ID)
+    MOVE 0 TO PLAYER-WINDOW-STATE(WS-PLAYER-ID)
+    MOVE 0 TO PLAYER-OPEN-CONTAINER(WS-PLAYER-ID)
+
+    *> PLAYER-TABLE slots are recycled (PLAYER-PRESENT alone is reset on disconnect,
+    *> the inventory itself is left untouched), so a brand-new player handed a
+    *> recycled slot must have the prior occupant's inventory wiped here, or they'd
+    *> spawn holding someone else's items.
+    MOVE 1 TO WS-SLOT-INDEX
+    PERFORM ClearPlayerInventorySlot UNTIL WS-SLOT-INDEX > 46
+
+    MOVE 0 TO PLAYER-MOUSE-ITEM-SLOT-COUNT(WS-PLAYER-ID)
+    MOVE 0 TO PLAYER-MOUSE-ITEM-SLOT-ID(WS-PLAYER-ID)
+    MOVE 0 TO PLAYER-MOUSE-ITEM-SLOT-NBT-LENGTH(WS-PLAYER-ID)
+    MOVE 0 TO PLAYER-MOUSE-ITEM-SLOT-CUSTOM-NAME-LENGTH(WS-PLAYER-ID)
+    MOVE SPACES TO PLAYER-MOUSE-ITEM-SLOT-CUSTOM-NAME(WS-PLAYER-ID)
+    MOVE 0 TO PLAYER-MOUSE-ITEM-SLOT-ENCHANTMENT-COUNT(WS-PLAYER-ID)
+    MOVE 0 TO PLAYER-MOUSE-ITEM-SLOT-LORE-COUNT(WS-PLAYER-ID).
+
+    EXIT SECTION.
+
+*> Clears one PLAYER-INVENTORY-SLOT entry (indexed by WS-SLOT-INDEX) and advances to
+*> the next, PERFORMed by ApplyFreshPlayerDefaults until the whole inventory is bare.
+ClearPlayerInventorySlot.
+    MOVE 0 TO PLAYER-INVENTORY-SLOT-SLOT-COUNT(WS-PLAYER-ID, WS-SLOT-INDEX)
+    MOVE 0 TO PLAYER-INVENTORY-SLOT-SLOT-ID(WS-PLAYER-ID, WS-SLOT-INDEX)
+    MOVE 0 TO PLAYER-INVENTORY-SLOT-SLOT-NBT-LENGTH(WS-PLAYER-ID, WS-SLOT-INDEX)
+    MOVE 0 TO PLAYER-INVENTORY-SLOT-SLOT-CUSTOM-NAME-LENGTH(WS-PLAYER-ID, WS-SLOT-INDEX)
+    MOVE SPACES TO PLAYER-INVENTORY-SLOT-SLOT-CUSTOM-NAME(WS-PLAYER-ID, WS-SLOT-INDEX)
+    MOVE 0 TO PLAYER-INVENTORY-SLOT-SLOT-ENCHANTMENT-COUNT(WS-PLAYER-ID, WS-SLOT-INDEX)
+    MOVE 0 TO PLAYER-INVENTORY-SLOT-SLOT-LORE-COUNT(WS-PLAYER-ID, WS-SLOT-INDEX)
+    ADD 1 TO WS-SLOT-INDEX.
+
+    EXIT SECTION.
+
+FinishLogin SECTION.
+    *> Shared tail of the login sequence, reached either straight from HandleLoginStart
+    *> (offline mode) or after HandleEncryptionResponse verifies the session (online
+    *> mode) -- CLIENT-PLAYER(CLIENT-ID) is the one thing guaranteed to still point at
+    *> the right PLAYER-ENTRY in both cases, since WS-PLAYER-ID doesn't survive a
+    *> round-trip to the client and back.
+    MOVE CLIENT-PLAYER(CLIENT-ID) TO WS-PLAYER-ID
+    MOVE PLAYER-VIEW-DISTANCE(WS-PLAYER-ID) TO CLIENT-VIEW-DISTANCE(CLIENT-ID)
+    MOVE PLAYER-USERNAME(WS-PLAYER-ID) TO CLIENT-USERNAME(CLIENT-ID)
+    MOVE PLAYER-UUID(WS-PLAYER-ID) TO CLIENT-UUID(CLIENT-ID)
+
+    COMPUTE WS-STR-LEN = FUNCTION LENGTH(FUNCTION TRIM(PLAYER-USERNAME(WS-PLAYER-ID)))
+
+    *> Login Success: UUID, VarInt-prefixed username, VarInt(0) properties.
+    MOVE PLAYER-UUID(WS-PLAYER-ID) TO BUFFER(1:16)
+    MOVE 17 TO WS-OFFSET
+    MOVE FUNCTION CHAR(WS-STR-LEN + 1) TO BUFFER(WS-OFFSET:1)
+    ADD 1 TO WS-OFFSET
+    MOVE PLAYER-USERNAME(WS-PLAYER-ID)(1:WS-STR-LEN) TO BUFFER(WS-OFFSET:WS-STR-LEN)
+    ADD WS-STR-LEN TO WS-OFFSET
+    MOVE FUNCTION CHAR(1) TO BUFFER(WS-OFFSET:1)
+    MOVE WS-OFFSET TO BYTE-COUNT
+    MOVE 2 TO PACKET-ID
+    CALL "SendPacket" USING BY REFERENCE CLIENT-HANDLE(CLIENT-ID) PACKET-ID BUFFER BYTE-COUNT ERRNO
+    PERFORM HandleClientError
+    IF ERRNO NOT = 0
+        EXIT SECTION
+    END-IF
+
+    STRING "Player logged in: " FUNCTION TRIM(PLAYER-USERNAME(WS-PLAYER-ID))
+        DELIMITED BY SIZE INTO WS-LOG-MSG
+    CALL "Log-Info" USING WS-LOG-MSG
+    MOVE CLIENT-STATE-PLAY TO CLIENT-STATE(CLIENT-ID)
+    *> Login is only now actually complete -- CLIENT-PLAYER has pointed at this
+    *> PLAYER-ENTRY since HandleLoginStart reserved it, but until this line it may
+    *> still belong to an unverified UUID (online mode) that never made it through
+    *> Mojang verification; DisconnectClient must not persist or otherwise treat
+    *> the slot as a real logged-in player's before this flag is set.
+    MOVE 1 TO CLIENT-LOGIN-COMPLETE(CLIENT-ID)
+
+    *> Resource Pack Send is a Play-state packet (vanilla has no Login-state
+    *> equivalent -- sending it any earlier gets it parsed as whatever that
+    *> state's packet ID 3 actually means and desyncs an unmodified client), so
+    *> it waits until here, through the same opaque SendPacket-* convention every
+    *> other clientbound Play packet in this tree uses rather than being
+    *> hand-encoded like the login-sequence packets above.
+    IF SERVER-RESOURCE-PACK-URL NOT = SPACES
+        COMPUTE WS-STR-LEN = FUNCTION LENGTH(FUNCTION TRIM(SERVER-RESOURCE-PACK-URL))
+        COMPUTE WS-STR-LEN2 = FUNCTION LENGTH(FUNCTION TRIM(SERVER-RESOURCE-PACK-SHA1))
+        CALL "SendPacket-ResourcePack" USING CLIENT-ID
+            SERVER-RESOURCE-PACK-URL WS-STR-LEN
+            SERVER-RESOURCE-PACK-SHA1 WS-STR-LEN2
+            SERVER-RESOURCE-PACK-FORCE
+    END-IF
+
+    CALL "SetCenterChunk" USING CLIENT-ID
+    CALL "EnqueueSurroundingChunks" USING CLIENT-ID
+    CALL "SendPreChunks" USING CLIENT-ID
+
+    EXIT SECTION.
+
+HandlePlay SECTION.
+    *> Route known packets to their handlers; anything else is drained and ignored
+    *> so an unrecognised play packet never desyncs the connection.
+    PERFORM ReadPacketPayload
+    IF ERRNO NOT = 0 OR WS-OVERSIZED = 1
+        EXIT SECTION
+    END-IF
+
+    MOVE 1 TO WS-OFFSET
+    EVALUATE PACKET-ID
+        WHEN PACKET-PLAY-CLICK-CONTAINER
+            CALL "RecvPacket-ContainerClick" USING CLIENT-ID BUFFER WS-OFFSET
+        WHEN PACKET-PLAY-DEBUG-SAMPLE-SUBSCRIPTION
+            CALL "RecvPacket-DebugSubscription" USING CLIENT-ID BUFFER WS-OFFSET
+        WHEN PACKET-PLAY-CLIENT-INFORMATION
+            CALL "RecvPacket-ClientInformation" USING CLIENT-ID BUFFER WS-OFFSET
+        WHEN PACKET-PLAY-CHAT-MESSAGE
+            CALL "RecvPacket-ChatMessage" USING CLIENT-ID BUFFER WS-OFFSET
+        WHEN PACKET-PLAY-CLIENT-STATUS
+            CALL "RecvPacket-ClientStatus" USING CLIENT-ID BUFFER WS-OFFSET
+        WHEN PACKET-PLAY-USE-ITEM-ON
+            CALL "RecvPacket-UseItemOn" USING CLIENT-ID BUFFER WS-OFFSET
+        WHEN PACKET-PLAY-CLOSE-CONTAINER
+            CALL "RecvPacket-CloseContainer" USING CLIENT-ID BUFFER WS-OFFSET
         WHEN OTHER
-            DISPLAY "  Unexpected packet ID: " PACKET-ID
-            MOVE 255 TO CLIENT-STATE
+            CONTINUE
     END-EVALUATE.
 
     EXIT SECTION.
 
+ReadPacketPayload SECTION.
+    *> Read the current packet's payload (PACKET-LENGTH bytes) into BUFFER. A payload
+    *> that doesn't fit the buffer is drained off the wire in chunks (so the stream
+    *> stays byte-aligned for whatever comes after) and discarded, and the client is
+    *> disconnected - there's no legitimate packet this server expects that is bigger
+    *> than the buffer, so this is either a bug or a hostile client either way.
+    MOVE 0 TO WS-OVERSIZED
+    IF PACKET-LENGTH > LENGTH OF BUFFER THEN
+        MOVE CLIENT-ID TO WS-LOG-NUM
+        MOVE PACKET-LENGTH TO WS-LOG-NUM2
+        STRING "[client=" FUNCTION TRIM(WS-LOG-NUM) "] Packet too large ("
+               FUNCTION TRIM(WS-LOG-NUM2) " bytes), dropping connection"
+            DELIMITED BY SIZE INTO WS-LOG-MSG
+        CALL "Log-Warn" USING WS-LOG-MSG
+        MOVE 1 TO WS-OVERSIZED
+        MOVE PACKET-LENGTH TO WS-DRAIN-REMAINING
+        PERFORM UNTIL WS-DRAIN-REMAINING = 0
+            IF WS-DRAIN-REMAINING > LENGTH OF BUFFER
+                MOVE LENGTH OF BUFFER TO WS-DRAIN-CHUNK
+            ELSE
+                MOVE WS-DRAIN-REMAINING TO WS-DRAIN-CHUNK
+            END-IF
+            MOVE WS-DRAIN-CHUNK TO BYTE-COUNT
+            CALL "Read-Raw" USING CLIENT-HANDLE(CLIENT-ID) BYTE-COUNT ERRNO BUFFER
+            PERFORM HandleClientError
+            IF ERRNO NOT = 0
+                EXIT SECTION
+            END-IF
+            SUBTRACT WS-DRAIN-CHUNK FROM WS-DRAIN-REMAINING
+        END-PERFORM
+        MOVE CLIENT-STATE-DISCONNECT TO CLIENT-STATE(CLIENT-ID)
+        EXIT SECTION
+    END-IF
+
+    MOVE PACKET-LENGTH TO BYTE-COUNT
+    CALL "Read-Raw" USING CLIENT-HANDLE(CLIENT-ID) BYTE-COUNT ERRNO BUFFER
+    PERFORM HandleClientError.
+
+    EXIT SECTION.
+
+BuildStatusResponse SECTION.
+    *> Build the sample list from the clients currently in the play state. CLIENT-USERNAME
+    *> and CLIENT-UUID are snapshotted at login, so this doesn't need to touch PLAYER-TABLE.
+    MOVE 0 TO WS-ONLINE-COUNT
+    MOVE SPACES TO WS-SAMPLE-JSON
+    MOVE 1 TO WS-SAMPLE-PTR
+    PERFORM VARYING WS-SCAN-ID FROM 1 BY 1 UNTIL WS-SCAN-ID > MAX-CLIENTS
+        IF CLIENT-PRESENT(WS-SCAN-ID) = 1 AND CLIENT-STATE(WS-SCAN-ID) = CLIENT-STATE-PLAY
+            IF WS-ONLINE-COUNT > 0
+                STRING "," DELIMITED BY SIZE INTO WS-SAMPLE-JSON WITH POINTER WS-SAMPLE-PTR
+            END-IF
+            ADD 1 TO WS-ONLINE-COUNT
+            MOVE CLIENT-UUID(WS-SCAN-ID) TO WS-UUID-RAW
+            PERFORM FormatUuid
+            STRING '{"name":"'                                DELIMITED BY SIZE
+                    FUNCTION TRIM(CLIENT-USERNAME(WS-SCAN-ID)) DELIMITED BY SIZE
+                    '","id":"'                                  DELIMITED BY SIZE
+                    WS-UUID-STR                                 DELIMITED BY SIZE
+                    '"}'                                        DELIMITED BY SIZE
+                INTO WS-SAMPLE-JSON WITH POINTER WS-SAMPLE-PTR
+        END-IF
+    END-PERFORM
+    COMPUTE WS-SAMPLE-LEN = WS-SAMPLE-PTR - 1
+
+    MOVE SERVER-MAX-PLAYERS TO WS-NUM-TEXT
+    MOVE SPACES TO WS-STATUS-JSON
+    MOVE 1 TO WS-STATUS-PTR
+    STRING '{"version":{"name":"1.20.4","protocol":765},"players":{"max":' DELIMITED BY SIZE
+            FUNCTION TRIM(WS-NUM-TEXT)                                      DELIMITED BY SIZE
+            ',"online":'                                                    DELIMITED BY SIZE
+        INTO WS-STATUS-JSON WITH POINTER WS-STATUS-PTR
+    MOVE WS-ONLINE-COUNT TO WS-NUM-TEXT
+    STRING FUNCTION TRIM(WS-NUM-TEXT)                                       DELIMITED BY SIZE
+            ',"sample":['                                                   DELIMITED BY SIZE
+            WS-SAMPLE-JSON(1:WS-SAMPLE-LEN)                                 DELIMITED BY SIZE
+            ']},"description":{"text":"'                                    DELIMITED BY SIZE
+            SERVER-MOTD(1:SERVER-MOTD-LENGTH)                               DELIMITED BY SIZE
+            '"}}'                                                           DELIMITED BY SIZE
+        INTO WS-STATUS-JSON WITH POINTER WS-STATUS-PTR
+
+    COMPUTE BYTE-COUNT = WS-STATUS-PTR - 1
+    MOVE WS-STATUS-JSON(1:BYTE-COUNT) TO BUFFER(1:BYTE-COUNT)
+
+    EXIT SECTION.
+
+FormatUuid SECTION.
+    *> Renders WS-UUID-RAW (16 raw bytes) as a dashed hex string into WS-UUID-STR.
+    MOVE 1 TO WS-UUID-POS
+    PERFORM VARYING WS-UUID-IDX FROM 1 BY 1 UNTIL WS-UUID-IDX > 16
+        MOVE FUNCTION ORD(WS-UUID-RAW(WS-UUID-IDX:1)) TO WS-UUID-BYTE
+        SUBTRACT 1 FROM WS-UUID-BYTE
+        DIVIDE WS-UUID-BYTE BY 16 GIVING WS-HEX-HI REMAINDER WS-HEX-LO
+        MOVE WS-HEX-DIGITS(WS-HEX-HI + 1:1) TO WS-UUID-STR(WS-UUID-POS:1)
+        ADD 1 TO WS-UUID-POS
+        MOVE WS-HEX-DIGITS(WS-HEX-LO + 1:1) TO WS-UUID-STR(WS-UUID-POS:1)
+        ADD 1 TO WS-UUID-POS
+        IF WS-UUID-IDX = 4 OR WS-UUID-IDX = 6 OR WS-UUID-IDX = 8 OR WS-UUID-IDX = 10
+            MOVE "-" TO WS-UUID-STR(WS-UUID-POS:1)
+            ADD 1 TO WS-UUID-POS
+        END-IF
+    END-PERFORM.
+
+    EXIT SECTION.
+
+HandleClientError SECTION.
+    *> A socket error on one client (reset, broken pipe, etc.) only drops that
+    *> client - it must never bring down the rest of the server. Just mark the
+    *> client for disconnect; ServiceClient closes the socket once the current
+    *> packet handler has fully unwound (every call site exits immediately after
+    *> this when ERRNO is set, so no further I/O is attempted on the dead socket).
+    IF ERRNO NOT = 0 THEN
+        MOVE CLIENT-ID TO WS-LOG-NUM
+        MOVE ERRNO TO WS-LOG-NUM2
+        STRING "[client=" FUNCTION TRIM(WS-LOG-NUM) "] Socket error: " FUNCTION TRIM(WS-LOG-NUM2)
+            DELIMITED BY SIZE INTO WS-LOG-MSG
+        CALL "Log-Error" USING WS-LOG-MSG
+        MOVE CLIENT-STATE-DISCONNECT TO CLIENT-STATE(CLIENT-ID)
+    END-IF.
+
+    EXIT SECTION.
+
 HandleError SECTION.
+    *> Fatal, server-wide errors only (listen socket setup, etc.) - anything to do
+    *> with a single client's socket goes through HandleClientError instead.
     IF ERRNO NOT = 0 THEN
-        DISPLAY "Error: " ERRNO
+        STRING "Error: " ERRNO DELIMITED BY SIZE INTO WS-LOG-MSG
+        CALL "Log-Error" USING WS-LOG-MSG
         STOP RUN
     END-IF.
 
