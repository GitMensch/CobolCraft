@@ -0,0 +1,18 @@
+      *> --- DD-RCON ---
+      *> RCON listener socket and connected-client table, shared between Rcon-Listen
+      *> (called once at startup) and Rcon-Poll (called once per tick) the same way
+      *> DD-CLIENTS is shared between the game socket's accept/service code and the
+      *> per-tick chunk work.
+       01 MAX-RCON-CLIENTS         BINARY-LONG UNSIGNED VALUE 8.
+       01 RCON-LISTENING           BINARY-CHAR UNSIGNED EXTERNAL VALUE 0.
+       01 RCON-LISTEN              PIC X(4)              EXTERNAL.
+       01 RCON-CLIENT-TABLE EXTERNAL.
+           05 RCON-CLIENT-ENTRY OCCURS 8 TIMES.
+               10 RCON-PRESENT         BINARY-CHAR UNSIGNED.
+               10 RCON-HANDLE          PIC X(4).
+               10 RCON-AUTHENTICATED   BINARY-CHAR UNSIGNED.
+      *> Set by Rcon-ExecuteCommand when an operator runs "stop"/"shutdown" over RCON;
+      *> ServerLoop checks this once per tick the same way it checks the console, since
+      *> GracefulShutdown (needing CLIENT-TABLE/player-save access) lives in server.cob
+      *> and can't be called directly from here.
+       01 RCON-SHUTDOWN-REQUESTED  BINARY-CHAR UNSIGNED EXTERNAL VALUE 0.
