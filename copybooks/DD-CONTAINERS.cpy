@@ -0,0 +1,25 @@
+      *> --- DD-CONTAINERS ---
+      *> World-level open containers (chests, furnaces, crafting tables) that a non-zero
+      *> WINDOW-ID in a container click resolves against. PLAYER-OPEN-CONTAINER on
+      *> DD-PLAYERS is the live link from a player to the CONTAINER-TABLE entry they
+      *> currently have open, the same way CLIENT-PLAYER links a connection to its player.
+       01 MAX-CONTAINER-ENTRIES    BINARY-LONG UNSIGNED VALUE 64.
+       01 MAX-CONTAINER-SLOTS      BINARY-LONG UNSIGNED VALUE 27.
+
+       01 CONTAINER-TYPE-CHEST           BINARY-CHAR UNSIGNED VALUE 0.
+       01 CONTAINER-TYPE-FURNACE         BINARY-CHAR UNSIGNED VALUE 1.
+       01 CONTAINER-TYPE-CRAFTING-TABLE  BINARY-CHAR UNSIGNED VALUE 2.
+
+       01 CONTAINER-TABLE EXTERNAL.
+           02 CONTAINER-ENTRY OCCURS 64 TIMES.
+               03 CONTAINER-PRESENT       BINARY-CHAR UNSIGNED.
+               03 CONTAINER-TYPE          BINARY-CHAR UNSIGNED.
+               03 CONTAINER-SLOT-COUNT    BINARY-LONG UNSIGNED.
+      *> Position of the block this container is backed by, so the same block re-opened
+      *> later (or reloaded after a restart) can be matched back to its entry.
+               03 CONTAINER-BLOCK-X       BINARY-LONG.
+               03 CONTAINER-BLOCK-Y       BINARY-LONG.
+               03 CONTAINER-BLOCK-Z       BINARY-LONG.
+               03 CONTAINER-SLOTS.
+                   04 CONTAINER-SLOT OCCURS 27 TIMES.
+                       COPY DD-INVENTORY-SLOT REPLACING LEADING ==PREFIX== BY ==CONTAINER-SLOT==.
