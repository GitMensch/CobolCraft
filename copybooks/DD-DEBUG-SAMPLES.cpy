@@ -0,0 +1,15 @@
+      *> --- DD-DEBUG-SAMPLES ---
+      *> Symbolic names for the debug sample types a client can subscribe to (serverbound
+      *> Debug Sample Subscription) and that get reported back to it on DEBUG-SUBSCRIBE-MASK,
+      *> a per-client bitmask of which of these the client currently wants.
+       01 DEBUG-SAMPLE-TICK            BINARY-LONG UNSIGNED VALUE 0.
+       01 DEBUG-SAMPLE-CHUNK-SEND      BINARY-LONG UNSIGNED VALUE 1.
+       01 DEBUG-SAMPLE-ENTITY-TICK     BINARY-LONG UNSIGNED VALUE 2.
+       01 DEBUG-SAMPLE-PACKET-HANDLING BINARY-LONG UNSIGNED VALUE 3.
+       01 DEBUG-SAMPLE-CHUNKS-DROPPED  BINARY-LONG UNSIGNED VALUE 4.
+
+       01 DEBUG-SAMPLE-MASK-TICK            BINARY-LONG UNSIGNED VALUE 1.
+       01 DEBUG-SAMPLE-MASK-CHUNK-SEND      BINARY-LONG UNSIGNED VALUE 2.
+       01 DEBUG-SAMPLE-MASK-ENTITY-TICK     BINARY-LONG UNSIGNED VALUE 4.
+       01 DEBUG-SAMPLE-MASK-PACKET-HANDLING BINARY-LONG UNSIGNED VALUE 8.
+       01 DEBUG-SAMPLE-MASK-CHUNKS-DROPPED  BINARY-LONG UNSIGNED VALUE 16.
