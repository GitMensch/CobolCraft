@@ -0,0 +1,10 @@
+      *> --- DD-CALLBACK-BLOCK-NEIGHBOR ---
+      *> LINKAGE for a block's "a neighbor just changed" callback, registered with
+      *> SetCallback-BlockNeighbor and invoked by the block engine whenever the block on
+      *> the given face of this block state changes solidity (placed, broken, or replaced).
+      *> Lets a block that depends on a neighbor for support (e.g. a torch) decide whether
+      *> it should break itself in response.
+       01 LK-BLOCK-STATE      BINARY-LONG.
+       01 LK-FACE             BINARY-CHAR UNSIGNED.
+       01 LK-NEIGHBOR-SOLID   BINARY-CHAR UNSIGNED.
+       01 LK-SHOULD-BREAK     BINARY-CHAR UNSIGNED.
