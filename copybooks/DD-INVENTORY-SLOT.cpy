@@ -0,0 +1,24 @@
+      *> --- DD-INVENTORY-SLOT ---
+      *> Layout of a single inventory/container slot. Included with REPLACING LEADING ==PREFIX==
+      *> so callers can give every field a name of their choosing (CLIENT-SLOT-*, PLAYER-MOUSE-ITEM-*,
+      *> CONTAINER-SLOT-*, etc) - the caller's REPLACING BY value becomes the "CLIENT-SLOT" in
+      *> "CLIENT-SLOT-COUNT" below.
+      *>
+      *> PREFIX-SLOT-NBT-DATA keeps the raw legacy/compatibility NBT blob as received on the wire.
+      *> The fields below it are the structured, parsed-out view of the components that matter
+      *> for gameplay (custom name, enchantments, lore) so a renamed/enchanted item round-trips
+      *> without depending on the raw blob being re-sent byte for byte.
+       05 PREFIX-SLOT-COUNT                 BINARY-CHAR UNSIGNED.
+       05 PREFIX-SLOT-ID                    BINARY-LONG.
+       05 PREFIX-SLOT-NBT-LENGTH            BINARY-LONG UNSIGNED.
+       05 PREFIX-SLOT-NBT-DATA              PIC X(1024).
+       05 PREFIX-SLOT-CUSTOM-NAME-LENGTH    BINARY-LONG UNSIGNED.
+       05 PREFIX-SLOT-CUSTOM-NAME           PIC X(64).
+       05 PREFIX-SLOT-ENCHANTMENT-COUNT     BINARY-LONG UNSIGNED.
+       05 PREFIX-SLOT-ENCHANTMENT OCCURS 16 TIMES.
+           10 PREFIX-SLOT-ENCHANTMENT-ID    BINARY-LONG UNSIGNED.
+           10 PREFIX-SLOT-ENCHANTMENT-LEVEL BINARY-LONG UNSIGNED.
+       05 PREFIX-SLOT-LORE-COUNT            BINARY-LONG UNSIGNED.
+       05 PREFIX-SLOT-LORE OCCURS 8 TIMES.
+           10 PREFIX-SLOT-LORE-LENGTH       BINARY-LONG UNSIGNED.
+           10 PREFIX-SLOT-LORE-LINE         PIC X(64).
