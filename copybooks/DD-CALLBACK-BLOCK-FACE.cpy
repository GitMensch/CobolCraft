@@ -0,0 +1,7 @@
+      *> --- DD-CALLBACK-BLOCK-FACE ---
+      *> LINKAGE for a block's "is this face solid" callback, registered with SetCallback-BlockFace
+      *> and invoked by the block/lighting engine when it needs to know whether neighbors can
+      *> attach to a given face of a block state.
+       01 LK-BLOCK-STATE    BINARY-LONG.
+       01 LK-FACE           BINARY-CHAR UNSIGNED.
+       01 LK-RESULT         BINARY-CHAR UNSIGNED.
