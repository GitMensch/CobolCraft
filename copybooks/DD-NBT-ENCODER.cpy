@@ -0,0 +1,13 @@
+      *> --- DD-NBT-ENCODER ---
+      *> Encoder cursor/stack state threaded through every NbtEncode-* routine. Included with
+      *> REPLACING LEADING ==NBT-ENCODER== BY ==LK== so it appears in LINKAGE as LK-STATE/LK-OFFSET/
+      *> LK-LEVEL/LK-STACK-*. Mirrors DD-NBT-DECODER's shape so the same stack bookkeeping
+      *> (which container, what its element type is, how many elements) tracks a tag as it is
+      *> written instead of read.
+       01 NBT-ENCODER-STATE.
+           05 NBT-ENCODER-OFFSET       BINARY-LONG UNSIGNED.
+           05 NBT-ENCODER-LEVEL        BINARY-LONG UNSIGNED.
+           05 NBT-ENCODER-STACK OCCURS 512 TIMES.
+               10 NBT-ENCODER-STACK-TYPE       PIC X.
+               10 NBT-ENCODER-STACK-LIST-TYPE  PIC X.
+               10 NBT-ENCODER-STACK-LIST-COUNT BINARY-LONG UNSIGNED.
