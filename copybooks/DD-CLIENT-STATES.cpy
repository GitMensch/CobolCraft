@@ -0,0 +1,7 @@
+      *> --- DD-CLIENT-STATES ---
+      *> Symbolic names for the CLIENT-STATE values used throughout server.cob and its helpers.
+       01 CLIENT-STATE-HANDSHAKE   BINARY-LONG UNSIGNED VALUE 0.
+       01 CLIENT-STATE-STATUS      BINARY-LONG UNSIGNED VALUE 1.
+       01 CLIENT-STATE-LOGIN       BINARY-LONG UNSIGNED VALUE 2.
+       01 CLIENT-STATE-PLAY        BINARY-LONG UNSIGNED VALUE 3.
+       01 CLIENT-STATE-DISCONNECT  BINARY-LONG UNSIGNED VALUE 255.
