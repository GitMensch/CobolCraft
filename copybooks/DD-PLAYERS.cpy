@@ -0,0 +1,29 @@
+      *> --- DD-PLAYERS ---
+      *> The table of logged-in players. A player entry outlives the TCP connection that created
+      *> it only long enough to be saved to disk (see Player-Save/Player-Load) - CLIENT-PLAYER on
+      *> DD-CLIENTS is the live link from a connection to its player entry while connected.
+       01 MAX-PLAYER-ENTRIES       BINARY-LONG UNSIGNED VALUE 64.
+
+       01 PLAYER-TABLE EXTERNAL.
+           02 PLAYER-ENTRY OCCURS 64 TIMES.
+               03 PLAYER-PRESENT           BINARY-CHAR UNSIGNED.
+               03 PLAYER-UUID              PIC X(16).
+               03 PLAYER-USERNAME          PIC X(16).
+               03 PLAYER-X                 FLOAT-LONG.
+               03 PLAYER-Y                 FLOAT-LONG.
+               03 PLAYER-Z                 FLOAT-LONG.
+               03 PLAYER-YAW               FLOAT-SHORT.
+               03 PLAYER-PITCH             FLOAT-SHORT.
+               03 PLAYER-ON-GROUND         BINARY-CHAR UNSIGNED.
+               03 PLAYER-HEALTH            FLOAT-SHORT.
+               03 PLAYER-GAMEMODE          BINARY-CHAR UNSIGNED.
+               03 PLAYER-OP                BINARY-CHAR UNSIGNED.
+               03 PLAYER-DEAD              BINARY-CHAR UNSIGNED.
+               03 PLAYER-VIEW-DISTANCE     BINARY-LONG UNSIGNED.
+               03 PLAYER-WINDOW-STATE      BINARY-LONG UNSIGNED.
+               03 PLAYER-OPEN-CONTAINER    BINARY-LONG UNSIGNED.
+               03 PLAYER-INVENTORY.
+                   04 PLAYER-INVENTORY-SLOT OCCURS 46 TIMES.
+                       COPY DD-INVENTORY-SLOT REPLACING LEADING ==PREFIX== BY ==PLAYER-INVENTORY-SLOT==.
+               03 PLAYER-MOUSE-ITEM.
+                   COPY DD-INVENTORY-SLOT REPLACING LEADING ==PREFIX== BY ==PLAYER-MOUSE-ITEM==.
