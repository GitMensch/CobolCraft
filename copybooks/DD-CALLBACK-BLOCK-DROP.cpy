@@ -0,0 +1,8 @@
+      *> --- DD-CALLBACK-BLOCK-DROP ---
+      *> LINKAGE for a block's "what does this drop" callback, registered with
+      *> SetCallback-BlockDrop and invoked by the block engine whenever this block state
+      *> is broken -- whether by a player mining it or a block breaking itself (e.g. via
+      *> SetCallback-BlockNeighbor) -- to learn what item entity, if any, to spawn.
+       01 LK-BLOCK-STATE   BINARY-LONG.
+       01 LK-ITEM-ID       BINARY-LONG UNSIGNED.
+       01 LK-ITEM-COUNT    BINARY-CHAR UNSIGNED.
