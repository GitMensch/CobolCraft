@@ -0,0 +1,10 @@
+      *> --- DD-FACES ---
+      *> Symbolic names for the block-face/direction byte used by callbacks such as
+      *> SetCallback-BlockFace and SetCallback-BlockNeighbor. Ordinal order matches the
+      *> vanilla Direction enum (down, up, north, south, west, east).
+       01 FACE-DOWN   BINARY-CHAR UNSIGNED VALUE 0.
+       01 FACE-UP     BINARY-CHAR UNSIGNED VALUE 1.
+       01 FACE-NORTH  BINARY-CHAR UNSIGNED VALUE 2.
+       01 FACE-SOUTH  BINARY-CHAR UNSIGNED VALUE 3.
+       01 FACE-WEST   BINARY-CHAR UNSIGNED VALUE 4.
+       01 FACE-EAST   BINARY-CHAR UNSIGNED VALUE 5.
