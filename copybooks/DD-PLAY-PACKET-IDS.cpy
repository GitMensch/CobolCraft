@@ -0,0 +1,9 @@
+      *> --- DD-PLAY-PACKET-IDS ---
+      *> Serverbound play-state packet IDs that server.cob's play dispatcher routes by.
+       01 PACKET-PLAY-CLIENT-STATUS             BINARY-LONG VALUE 9.
+       01 PACKET-PLAY-CHAT-MESSAGE              BINARY-LONG VALUE 6.
+       01 PACKET-PLAY-CLIENT-INFORMATION        BINARY-LONG VALUE 12.
+       01 PACKET-PLAY-CLICK-CONTAINER           BINARY-LONG VALUE 13.
+       01 PACKET-PLAY-DEBUG-SAMPLE-SUBSCRIPTION BINARY-LONG VALUE 34.
+       01 PACKET-PLAY-USE-ITEM-ON               BINARY-LONG VALUE 60.
+       01 PACKET-PLAY-CLOSE-CONTAINER           BINARY-LONG VALUE 15.
