@@ -0,0 +1,42 @@
+      *> --- DD-CLIENTS ---
+      *> The table of connected clients. Shared (EXTERNAL) across every program that services
+      *> clients, so that the accept loop, the packet handlers and the per-tick chunk code all
+      *> see the same state.
+       01 MAX-CLIENTS              BINARY-LONG UNSIGNED VALUE 64.
+       01 MAX-VIEW-DISTANCE        BINARY-LONG UNSIGNED VALUE 32.
+      *> Capacity of the per-client chunk ring buffer. Sized for the worst case (a client asking
+      *> for MAX-VIEW-DISTANCE), plus one spare slot so a full queue is never mistaken for empty.
+       01 CHUNK-QUEUE-CAPACITY     BINARY-LONG UNSIGNED VALUE 4226.
+
+       01 CLIENT-TABLE EXTERNAL.
+           05 CLIENT-ENTRY OCCURS 64 TIMES.
+               10 CLIENT-PRESENT           BINARY-CHAR UNSIGNED.
+               10 CLIENT-HANDLE            PIC X(4).
+               10 CLIENT-STATE             BINARY-LONG UNSIGNED.
+               10 CLIENT-PLAYER            BINARY-LONG UNSIGNED.
+               10 CLIENT-USERNAME          PIC X(16).
+               10 CLIENT-UUID              PIC X(16).
+               10 CENTER-CHUNK-X           BINARY-LONG.
+               10 CENTER-CHUNK-Z           BINARY-LONG.
+               10 CLIENT-VIEW-DISTANCE     BINARY-LONG UNSIGNED.
+               10 CHUNK-QUEUE-LENGTH       BINARY-LONG UNSIGNED.
+               10 CHUNK-QUEUE-BEGIN        BINARY-LONG UNSIGNED.
+               10 CHUNK-QUEUE-END          BINARY-LONG UNSIGNED.
+               10 CHUNK-QUEUE-X OCCURS 4226 TIMES BINARY-LONG.
+               10 CHUNK-QUEUE-Z OCCURS 4226 TIMES BINARY-LONG.
+               10 CHUNKS-OVERFLOWED-COUNT  BINARY-LONG UNSIGNED.
+               10 CHUNKS-MISSING-COUNT     BINARY-LONG UNSIGNED.
+               10 DEBUG-SUBSCRIBE-TIME     BINARY-DOUBLE.
+               10 DEBUG-SUBSCRIBE-MASK     BINARY-LONG UNSIGNED.
+      *> Holds the verify token we sent in the Encryption Request while we wait for the
+      *> client's Encryption Response, so online-mode logins can confirm it round-tripped
+      *> through the client's RSA encryption correctly before trusting anything else it sent.
+               10 CLIENT-VERIFY-TOKEN      PIC X(4).
+      *> Set only once FinishLogin reaches CLIENT-STATE-PLAY -- distinguishes a
+      *> connection that has actually completed login (and so owns whatever
+      *> PLAYER-ENTRY CLIENT-PLAYER now points at) from one that merely reserved a
+      *> player slot in HandleLoginStart but never finished the online-mode
+      *> encryption/Mojang-verification round trip. DisconnectClient must not save
+      *> over a real player's file, or treat the slot as a logged-in player's, on
+      *> the strength of CLIENT-PLAYER alone.
+               10 CLIENT-LOGIN-COMPLETE    BINARY-CHAR UNSIGNED.
