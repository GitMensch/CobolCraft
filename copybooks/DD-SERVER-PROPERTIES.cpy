@@ -0,0 +1,17 @@
+      *> --- DD-SERVER-PROPERTIES ---
+      *> Server-wide configuration, loaded once at startup by ServerProperties-Load from
+      *> server.properties and shared (EXTERNAL) with every program that needs it.
+       01 VIEW-DISTANCE            BINARY-LONG UNSIGNED EXTERNAL VALUE 10.
+       01 SERVER-PORT              PIC X(5)              EXTERNAL VALUE "25565".
+       01 SERVER-MAX-PLAYERS       BINARY-LONG UNSIGNED EXTERNAL VALUE 20.
+       01 SERVER-MOTD              PIC X(256)            EXTERNAL VALUE "CobolCraft".
+       01 SERVER-MOTD-LENGTH       BINARY-LONG UNSIGNED EXTERNAL VALUE 10.
+       01 SERVER-ONLINE-MODE       BINARY-CHAR UNSIGNED  EXTERNAL VALUE 0.
+       01 SERVER-LEVEL-TYPE        PIC X(16)             EXTERNAL VALUE "normal".
+       01 SERVER-RESOURCE-PACK-URL    PIC X(256)         EXTERNAL VALUE SPACES.
+       01 SERVER-RESOURCE-PACK-SHA1   PIC X(40)          EXTERNAL VALUE SPACES.
+       01 SERVER-RESOURCE-PACK-FORCE  BINARY-CHAR UNSIGNED EXTERNAL VALUE 0.
+       01 SERVER-RCON-ENABLED      BINARY-CHAR UNSIGNED  EXTERNAL VALUE 0.
+       01 SERVER-RCON-PORT         PIC X(5)              EXTERNAL VALUE "25575".
+       01 SERVER-RCON-PASSWORD     PIC X(64)             EXTERNAL VALUE SPACES.
+       01 SERVER-WHITELIST-ENFORCE BINARY-CHAR UNSIGNED  EXTERNAL VALUE 0.
