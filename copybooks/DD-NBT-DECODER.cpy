@@ -0,0 +1,11 @@
+      *> --- DD-NBT-DECODER ---
+      *> Decoder cursor/stack state threaded through every NbtDecode-* routine. Included with
+      *> REPLACING LEADING ==NBT-DECODER== BY ==LK== so it appears in LINKAGE as LK-STATE/LK-OFFSET/
+      *> LK-LEVEL/LK-STACK-*.
+       01 NBT-DECODER-STATE.
+           05 NBT-DECODER-OFFSET       BINARY-LONG UNSIGNED.
+           05 NBT-DECODER-LEVEL        BINARY-LONG UNSIGNED.
+           05 NBT-DECODER-STACK OCCURS 512 TIMES.
+               10 NBT-DECODER-STACK-TYPE       PIC X.
+               10 NBT-DECODER-STACK-LIST-TYPE  PIC X.
+               10 NBT-DECODER-STACK-LIST-COUNT BINARY-LONG UNSIGNED.
