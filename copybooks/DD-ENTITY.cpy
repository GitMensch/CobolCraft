@@ -0,0 +1,55 @@
+      *> --- DD-ENTITY ---
+      *> Shared layout of a world entity (mob, dropped item, projectile, ...). EntityBase-Serialize
+      *> and EntityBase-Deserialize (the shared base the registry points every entity type at by
+      *> default) read/write the ENTITY-BASE-* group below. Entity families that need more than
+      *> that (animals, armor-wearing mobs, item stacks) use the ENTITY-FAMILY tag to decide which
+      *> of the extra groups is meaningful, per family.
+       01 LK-ENTITY.
+           05 ENTITY-ID                BINARY-LONG UNSIGNED.
+           05 ENTITY-TYPE               BINARY-LONG UNSIGNED.
+           05 ENTITY-FAMILY             BINARY-CHAR UNSIGNED.
+               88 ENTITY-FAMILY-GENERIC VALUE 0.
+               88 ENTITY-FAMILY-ITEM    VALUE 1.
+               88 ENTITY-FAMILY-ANIMAL  VALUE 2.
+               88 ENTITY-FAMILY-MOB     VALUE 3.
+           05 ENTITY-BASE.
+               10 ENTITY-X              FLOAT-LONG.
+               10 ENTITY-Y              FLOAT-LONG.
+               10 ENTITY-Z              FLOAT-LONG.
+               10 ENTITY-VX             FLOAT-LONG.
+               10 ENTITY-VY             FLOAT-LONG.
+               10 ENTITY-VZ             FLOAT-LONG.
+               10 ENTITY-YAW            FLOAT-SHORT.
+               10 ENTITY-PITCH          FLOAT-SHORT.
+               10 ENTITY-ON-GROUND      BINARY-CHAR UNSIGNED.
+               10 ENTITY-AGE-TICKS      BINARY-LONG UNSIGNED.
+               10 ENTITY-HEALTH         FLOAT-SHORT.
+               10 ENTITY-HOSTILE        BINARY-CHAR UNSIGNED.
+      *> Family: item stack entity (dropped items) - ENTITY-FAMILY-ITEM. The structured
+      *> component fields below mirror the ones on DD-INVENTORY-SLOT so a named/enchanted/
+      *> lored item dropped into the world (Entities-SpawnItem) keeps that data instead of
+      *> reverting to a plain stack, the same round-trip DD-INVENTORY-SLOT already gives
+      *> items that stay in an inventory or container slot.
+           05 ENTITY-ITEM-DATA.
+               10 ENTITY-ITEM-ID        BINARY-LONG.
+               10 ENTITY-ITEM-COUNT     BINARY-CHAR UNSIGNED.
+               10 ENTITY-ITEM-PICKUP-DELAY BINARY-LONG UNSIGNED.
+               10 ENTITY-ITEM-CUSTOM-NAME-LENGTH BINARY-LONG UNSIGNED.
+               10 ENTITY-ITEM-CUSTOM-NAME        PIC X(64).
+               10 ENTITY-ITEM-ENCHANTMENT-COUNT  BINARY-LONG UNSIGNED.
+               10 ENTITY-ITEM-ENCHANTMENT OCCURS 16 TIMES.
+                   20 ENTITY-ITEM-ENCHANTMENT-ID    BINARY-LONG UNSIGNED.
+                   20 ENTITY-ITEM-ENCHANTMENT-LEVEL BINARY-LONG UNSIGNED.
+               10 ENTITY-ITEM-LORE-COUNT         BINARY-LONG UNSIGNED.
+               10 ENTITY-ITEM-LORE OCCURS 8 TIMES.
+                   20 ENTITY-ITEM-LORE-LENGTH    BINARY-LONG UNSIGNED.
+                   20 ENTITY-ITEM-LORE-LINE      PIC X(64).
+      *> Family: animal - ENTITY-FAMILY-ANIMAL.
+           05 ENTITY-ANIMAL-DATA.
+               10 ENTITY-ANIMAL-AGE     BINARY-LONG.
+               10 ENTITY-ANIMAL-BREED-COOLDOWN BINARY-LONG UNSIGNED.
+      *> Family: equipment-capable mob - ENTITY-FAMILY-MOB.
+           05 ENTITY-MOB-DATA.
+               10 ENTITY-EQUIPMENT OCCURS 6 TIMES.
+                   20 ENTITY-EQUIPMENT-ITEM-ID    BINARY-LONG.
+                   20 ENTITY-EQUIPMENT-ITEM-COUNT BINARY-CHAR UNSIGNED.
