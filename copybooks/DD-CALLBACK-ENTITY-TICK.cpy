@@ -0,0 +1,15 @@
+      *> --- DD-CALLBACK-ENTITY-TICK ---
+      *> LINKAGE for an entity type's per-tick callback, registered with SetCallback-EntityTick and
+      *> invoked once per entity per tick by the entity engine.
+       COPY DD-ENTITY.
+       01 LK-PLAYER-AABBS.
+           05 AABB-COUNT               BINARY-LONG UNSIGNED.
+           05 AABB-ENTRY OCCURS 64 TIMES.
+               10 AABB-PLAYER-ID       BINARY-LONG UNSIGNED.
+               10 AABB-MIN-X           FLOAT-LONG.
+               10 AABB-MIN-Y           FLOAT-LONG.
+               10 AABB-MIN-Z           FLOAT-LONG.
+               10 AABB-MAX-X           FLOAT-LONG.
+               10 AABB-MAX-Y           FLOAT-LONG.
+               10 AABB-MAX-Z           FLOAT-LONG.
+       01 LK-REMOVE                    BINARY-CHAR UNSIGNED.
