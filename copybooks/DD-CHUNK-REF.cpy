@@ -0,0 +1,15 @@
+      *> --- DD-CHUNK-REF ---
+      *> The BASED layout of one in-memory chunk. Never allocated directly - a chunk lives on the
+      *> heap, and callers reach it with "SET ADDRESS OF WORLD-CHUNK TO WORLD-CHUNK-POINTER(index)"
+      *> using the pointer table in DD-WORLD.
+       01 WORLD-CHUNK BASED.
+           05 CHUNK-REF-X              BINARY-LONG.
+           05 CHUNK-REF-Z              BINARY-LONG.
+           05 CHUNK-DIRTY              BINARY-CHAR UNSIGNED.
+           05 CHUNK-LAST-ACCESS-TICK   BINARY-LONG UNSIGNED.
+           05 CHUNK-SECTION-COUNT      BINARY-LONG UNSIGNED.
+           05 CHUNK-SECTION OCCURS 24 TIMES.
+               10 SECTION-BLOCK-COUNT  BINARY-SHORT UNSIGNED.
+               10 SECTION-BLOCKS       PIC X(8192).
+           05 CHUNK-HEIGHTMAP          PIC X(1024).
+           05 CHUNK-BIOME              PIC X(256).
