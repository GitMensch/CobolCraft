@@ -0,0 +1,14 @@
+      *> --- DD-WORLD ---
+      *> The table of currently loaded chunks. World-EnsureChunk hands back a 1-based index into
+      *> this table; WORLD-CHUNK-POINTER(index) is then used with "SET ADDRESS OF WORLD-CHUNK" (see
+      *> DD-CHUNK-REF) to get at the actual chunk data.
+       01 MAX-LOADED-CHUNKS        BINARY-LONG UNSIGNED VALUE 4096.
+       01 WORLD-CHUNK-TABLE EXTERNAL.
+           05 WORLD-CHUNK-SLOT OCCURS 4096 TIMES.
+               10 WORLD-CHUNK-POINTER      USAGE POINTER.
+               10 WORLD-CHUNK-IN-USE       BINARY-CHAR UNSIGNED.
+               10 WORLD-CHUNK-SLOT-X       BINARY-LONG.
+               10 WORLD-CHUNK-SLOT-Z       BINARY-LONG.
+       01 WORLD-LEVEL-TYPE-NORMAL  PIC X(16) VALUE "normal".
+       01 WORLD-LEVEL-TYPE-FLAT    PIC X(16) VALUE "flat".
+       01 WORLD-LEVEL-TYPE-VOID    PIC X(16) VALUE "void".
