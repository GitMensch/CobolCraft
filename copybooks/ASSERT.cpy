@@ -0,0 +1,7 @@
+      *> --- ASSERT ---
+      *> Inline runtime assertion. Usage: COPY ASSERT REPLACING COND BY ==<condition>==,
+      *> MSG BY ==<literal-or-identifier>==.
+       IF NOT (COND)
+           DISPLAY "ASSERTION FAILED: " MSG
+           STOP RUN RETURNING 1
+       END-IF
