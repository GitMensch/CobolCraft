@@ -0,0 +1,9 @@
+      *> --- DD-CALLBACK-BLOCK-POWER ---
+      *> LINKAGE for a block's "how much redstone power does this state currently output"
+      *> callback, registered with SetCallback-BlockPower and invoked by the redstone engine
+      *> whenever it needs to re-evaluate a power source -- including whenever the block the
+      *> source is attached to changes powered state, so a block that reacts to its neighbor
+      *> (like a redstone torch) can report 0 once that neighbor is powered.
+       01 LK-BLOCK-STATE      BINARY-LONG.
+       01 LK-NEIGHBOR-POWERED BINARY-CHAR UNSIGNED.
+       01 LK-POWER-LEVEL      BINARY-CHAR UNSIGNED.
